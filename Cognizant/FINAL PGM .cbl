@@ -1,303 +1,833 @@
-       IDENTIFICATION DIVISION.                                         00010001
-       PROGRAM-ID. PGM.                                                 00020002
-       ENVIRONMENT DIVISION.                                            00030002
-       INPUT-OUTPUT SECTION.                                            00040002
-       FILE-CONTROL.                                                    00050002
-           SELECT TI001-PS ASSIGN TO INPEMPPS                           00060021
-           ORGANIZATION IS SEQUENTIAL                                   00070002
-           ACCESS IS SEQUENTIAL                                         00080002
-           FILE STATUS IS WS-FST-TI001                                  00090002
-           .                                                            00100002
-           SELECT TO001-PS ASSIGN TO OUTEMPFN                           00110021
-           ORGANIZATION IS SEQUENTIAL                                   00120002
-           ACCESS IS SEQUENTIAL                                         00130002
-           FILE STATUS IS WS-FST-TO001                                  00140002
-           .                                                            00150002
-           SELECT TO002-PS ASSIGN TO OUTEMPPR                           00160021
-           ORGANIZATION IS SEQUENTIAL                                   00170002
-           ACCESS IS SEQUENTIAL                                         00180002
-           FILE STATUS IS WS-FST-TO002                                  00190002
-           .                                                            00200002
-           SELECT TO003-PS ASSIGN TO OUTEMPRV                           00210021
-           ORGANIZATION IS SEQUENTIAL                                   00220002
-           ACCESS IS SEQUENTIAL                                         00230002
-           FILE STATUS IS WS-FST-TO003                                  00240002
-           .                                                            00250002
-       DATA DIVISION.                                                   00260002
-       FILE SECTION.                                                    00270002
-       FD TI001-PS                                                      00280021
-           RECORDING MODE IS F                                          00281021
-           RECORD CONTAINS 80 CHARACTERS.                               00282021
-       01 TI001-PS-REC.                                                 00290021
-         05 TI001-EMPID        PIC X(05).                               00300021
-         05 F                  PIC X(01).                               00301002
-         05 TI001-EMPFNAME     PIC X(10).                               00310021
-         05 F                  PIC X(01).                               00311002
-         05 TI001-EMPLNAME     PIC X(10).                               00320021
-         05 F                  PIC X(01).                               00330002
-         05 TI001-EMPRATING    PIC X(01).                               00340021
-         05 F                  PIC X(01).                               00350002
-         05 TI001-EMPSALARY    PIC 9(06).                               00360021
-       FD TO001-PS                                                      00370021
-           RECORDING MODE IS F                                          00371016
-           RECORD CONTAINS 80 CHARACTERS.                               00372015
-       01 TO001-PS-REC.                                                 00380033
-         05 TO001-NEMPID        PIC X(06).                              00390021
-         05 F                   PIC X(01).                              00391002
-         05 TO001-EMPFNAME      PIC X(10).                              00400021
-         05 F                   PIC X(01).                              00410002
-         05 TO001-EMPLNAME      PIC X(10).                              00420021
-         05 F                   PIC X(01).                              00430002
-         05 TO001-EMPRATING     PIC X(01).                              00440021
-         05 F                   PIC X(01).                              00450002
-         05 TO001-NEMPSALARY    PIC 9(07).9(02).                        00460038
-         05 F                   PIC X(01).                              00461035
-         05 COLMN               PIC X(14).                              00462036
-       FD TO002-PS                                                      00470021
-           RECORDING MODE IS F                                          00471016
-           RECORD CONTAINS 80 CHARACTERS.                               00472015
-       01 TO002-PS-REC.                                                 00480033
-         05 TO002-NEMPID        PIC X(06).                              00490021
-         05 F                   PIC X(01).                              00500002
-         05 TO002-EMPFNAME      PIC X(10).                              00510021
-         05 F                   PIC X(01).                              00520002
-         05 TO002-EMPLNAME      PIC X(10).                              00530021
-         05 F                   PIC X(01).                              00540002
-         05 TO002-EMPRATING     PIC X(01).                              00550021
-         05 F                   PIC X(01).                              00560002
-         05 TO002-NEMPSALARY    PIC 9(07).9(02).                        00570038
-         05 F                   PIC X(01).                              00571035
-         05 COLMN               PIC X(14).                              00572036
-       FD TO003-PS                                                      00580021
-           RECORDING MODE IS F                                          00581016
-           RECORD CONTAINS 80 CHARACTERS.                               00582015
-       01 TO003-PS-REC.                                                 00590033
-         05 TO003-NEMPID        PIC X(06).                              00600021
-         05 F                   PIC X(01).                              00610002
-         05 TO003-EMPFNAME      PIC X(10).                              00620021
-         05 F                   PIC X(01).                              00630002
-         05 TO003-EMPLNAME      PIC X(10).                              00640021
-         05 F                   PIC X(01).                              00650002
-         05 TO003-EMPRATING     PIC X(01).                              00660021
-         05 F                   PIC X(01).                              00670002
-         05 TO003-NEMPSALARY    PIC 9(07).9(02).                        00680038
-         05 F                   PIC X(01).                              00681035
-         05 COLMN               PIC X(14).                              00682036
-       WORKING-STORAGE SECTION.                                         00690002
-       01 WS-VARS.                                                      00700002
-         05 WS-FST-TI001 PIC 9(02).                                     00710002
-           88 C05-TI001-SUCCESS VALUE 00.                               00711021
-           88 C05-TI001-EOF     VALUE 10.                               00712021
-         05 WS-FST-TO001 PIC 9(02).                                     00720002
-           88 C05-TO001-SUCCESS VALUE 00.                               00720122
-           88 C05-TO001-EOF     VALUE 10.                               00720222
-         05 WS-FST-TO002 PIC 9(02).                                     00730002
-           88 C05-TO002-SUCCESS VALUE 00.                               00731022
-           88 C05-TO002-EOF     VALUE 10.                               00732022
-         05 WS-FST-TO003 PIC 9(02).                                     00740006
-           88 C05-TO003-SUCCESS VALUE 00.                               00741022
-           88 C05-TO003-EOF     VALUE 10.                               00742022
-         05 HEADER.                                                     00743033
-           10 NEMPID     PIC X(10) VALUE 'NEW_EMP_ID'.                  00744033
-           10 F          PIC X(01) VALUE SPACES.                        00745033
-           10 EMPFNAME   PIC X(09) VALUE 'EMP_FNAME'.                   00746033
-           10 F          PIC X(01) VALUE SPACES.                        00747033
-           10 EMPLNAME   PIC X(09) VALUE 'EMP_LNAME'.                   00748033
-           10 F          PIC X(01) VALUE SPACES.                        00749033
-           10 EMPRATING  PIC X(10) VALUE 'EMP_RATING'.                  00749134
-           10 F          PIC X(01) VALUE SPACES.                        00749233
-           10 NEMPSALARY PIC X(14) VALUE 'NEW_EMP_SALARY'.              00749334
-           10 F          PIC X(24) VALUE SPACES.                        00749433
-         05 ARRAY OCCURS 5 TIMES INDEXED BY WS-INDEX.                   00749540
-           10 ARR-NEMPID     PIC X(06).                                 00749640
-           10 ARR-EMPFNAME   PIC X(10).                                 00749740
-           10 ARR-EMPLNAME   PIC X(10).                                 00749840
-           10 ARR-EMPRATING  PIC X(01).                                 00749940
-           10 ARR-NEMPSALARY PIC 9(07).9(02).                           00750046
-         05 WS-COUNTER PIC 9(02).                                       00750139
-       PROCEDURE DIVISION.                                              00751002
-       0000-MAIN-PARA.                                                  00760002
-           PERFORM 1000-INIT-PARA                                       00770002
-              THRU 1000-INIT-PARA-EXIT                                  00780002
-           PERFORM 3000-PROC-PARA                                       00790002
-              THRU 3000-PROC-PARA-EXIT                                  00800002
-           PERFORM 9000-TERM-PARA                                       00810002
-           .                                                            00830002
-       1000-INIT-PARA.                                                  00840002
-           CONTINUE                                                     00850002
-           .                                                            00860002
-       1000-INIT-PARA-EXIT.                                             00870002
-           EXIT                                                         00880002
-           .                                                            00890002
-       3000-PROC-PARA.                                                  00900002
-           PERFORM 3100-OPEN-PARA                                       00910002
-              THRU 3100-OPEN-PARA-EXIT                                  00920002
-           PERFORM 3150-HEADER-WRITE-PARA                               00921040
-              THRU 3150-HEADER-WRITE-PARA-EXIT                          00922040
-           PERFORM 3200-READ-PARA                                       00930002
-              THRU 3200-READ-PARA-EXIT                                  00940002
-             UNTIL C05-TI001-EOF                                        00950021
-           PERFORM 3250-ARRAY-WRITE-PARA                                00951040
-           VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 5              00953040
-           PERFORM 3300-CLOSE-PARA                                      00960002
-              THRU 3300-CLOSE-PARA-EXIT                                 00970002
-           .                                                            00980002
-       3000-PROC-PARA-EXIT.                                             00990005
-           EXIT                                                         01000002
-           .                                                            01010002
-       3100-OPEN-PARA.                                                  01020002
-           OPEN INPUT TI001-PS                                          01030021
-           EVALUATE TRUE                                                01040002
-           WHEN C05-TI001-SUCCESS                                       01050021
-             DISPLAY 'TI001-PS OPENED'                                  01060021
-           WHEN OTHER                                                   01070002
-             DISPLAY 'TI001-PS OPEN FAILED ' WS-FST-TI001               01080021
-             PERFORM 9000-TERM-PARA                                     01090002
-           END-EVALUATE                                                 01100002
-      *                                                                 01100121
-           OPEN OUTPUT TO001-PS                                         01101021
-           EVALUATE TRUE                                                01102002
-           WHEN C05-TO001-SUCCESS                                       01103021
-             DISPLAY 'TO001-PS OPENED'                                  01104021
-           WHEN OTHER                                                   01105002
-             DISPLAY 'TO001-PS OPEN FAILED ' WS-FST-TO001               01106021
-             PERFORM 9000-TERM-PARA                                     01107002
-           END-EVALUATE                                                 01108002
-           OPEN OUTPUT TO002-PS                                         01109021
-           EVALUATE TRUE                                                01109102
-           WHEN C05-TO002-SUCCESS                                       01109221
-             DISPLAY 'TO002-PS OPENED'                                  01109321
-           WHEN OTHER                                                   01109402
-             DISPLAY 'TO002-PS OPEN FAILED ' WS-FST-TO002               01109521
-             PERFORM 9000-TERM-PARA                                     01109602
-           END-EVALUATE                                                 01109702
-           OPEN OUTPUT TO003-PS                                         01109821
-           EVALUATE TRUE                                                01109902
-           WHEN C05-TO003-SUCCESS                                       01110021
-             DISPLAY 'TO003-PS OPENED'                                  01120021
-           WHEN OTHER                                                   01130002
-             DISPLAY 'TO003-PS OPEN FAILED ' WS-FST-TO003               01140021
-             PERFORM 9000-TERM-PARA                                     01150002
-           END-EVALUATE                                                 01160002
-           .                                                            01161004
-       3100-OPEN-PARA-EXIT.                                             01170002
-           EXIT                                                         01180002
-           .                                                            01190002
-       3300-CLOSE-PARA.                                                 01200002
-           CLOSE TI001-PS TO001-PS TO002-PS TO003-PS                    01210021
-           .                                                            01220002
-       3300-CLOSE-PARA-EXIT.                                            01230002
-           EXIT                                                         01240002
-           .                                                            01250002
-       3200-READ-PARA.                                                  01260002
-           MOVE SPACES TO TI001-PS-REC TO001-PS-REC                     01270021
-           TO002-PS-REC TO003-PS-REC                                    01280021
-           READ TI001-PS                                                01281021
-           EVALUATE TRUE                                                01290002
-           WHEN C05-TI001-SUCCESS                                       01300021
-             ADD 1 TO WS-COUNTER                                        01301038
-             PERFORM 3210-VALID-PARA                                    01310002
-                THRU 3210-VALID-PARA-EXIT                               01311002
-           WHEN C05-TI001-EOF                                           01320021
-             IF WS-COUNTER = 00                                         01321038
-               DISPLAY 'EMPTY INPUT FILE'                               01322038
-             ELSE                                                       01323038
-               DISPLAY 'ALL RECORDS PROCESSED'                          01330038
-               DISPLAY 'TOTAL RECORDS: ' WS-COUNTER                     01330147
-             END-IF                                                     01331038
-           WHEN OTHER                                                   01340002
-             DISPLAY 'TI001-PS READ FAILED ' WS-FST-TI001               01350021
-           END-EVALUATE                                                 01360007
-           .                                                            01370002
-       3200-READ-PARA-EXIT.                                             01380002
-           EXIT                                                         01390002
-           .                                                            01400002
-       3210-VALID-PARA.                                                 01410002
-           EVALUATE TRUE                                                01420002
-           WHEN TI001-EMPID IS GREATER THAN SPACES AND                  01430021
-                TI001-EMPFNAME IS ALPHABETIC       AND                  01440021
-                TI001-EMPLNAME IS ALPHABETIC       AND                  01450021
-               (TI001-EMPRATING IS EQUAL TO 'P' OR                      01460021
-                TI001-EMPRATING IS EQUAL TO 'R')   AND                  01470021
-                TI001-EMPSALARY IS NUMERIC                              01480021
-             PERFORM 3220-DAPR-PARA                                     01490040
-                THRU 3220-DAPR-PARA-EXIT                                01500040
-           WHEN OTHER                                                   01510024
-             DISPLAY TI001-EMPID ' IS INVALID'                          01520022
-           END-EVALUATE                                                 01530002
-           .                                                            01540003
-       3210-VALID-PARA-EXIT.                                            01550003
-           EXIT                                                         01560003
-           .                                                            01570003
-       3220-DAPR-PARA.                                                  01571040
-           MOVE 'C' TO ARR-NEMPID(WS-COUNTER)(1:1)                      01571141
-           MOVE TI001-EMPID TO ARR-NEMPID(WS-COUNTER)(2:5)              01571242
-           MOVE TI001-EMPFNAME TO ARR-EMPFNAME(WS-COUNTER)              01571341
-           MOVE TI001-EMPLNAME TO ARR-EMPLNAME(WS-COUNTER)              01571441
-           MOVE TI001-EMPRATING TO ARR-EMPRATING(WS-COUNTER)            01571541
-           EVALUATE TRUE                                                01572024
-           WHEN TI001-EMPRATING = 'P'                                   01573024
-             COMPUTE ARR-NEMPSALARY(WS-COUNTER) = 1.4 * TI001-EMPSALARY 01574040
-           WHEN TI001-EMPRATING = 'R'                                   01580424
-             COMPUTE ARR-NEMPSALARY(WS-COUNTER) = 1.3 * TI001-EMPSALARY 01580542
-           END-EVALUATE                                                 01582441
-           .                                                            01582541
-       3220-DAPR-PARA-EXIT.                                             01582640
-           EXIT                                                         01582725
-           .                                                            01582825
-       3150-HEADER-WRITE-PARA.                                          01587140
-           MOVE HEADER TO TO001-PS-REC                                  01587233
-           WRITE TO001-PS-REC                                           01587333
-           MOVE HEADER TO TO002-PS-REC                                  01587433
-           WRITE TO002-PS-REC                                           01587533
-           MOVE HEADER TO TO003-PS-REC                                  01587633
-           WRITE TO003-PS-REC                                           01587733
-           .                                                            01587833
-       3150-HEADER-WRITE-PARA-EXIT.                                     01587940
-           EXIT                                                         01588033
-           .                                                            01588133
-       3250-ARRAY-WRITE-PARA.                                           01588241
-           EVALUATE TRUE                                                01588341
-           WHEN ARRAY(WS-INDEX)(27:1) = 'P'                             01588441
-             PERFORM 3260-PWRITE-PARA                                   01588541
-                THRU 3260-PWRITE-PARA-EXIT                              01588641
-           WHEN ARRAY(WS-INDEX)(27:1) = 'R'                             01588741
-             PERFORM 3270-RWRITE-PARA                                   01588841
-                THRU 3270-RWRITE-PARA-EXIT                              01588941
-           END-EVALUATE                                                 01589041
-           .                                                            01589141
-       3260-PWRITE-PARA.                                                01589243
-           MOVE ARR-NEMPID(WS-INDEX) TO TO001-NEMPID TO002-NEMPID       01589343
-           MOVE ARR-EMPFNAME(WS-INDEX) TO TO001-EMPFNAME TO002-EMPFNAME 01589443
-           MOVE ARR-EMPLNAME(WS-INDEX) TO TO001-EMPLNAME                01589543
-                                          TO002-EMPLNAME                01589643
-           MOVE ARR-EMPRATING(WS-INDEX) TO TO001-EMPRATING              01589743
-                                           TO002-EMPRATING              01589843
-           MOVE ARR-NEMPSALARY(WS-INDEX) TO TO001-NEMPSALARY            01589943
-                                            TO002-NEMPSALARY            01590043
-      *                                                                 01590143
-           WRITE TO001-PS-REC                                           01590243
-           WRITE TO002-PS-REC                                           01590343
-           .                                                            01590443
-       3260-PWRITE-PARA-EXIT.                                           01590543
-           EXIT                                                         01590643
-           .                                                            01590743
-       3270-RWRITE-PARA.                                                01590843
-           MOVE ARR-NEMPID(WS-INDEX) TO TO001-NEMPID TO003-NEMPID       01590943
-           MOVE ARR-EMPFNAME(WS-INDEX) TO TO001-EMPFNAME TO003-EMPFNAME 01591043
-           MOVE ARR-EMPLNAME(WS-INDEX) TO TO001-EMPLNAME                01591143
-                                          TO003-EMPLNAME                01591243
-           MOVE ARR-EMPRATING(WS-INDEX) TO TO001-EMPRATING              01591343
-                                           TO003-EMPRATING              01591443
-           MOVE ARR-NEMPSALARY(WS-INDEX) TO TO001-NEMPSALARY            01591543
-                                            TO003-NEMPSALARY            01591643
-      *                                                                 01591743
-           WRITE TO001-PS-REC                                           01591843
-           WRITE TO003-PS-REC                                           01591943
-           .                                                            01592043
-       3270-RWRITE-PARA-EXIT.                                           01592143
-           EXIT                                                         01592243
-           .                                                            01592343
-       9000-TERM-PARA.                                                  01592703
-           STOP RUN                                                     01593003
-           .                                                            01600003
+       IDENTIFICATION DIVISION.                                         00010001
+       PROGRAM-ID. PGM.                                                 00020002
+       ENVIRONMENT DIVISION.                                            00030002
+       INPUT-OUTPUT SECTION.                                            00040002
+       FILE-CONTROL.                                                    00050002
+           SELECT TI001-PS ASSIGN TO INPEMPPS                           00060021
+           ORGANIZATION IS INDEXED                                      00070002
+           ACCESS IS DYNAMIC                                            00080002
+           RECORD KEY IS TI001-EMPID                                    00085002
+           FILE STATUS IS WS-FST-TI001                                  00090002
+           .                                                            00100002
+           SELECT TO001-PS ASSIGN TO OUTEMPFN                           00110021
+           ORGANIZATION IS SEQUENTIAL                                   00120002
+           ACCESS IS SEQUENTIAL                                         00130002
+           FILE STATUS IS WS-FST-TO001                                  00140002
+           .                                                            00150002
+           SELECT TO002-PS ASSIGN TO OUTEMPPR                           00160021
+           ORGANIZATION IS SEQUENTIAL                                   00170002
+           ACCESS IS SEQUENTIAL                                         00180002
+           FILE STATUS IS WS-FST-TO002                                  00190002
+           .                                                            00200002
+           SELECT TO003-PS ASSIGN TO OUTEMPRV                           00210021
+           ORGANIZATION IS SEQUENTIAL                                   00220002
+           ACCESS IS SEQUENTIAL                                         00230002
+           FILE STATUS IS WS-FST-TO003                                  00240002
+           .                                                            00250002
+           SELECT TO004-PS ASSIGN TO OUTEMPRJ                           00251040
+           ORGANIZATION IS SEQUENTIAL                                   00252040
+           ACCESS IS SEQUENTIAL                                         00253040
+           FILE STATUS IS WS-FST-TO004                                  00254040
+           .                                                            00255040
+           SELECT OPTIONAL TI002-PS ASSIGN TO RATECTL                   00255140
+           ORGANIZATION IS SEQUENTIAL                                   00255240
+           ACCESS IS SEQUENTIAL                                         00255340
+           FILE STATUS IS WS-FST-TI002                                  00255440
+           .                                                            00255540
+           SELECT CHKPT-PS ASSIGN TO CHKPTFL                            00255640
+           ORGANIZATION IS SEQUENTIAL                                   00255740
+           ACCESS IS SEQUENTIAL                                         00255840
+           FILE STATUS IS WS-FST-CHKPT                                  00255940
+           .                                                            00256040
+           SELECT SUSP-PS ASSIGN TO SUSPFILE                            00256140
+           ORGANIZATION IS SEQUENTIAL                                   00256240
+           ACCESS IS SEQUENTIAL                                         00256340
+           FILE STATUS IS WS-FST-SUSP                                   00256440
+           .                                                            00256540
+      *---------------------------------------------------------------- 00256541
+      *    GENERATIONAL SALARY HISTORY - ONE RECORD PER EMPLOYEE PER   *00256542
+      *    RUN, APPENDED FOREVER.  TO001-PS STAYS THE CURRENT SNAPSHOT;*00256543
+      *    THIS FILE IS THE AUDIT TRAIL OF EVERY REVISION EVER MADE.   *00256544
+      *---------------------------------------------------------------- 00256545
+           SELECT TO005-PS ASSIGN TO OUTEMPHS                           00256546
+           ORGANIZATION IS SEQUENTIAL                                   00256547
+           ACCESS IS SEQUENTIAL                                         00256548
+           FILE STATUS IS WS-FST-TO005                                  00256549
+           .                                                            00256550
+      *---------------------------------------------------------------- 00256551
+      *    KEYED VIEW OF THE CURRENT REVISED SALARY FOR THE ONLINE     *00256552
+      *    INQUIRY TRANSACTION (EMPINQ) TO READ DIRECTLY BY NEMPID     *00256553
+      *    INSTEAD OF SCANNING THE SEQUENTIAL TO001-PS SNAPSHOT.       *00256554
+      *---------------------------------------------------------------- 00256555
+           SELECT TO006-PS ASSIGN TO OUTEMPKY                           00256556
+           ORGANIZATION IS INDEXED                                      00256557
+           ACCESS IS DYNAMIC                                            00256558
+           RECORD KEY IS DL-EMPKY-NEMPID                                00256559
+           FILE STATUS IS WS-FST-TO006                                  00256560
+           .                                                            00256561
+      *-----------------------------------------------------------------00256562
+      *    SHARED DAILY PROCESSING LOG - ONE RECORD PER STEP THAT      *00256563
+      *    RUNS THIS PROGRAM, APPENDED SO OPERATIONS HAS A SINGLE      *00256564
+      *    PLACE TO SEE EVERY STEP IN THE SUITE THAT RAN TODAY.        *00256565
+      *-----------------------------------------------------------------00256566
+           SELECT AUDIT-PS ASSIGN TO AUDITLOG                           00256567
+           ORGANIZATION IS SEQUENTIAL                                   00256568
+           ACCESS IS SEQUENTIAL                                         00256569
+           FILE STATUS IS WS-FST-AUDIT                                  00256570
+           .                                                            00256571
+       DATA DIVISION.                                                   00260002
+       FILE SECTION.                                                    00270002
+       FD TI001-PS                                                      00280021
+           RECORD CONTAINS 80 CHARACTERS.                               00282021
+       01 TI001-PS-REC.                                                 00290021
+         05 TI001-EMPID        PIC X(05).                               00300021
+         05 F                  PIC X(01).                               00301002
+         05 TI001-EMPFNAME     PIC X(10).                               00310021
+         05 F                  PIC X(01).                               00311002
+         05 TI001-EMPLNAME     PIC X(10).                               00320021
+         05 F                  PIC X(01).                               00330002
+         05 TI001-EMPRATING    PIC X(01).                               00340021
+         05 F                  PIC X(01).                               00350002
+         05 TI001-EMPSALARY    PIC 9(06).                               00360021
+       FD TO001-PS                                                      00370021
+           RECORD CONTAINS 80 CHARACTERS.                               00372015
+       01 TO001-PS-REC.                                                 00380033
+         05 TO001-NEMPID        PIC X(06).                              00390021
+         05 F                   PIC X(01).                              00391002
+         05 TO001-EMPFNAME      PIC X(10).                              00400021
+         05 F                   PIC X(01).                              00410002
+         05 TO001-EMPLNAME      PIC X(10).                              00420021
+         05 F                   PIC X(01).                              00430002
+         05 TO001-EMPRATING     PIC X(01).                              00440021
+         05 F                   PIC X(01).                              00450002
+         05 TO001-NEMPSALARY    PIC 9(07).9(02).                        00460038
+         05 F                   PIC X(01).                              00461035
+         05 COLMN               PIC X(14).                              00462036
+       01 TO001-TRL-REC.                                                00470100
+         05 TO001-TRL-ID    PIC X(06).                                  00470101
+         05 F              PIC X(01).                                   00470102
+         05 TO001-TRL-COUNT PIC 9(06).                                  00470103
+         05 F              PIC X(01).                                   00470104
+         05 TO001-TRL-AMT   PIC 9(09).9(02).                            00470105
+         05 F              PIC X(54).                                   00470106
+       FD TO002-PS                                                      00470021
+           RECORD CONTAINS 80 CHARACTERS.                               00472015
+       01 TO002-PS-REC.                                                 00480033
+         05 TO002-NEMPID        PIC X(06).                              00490021
+         05 F                   PIC X(01).                              00500002
+         05 TO002-EMPFNAME      PIC X(10).                              00510021
+         05 F                   PIC X(01).                              00520002
+         05 TO002-EMPLNAME      PIC X(10).                              00530021
+         05 F                   PIC X(01).                              00540002
+         05 TO002-EMPRATING     PIC X(01).                              00550021
+         05 F                   PIC X(01).                              00560002
+         05 TO002-NEMPSALARY    PIC 9(07).9(02).                        00570038
+         05 F                   PIC X(01).                              00571035
+         05 COLMN               PIC X(14).                              00572036
+       01 TO002-TRL-REC.                                                00470200
+         05 TO002-TRL-ID    PIC X(06).                                  00470201
+         05 F              PIC X(01).                                   00470202
+         05 TO002-TRL-COUNT PIC 9(06).                                  00470203
+         05 F              PIC X(01).                                   00470204
+         05 TO002-TRL-AMT   PIC 9(09).9(02).                            00470205
+         05 F              PIC X(54).                                   00470206
+       FD TO003-PS                                                      00580021
+           RECORD CONTAINS 80 CHARACTERS.                               00582015
+       01 TO003-PS-REC.                                                 00590033
+         05 TO003-NEMPID        PIC X(06).                              00600021
+         05 F                   PIC X(01).                              00610002
+         05 TO003-EMPFNAME      PIC X(10).                              00620021
+         05 F                   PIC X(01).                              00630002
+         05 TO003-EMPLNAME      PIC X(10).                              00640021
+         05 F                   PIC X(01).                              00650002
+         05 TO003-EMPRATING     PIC X(01).                              00660021
+         05 F                   PIC X(01).                              00670002
+         05 TO003-NEMPSALARY    PIC 9(07).9(02).                        00680038
+         05 F                   PIC X(01).                              00681035
+         05 COLMN               PIC X(14).                              00682036
+       01 TO003-TRL-REC.                                                00470300
+         05 TO003-TRL-ID    PIC X(06).                                  00470301
+         05 F              PIC X(01).                                   00470302
+         05 TO003-TRL-COUNT PIC 9(06).                                  00470303
+         05 F              PIC X(01).                                   00470304
+         05 TO003-TRL-AMT   PIC 9(09).9(02).                            00470305
+         05 F              PIC X(54).                                   00470306
+       FD TO004-PS                                                      00682140
+           RECORD CONTAINS 80 CHARACTERS.                               00682340
+       01 TO004-PS-REC.                                                 00682440
+         05 TO004-EMPID         PIC X(05).                              00682540
+         05 F                   PIC X(01).                              00682640
+         05 TO004-EMPFNAME      PIC X(10).                              00682740
+         05 F                   PIC X(01).                              00682840
+         05 TO004-EMPLNAME      PIC X(10).                              00682940
+         05 F                   PIC X(01).                              00683040
+         05 TO004-EMPRATING     PIC X(01).                              00683140
+         05 F                   PIC X(01).                              00683240
+         05 TO004-EMPSALARY     PIC X(06).                              00683340
+         05 F                   PIC X(01).                              00683440
+         05 TO004-FLDNAME       PIC X(10).                              00683540
+         05 F                   PIC X(01).                              00683640
+         05 TO004-REASON        PIC X(30).                              00683740
+         05 F                   PIC X(02).                              00683741
+       FD TI002-PS                                                      00683840
+           RECORD CONTAINS 80 CHARACTERS.                               00683940
+       01 TI002-PS-REC.                                                 00684040
+         05 TI002-RATING-CODE   PIC X(01).                              00684140
+         05 F                   PIC X(01).                              00684240
+         05 TI002-RAISE-PCT     PIC 9(01)V9(02).                        00684340
+         05 F                   PIC X(75).                              00684440
+       FD CHKPT-PS                                                      00684540
+           RECORD CONTAINS 80 CHARACTERS.                               00684640
+       01 CHKPT-PS-REC.                                                 00684740
+         05 CHKPT-EMPID      PIC X(05).                                 00684840
+         05 F                PIC X(01).                                 00684940
+         05 CHKPT-COUNTER    PIC 9(04).                                 00685040
+         05 F                PIC X(01).                                 00685140
+         05 CHKPT-TO001-CT   PIC 9(06).                                 00685240
+         05 CHKPT-TO001-SUM  PIC 9(09)V9(02).                           00685340
+         05 CHKPT-TO002-CT   PIC 9(06).                                 00685440
+         05 CHKPT-TO002-SUM  PIC 9(09)V9(02).                           00685540
+         05 CHKPT-TO003-CT   PIC 9(06).                                 00685640
+         05 CHKPT-TO003-SUM  PIC 9(09)V9(02).                           00685740
+         05 F                PIC X(18).                                 00685840
+       FD SUSP-PS                                                       00685940
+           RECORD CONTAINS 80 CHARACTERS.                               00686040
+           COPY DLSUSP.                                                 00686140
+       FD TO005-PS                                                      00686150
+           RECORD CONTAINS 80 CHARACTERS.                               00686151
+       01 TO005-PS-REC.                                                 00686152
+         05 TO005-NEMPID        PIC X(06).                              00686153
+         05 F                   PIC X(01).                              00686154
+         05 TO005-RUN-DATE      PIC X(10).                              00686155
+         05 F                   PIC X(01).                              00686156
+         05 TO005-EMPRATING     PIC X(01).                              00686157
+         05 F                   PIC X(01).                              00686158
+         05 TO005-NEMPSALARY    PIC 9(07)V9(02).                        00686159
+         05 F                   PIC X(51).                              00686160
+       FD TO006-PS                                                      00686161
+           RECORD CONTAINS 80 CHARACTERS.                               00686162
+           COPY DLEMPKY.                                                00686163
+       FD AUDIT-PS                                                      00686164
+           RECORD CONTAINS 80 CHARACTERS.                               00686165
+           COPY DLAUDIT.                                                00686166
+       WORKING-STORAGE SECTION.                                         00690002
+       01 WS-VARS.                                                      00700002
+         05 WS-FST-TI001 PIC 9(02).                                     00710002
+           88 C05-TI001-SUCCESS VALUE 00.                               00711021
+           88 C05-TI001-EOF     VALUE 10.                               00712021
+           88 C05-TI001-NOTFND  VALUE 23.                               00712121
+         05 WS-FST-TO001 PIC 9(02).                                     00720002
+           88 C05-TO001-SUCCESS VALUE 00.                               00720122
+           88 C05-TO001-EOF     VALUE 10.                               00720222
+         05 WS-FST-TO002 PIC 9(02).                                     00730002
+           88 C05-TO002-SUCCESS VALUE 00.                               00731022
+           88 C05-TO002-EOF     VALUE 10.                               00732022
+         05 WS-FST-TO003 PIC 9(02).                                     00740006
+           88 C05-TO003-SUCCESS VALUE 00.                               00741022
+           88 C05-TO003-EOF     VALUE 10.                               00742022
+         05 WS-FST-TO004 PIC 9(02).                                     00742140
+           88 C05-TO004-SUCCESS VALUE 00.                               00742240
+           88 C05-TO004-EOF     VALUE 10.                               00742340
+         05 WS-FST-TI002 PIC 9(02).                                     00742341
+           88 C05-TI002-SUCCESS VALUE 00.                               00742342
+           88 C05-TI002-EOF     VALUE 10.                               00742343
+         05 WS-P-RAISE-PCT PIC 9(01)V9(02) VALUE 1.40.                  00742344
+         05 WS-R-RAISE-PCT PIC 9(01)V9(02) VALUE 1.30.                  00742345
+         05 WS-FST-CHKPT PIC 9(02).                                     00742346
+           88 C05-CHKPT-SUCCESS VALUE 00.                               00742347
+           88 C05-CHKPT-EOF     VALUE 10.                               00742348
+         05 WS-FST-SUSP  PIC 9(02).                                     00742349
+           88 C05-SUSP-SUCCESS  VALUE 00.                               00742349
+           88 C05-SUSP-EOF      VALUE 10.                               00742349
+         05 WS-FST-TO005 PIC 9(02).                                     00742349
+           88 C05-TO005-SUCCESS VALUE 00.                               00742349
+           88 C05-TO005-EOF     VALUE 10.                               00742349
+         05 WS-FST-TO006 PIC 9(02).                                     00742360
+           88 C05-TO006-SUCCESS VALUE 00.                               00742361
+         05 WS-FST-AUDIT PIC 9(02).                                     00742362
+           88 C05-AUDIT-SUCCESS VALUE 00.                               00742363
+         05 WS-AUDIT-OPEN-SW PIC X(01) VALUE 'N'.                       00742364
+           88 WS-AUDIT-IS-OPEN  VALUE 'Y'.                              00742365
+         05 WS-AUDIT-START-TS PIC X(15).                                00742366
+         05 WS-RESTART-SW  PIC X(01) VALUE 'N'.                         00742349
+           88 WS-IS-RESTART    VALUE 'Y'.                               00742350
+         05 WS-CKPT-LAST-EMPID PIC X(05).                               00742351
+         05 WS-CKPT-INTERVAL   PIC 9(04) VALUE 0050.                    00742352
+         05 WS-CKPT-QUOT       PIC 9(04).                               00742353
+         05 WS-CKPT-REM        PIC 9(04).                               00742354
+         05 WS-CUM-COUNT       PIC 9(04) VALUE 0000.                    00742355
+         05 WS-RUN-DATE        PIC X(10).                               00742356
+         05 WS-REJ-FIELD  PIC X(10).                                    00742440
+         05 WS-REJ-REASON PIC X(30).                                    00742540
+         05 WS-TO001-CT   PIC 9(06).                                    00742640
+         05 WS-TO001-SUM  PIC 9(09)V9(02).                              00742740
+         05 WS-TO002-CT   PIC 9(06).                                    00742840
+         05 WS-TO002-SUM  PIC 9(09)V9(02).                              00742940
+         05 WS-TO003-CT   PIC 9(06).                                    00743040
+         05 WS-TO003-SUM  PIC 9(09)V9(02).                              00743140
+         05 HEADER.                                                     00743033
+           10 NEMPID     PIC X(10) VALUE 'NEW_EMP_ID'.                  00744033
+           10 F          PIC X(01) VALUE SPACES.                        00745033
+           10 EMPFNAME   PIC X(09) VALUE 'EMP_FNAME'.                   00746033
+           10 F          PIC X(01) VALUE SPACES.                        00747033
+           10 EMPLNAME   PIC X(09) VALUE 'EMP_LNAME'.                   00748033
+           10 F          PIC X(01) VALUE SPACES.                        00749033
+           10 EMPRATING  PIC X(10) VALUE 'EMP_RATING'.                  00749134
+           10 F          PIC X(01) VALUE SPACES.                        00749233
+           10 NEMPSALARY PIC X(14) VALUE 'NEW_EMP_SALARY'.              00749334
+           10 F          PIC X(24) VALUE SPACES.                        00749433
+         05 WS-COUNTER PIC 9(04).                                       00750139
+         05 ARRAY OCCURS 1 TO 9999 TIMES                                00749540
+              DEPENDING ON WS-COUNTER                                   00749541
+              INDEXED BY WS-INDEX.                                      00749542
+           10 ARR-NEMPID     PIC X(06).                                 00749640
+           10 ARR-EMPFNAME   PIC X(10).                                 00749740
+           10 ARR-EMPLNAME   PIC X(10).                                 00749840
+           10 ARR-EMPRATING  PIC X(01).                                 00749940
+           10 ARR-NEMPSALARY PIC 9(07)V9(02).                           00750046
+       LINKAGE SECTION.                                                 00750140
+       01 LK-PARM-REC.                                                  00750240
+           05 LK-RUN-DATE    PIC X(10).                                 00750340
+       PROCEDURE DIVISION USING LK-PARM-REC.                            00751002
+       0000-MAIN-PARA.                                                  00760002
+           PERFORM 1000-INIT-PARA                                       00770002
+              THRU 1000-INIT-PARA-EXIT                                  00780002
+           PERFORM 3000-PROC-PARA                                       00790002
+              THRU 3000-PROC-PARA-EXIT                                  00800002
+           PERFORM 9000-TERM-PARA                                       00810002
+           .                                                            00830002
+       1000-INIT-PARA.                                                  00840002
+           ACCEPT WS-AUDIT-START-TS(1:8) FROM DATE YYYYMMDD             00840540
+           ACCEPT WS-AUDIT-START-TS(9:6) FROM TIME                      00840940
+           OPEN INPUT TI002-PS                                          00841040
+           EVALUATE TRUE                                                00842040
+           WHEN C05-TI002-SUCCESS                                       00843040
+             DISPLAY 'TI002-PS OPENED'                                  00844040
+             PERFORM 1100-RATE-READ-PARA                                00845040
+                THRU 1100-RATE-READ-PARA-EXIT                           00846040
+                UNTIL C05-TI002-EOF                                     00847040
+             CLOSE TI002-PS                                             00848040
+           WHEN OTHER                                                   00849040
+             DISPLAY 'TI002-PS OPEN FAILED - USING DEFAULT RATES'       00849140
+           END-EVALUATE                                                 00849240
+           PERFORM 1150-PARM-INIT-PARA                                  00849243
+              THRU 1150-PARM-INIT-PARA-EXIT                             00849244
+           PERFORM 1200-RESTART-CHECK-PARA                              00849241
+              THRU 1200-RESTART-CHECK-PARA-EXIT                         00849242
+           .                                                            00849340
+       1000-INIT-PARA-EXIT.                                             00870002
+           EXIT                                                         00880002
+           .                                                            00890002
+      *-----------------------------------------------------------------00849345
+      *    PICK UP THE RUN DATE FROM THE PARM CARD (LK-RUN-DATE), OR   *00849346
+      *    DEFAULT TO TODAY'S SYSTEM DATE WHEN NO PARM WAS PASSED.     *00849347
+      *-----------------------------------------------------------------00849348
+       1150-PARM-INIT-PARA.                                             00849349
+           IF LK-RUN-DATE = SPACES OR LK-RUN-DATE = LOW-VALUES          00849350
+               ACCEPT WS-RUN-DATE(1:8) FROM DATE YYYYMMDD               00849351
+               END-ACCEPT                                               00849352
+           ELSE                                                         00849353
+               MOVE LK-RUN-DATE TO WS-RUN-DATE                          00849354
+           END-IF                                                       00849355
+           .                                                            00849356
+       1150-PARM-INIT-PARA-EXIT.                                        00849357
+           EXIT                                                         00849358
+           .                                                            00849359
+       1100-RATE-READ-PARA.                                             00891040
+           READ TI002-PS                                                00891140
+           EVALUATE TRUE                                                00891240
+           WHEN C05-TI002-SUCCESS                                       00891340
+             EVALUATE TRUE                                              00891440
+             WHEN TI002-RATING-CODE = 'P'                               00891540
+               MOVE TI002-RAISE-PCT TO WS-P-RAISE-PCT                   00891640
+             WHEN TI002-RATING-CODE = 'R'                               00891740
+               MOVE TI002-RAISE-PCT TO WS-R-RAISE-PCT                   00891840
+             WHEN OTHER                                                 00891940
+               DISPLAY 'UNKNOWN RATE CODE IN RATECTL: '                 00892040
+                       TI002-RATING-CODE                                00892140
+             END-EVALUATE                                               00892240
+           WHEN C05-TI002-EOF                                           00892340
+             CONTINUE                                                   00892440
+           WHEN OTHER                                                   00892540
+             DISPLAY 'TI002-PS READ FAILED ' WS-FST-TI002               00892640
+           END-EVALUATE                                                 00892740
+           .                                                            00892840
+       1100-RATE-READ-PARA-EXIT.                                        00892940
+           EXIT                                                         00893040
+           .                                                            00893140
+       1200-RESTART-CHECK-PARA.                                         00893240
+           OPEN INPUT CHKPT-PS                                          00893340
+           EVALUATE TRUE                                                00893440
+           WHEN C05-CHKPT-SUCCESS                                       00893540
+             PERFORM 1210-CHKPT-READ-PARA                               00893640
+                THRU 1210-CHKPT-READ-PARA-EXIT                          00893740
+                UNTIL C05-CHKPT-EOF                                     00893840
+             CLOSE CHKPT-PS                                             00893940
+             IF WS-CKPT-LAST-EMPID > SPACES                             00894040
+               SET WS-IS-RESTART TO TRUE                                00894140
+               DISPLAY 'RESTARTING AFTER CHECKPOINT - LAST EMPID '      00894240
+                       WS-CKPT-LAST-EMPID                               00894340
+             END-IF                                                     00894440
+           WHEN OTHER                                                   00894540
+             DISPLAY 'NO PRIOR CHECKPOINT - STARTING FRESH RUN'         00894640
+           END-EVALUATE                                                 00894740
+           .                                                            00894840
+       1200-RESTART-CHECK-PARA-EXIT.                                    00894940
+           EXIT                                                         00895040
+           .                                                            00895140
+       1210-CHKPT-READ-PARA.                                            00895240
+           READ CHKPT-PS                                                00895340
+           EVALUATE TRUE                                                00895440
+           WHEN C05-CHKPT-SUCCESS                                       00895540
+             MOVE CHKPT-EMPID     TO WS-CKPT-LAST-EMPID                 00895640
+             MOVE CHKPT-COUNTER   TO WS-CUM-COUNT                       00895740
+             MOVE CHKPT-TO001-CT  TO WS-TO001-CT                        00895840
+             MOVE CHKPT-TO001-SUM TO WS-TO001-SUM                       00895940
+             MOVE CHKPT-TO002-CT  TO WS-TO002-CT                        00896040
+             MOVE CHKPT-TO002-SUM TO WS-TO002-SUM                       00896140
+             MOVE CHKPT-TO003-CT  TO WS-TO003-CT                        00896240
+             MOVE CHKPT-TO003-SUM TO WS-TO003-SUM                       00896340
+           WHEN C05-CHKPT-EOF                                           00896440
+             CONTINUE                                                   00896540
+           WHEN OTHER                                                   00896640
+             DISPLAY 'CHKPT-PS READ FAILED ' WS-FST-CHKPT               00896740
+           END-EVALUATE                                                 00896840
+           .                                                            00896940
+       1210-CHKPT-READ-PARA-EXIT.                                       00897040
+           EXIT                                                         00897140
+           .                                                            00897240
+       3000-PROC-PARA.                                                  00900002
+           PERFORM 3100-OPEN-PARA                                       00910002
+              THRU 3100-OPEN-PARA-EXIT                                  00920002
+           PERFORM 3150-HEADER-WRITE-PARA                               00921040
+              THRU 3150-HEADER-WRITE-PARA-EXIT                          00922040
+           IF WS-IS-RESTART                                             00922140
+             PERFORM 3160-RESTART-SKIP-PARA                             00922240
+                THRU 3160-RESTART-SKIP-PARA-EXIT                        00922340
+           END-IF                                                       00922440
+           PERFORM 3200-READ-PARA                                       00930002
+              THRU 3200-READ-PARA-EXIT                                  00940002
+             UNTIL C05-TI001-EOF                                        00950021
+           PERFORM 3250-ARRAY-WRITE-PARA                                00951040
+           VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-COUNTER     00953040
+           PERFORM 3280-TRAILER-PARA                                    00954040
+              THRU 3280-TRAILER-PARA-EXIT                               00954140
+           PERFORM 3300-CLOSE-PARA                                      00960002
+              THRU 3300-CLOSE-PARA-EXIT                                 00970002
+           .                                                            00980002
+       3000-PROC-PARA-EXIT.                                             00990005
+           EXIT                                                         01000002
+           .                                                            01010002
+       3100-OPEN-PARA.                                                  01020002
+           OPEN INPUT TI001-PS                                          01030021
+           EVALUATE TRUE                                                01040002
+           WHEN C05-TI001-SUCCESS                                       01050021
+             DISPLAY 'TI001-PS OPENED'                                  01060021
+           WHEN OTHER                                                   01070002
+             DISPLAY 'TI001-PS OPEN FAILED ' WS-FST-TI001               01080021
+             PERFORM 9000-TERM-PARA                                     01090002
+           END-EVALUATE                                                 01100002
+      *                                                                 01100121
+           IF WS-IS-RESTART                                             01100221
+             OPEN EXTEND TO001-PS                                       01100321
+           ELSE                                                         01100421
+             OPEN OUTPUT TO001-PS                                       01100521
+           END-IF                                                       01100621
+           EVALUATE TRUE                                                01102002
+           WHEN C05-TO001-SUCCESS                                       01103021
+             DISPLAY 'TO001-PS OPENED'                                  01104021
+           WHEN OTHER                                                   01105002
+             DISPLAY 'TO001-PS OPEN FAILED ' WS-FST-TO001               01106021
+             PERFORM 9000-TERM-PARA                                     01107002
+           END-EVALUATE                                                 01108002
+           IF WS-IS-RESTART                                             01108121
+             OPEN EXTEND TO002-PS                                       01108221
+           ELSE                                                         01108321
+             OPEN OUTPUT TO002-PS                                       01108421
+           END-IF                                                       01108521
+           EVALUATE TRUE                                                01109102
+           WHEN C05-TO002-SUCCESS                                       01109221
+             DISPLAY 'TO002-PS OPENED'                                  01109321
+           WHEN OTHER                                                   01109402
+             DISPLAY 'TO002-PS OPEN FAILED ' WS-FST-TO002               01109521
+             PERFORM 9000-TERM-PARA                                     01109602
+           END-EVALUATE                                                 01109702
+           IF WS-IS-RESTART                                             01109721
+             OPEN EXTEND TO003-PS                                       01109741
+           ELSE                                                         01109761
+             OPEN OUTPUT TO003-PS                                       01109821
+           END-IF                                                       01109781
+           EVALUATE TRUE                                                01109902
+           WHEN C05-TO003-SUCCESS                                       01110021
+             DISPLAY 'TO003-PS OPENED'                                  01120021
+           WHEN OTHER                                                   01130002
+             DISPLAY 'TO003-PS OPEN FAILED ' WS-FST-TO003               01140021
+             PERFORM 9000-TERM-PARA                                     01150002
+           END-EVALUATE                                                 01160002
+      *                                                                 01160140
+           IF WS-IS-RESTART                                             01160210
+             OPEN EXTEND TO004-PS                                       01160220
+           ELSE                                                         01160230
+             OPEN OUTPUT TO004-PS                                       01160240
+           END-IF                                                       01160235
+           EVALUATE TRUE                                                01160340
+           WHEN C05-TO004-SUCCESS                                       01160440
+             DISPLAY 'TO004-PS OPENED'                                  01160540
+           WHEN OTHER                                                   01160640
+             DISPLAY 'TO004-PS OPEN FAILED ' WS-FST-TO004               01160740
+             PERFORM 9000-TERM-PARA                                     01160840
+           END-EVALUATE                                                 01160940
+      *                                                                 01160941
+           OPEN OUTPUT CHKPT-PS                                         01160942
+           EVALUATE TRUE                                                01160943
+           WHEN C05-CHKPT-SUCCESS                                       01160944
+             DISPLAY 'CHKPT-PS OPENED'                                  01160945
+           WHEN OTHER                                                   01160946
+             DISPLAY 'CHKPT-PS OPEN FAILED ' WS-FST-CHKPT               01160947
+             PERFORM 9000-TERM-PARA                                     01160948
+           END-EVALUATE                                                 01160949
+      *                                                                 01160950
+           OPEN EXTEND SUSP-PS                                          01160951
+           EVALUATE TRUE                                                01160952
+           WHEN C05-SUSP-SUCCESS                                        01160953
+             DISPLAY 'SUSP-PS OPENED'                                   01160954
+           WHEN OTHER                                                   01160955
+             DISPLAY 'SUSP-PS OPEN FAILED ' WS-FST-SUSP                 01160956
+             PERFORM 9000-TERM-PARA                                     01160957
+           END-EVALUATE                                                 01160958
+      *                                                                 01160959
+           OPEN EXTEND TO005-PS                                         01160960
+           EVALUATE TRUE                                                01160961
+           WHEN C05-TO005-SUCCESS                                       01160962
+             DISPLAY 'TO005-PS OPENED'                                  01160963
+           WHEN OTHER                                                   01160964
+             DISPLAY 'TO005-PS OPEN FAILED ' WS-FST-TO005               01160965
+             PERFORM 9000-TERM-PARA                                     01160966
+           END-EVALUATE                                                 01160967
+      *                                                                 01160968
+           IF WS-IS-RESTART                                             01160969
+             OPEN I-O TO006-PS                                          01160970
+           ELSE                                                         01160971
+             OPEN OUTPUT TO006-PS                                       01160972
+           END-IF                                                       01160973
+           EVALUATE TRUE                                                01160974
+           WHEN C05-TO006-SUCCESS                                       01160975
+             DISPLAY 'TO006-PS OPENED'                                  01160976
+           WHEN OTHER                                                   01160977
+             DISPLAY 'TO006-PS OPEN FAILED ' WS-FST-TO006               01160978
+             PERFORM 9000-TERM-PARA                                     01160979
+           END-EVALUATE                                                 01160980
+      *                                                                 01160981
+           OPEN EXTEND AUDIT-PS                                         01160982
+           EVALUATE TRUE                                                01160983
+           WHEN C05-AUDIT-SUCCESS                                       01160984
+             DISPLAY 'AUDIT-PS OPENED'                                  01160985
+             SET WS-AUDIT-IS-OPEN TO TRUE                               01160986
+           WHEN OTHER                                                   01160987
+             DISPLAY 'AUDIT-PS OPEN FAILED ' WS-FST-AUDIT               01160988
+             PERFORM 9000-TERM-PARA                                     01160989
+           END-EVALUATE                                                 01160990
+           .                                                            01161004
+       3100-OPEN-PARA-EXIT.                                             01170002
+           EXIT                                                         01180002
+           .                                                            01190002
+       3300-CLOSE-PARA.                                                 01200002
+           CLOSE TI001-PS TO001-PS TO002-PS TO003-PS TO004-PS           01210021
+                 CHKPT-PS SUSP-PS TO005-PS TO006-PS                     01210122
+           .                                                            01220002
+       3300-CLOSE-PARA-EXIT.                                            01230002
+           EXIT                                                         01240002
+           .                                                            01250002
+       3200-READ-PARA.                                                  01260002
+           MOVE SPACES TO TI001-PS-REC TO001-PS-REC                     01270021
+           TO002-PS-REC TO003-PS-REC                                    01280021
+           READ TI001-PS NEXT RECORD                                    01281021
+           EVALUATE TRUE                                                01290002
+           WHEN C05-TI001-SUCCESS                                       01300021
+             ADD 1 TO WS-CUM-COUNT                                      01301039
+             PERFORM 3210-VALID-PARA                                    01310002
+                THRU 3210-VALID-PARA-EXIT                               01311002
+             DIVIDE WS-CUM-COUNT BY WS-CKPT-INTERVAL                    01311140
+                GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM               01311240
+             IF WS-CKPT-REM = 0                                         01311340
+               PERFORM 3205-CHKPT-WRITE-PARA                            01311440
+                  THRU 3205-CHKPT-WRITE-PARA-EXIT                       01311540
+             END-IF                                                     01311640
+           WHEN C05-TI001-EOF                                           01320021
+             IF WS-CUM-COUNT = 00                                       01321038
+               DISPLAY 'EMPTY INPUT FILE'                               01322038
+             ELSE                                                       01323038
+               DISPLAY 'ALL RECORDS PROCESSED'                          01330038
+               DISPLAY 'TOTAL RECORDS: ' WS-COUNTER                     01330147
+               PERFORM 3205-CHKPT-WRITE-PARA                            01330247
+                  THRU 3205-CHKPT-WRITE-PARA-EXIT                       01330347
+             END-IF                                                     01331038
+           WHEN OTHER                                                   01340002
+             DISPLAY 'TI001-PS READ FAILED ' WS-FST-TI001               01350021
+           END-EVALUATE                                                 01360007
+           .                                                            01370002
+       3200-READ-PARA-EXIT.                                             01380002
+           EXIT                                                         01390002
+           .                                                            01400002
+       3205-CHKPT-WRITE-PARA.                                           01401040
+           MOVE SPACES         TO CHKPT-PS-REC                          01401140
+           MOVE TI001-EMPID    TO CHKPT-EMPID                           01401240
+           MOVE WS-CUM-COUNT   TO CHKPT-COUNTER                         01401340
+           MOVE WS-TO001-CT    TO CHKPT-TO001-CT                        01401440
+           MOVE WS-TO001-SUM   TO CHKPT-TO001-SUM                       01401540
+           MOVE WS-TO002-CT    TO CHKPT-TO002-CT                        01401640
+           MOVE WS-TO002-SUM   TO CHKPT-TO002-SUM                       01401740
+           MOVE WS-TO003-CT    TO CHKPT-TO003-CT                        01401840
+           MOVE WS-TO003-SUM   TO CHKPT-TO003-SUM                       01401940
+           WRITE CHKPT-PS-REC                                           01402040
+           .                                                            01402140
+       3205-CHKPT-WRITE-PARA-EXIT.                                      01402240
+           EXIT                                                         01402340
+           .                                                            01402440
+       3210-VALID-PARA.                                                 01410002
+           EVALUATE TRUE                                                01420002
+           WHEN TI001-EMPID IS GREATER THAN SPACES AND                  01430021
+                TI001-EMPFNAME IS ALPHABETIC       AND                  01440021
+                TI001-EMPLNAME IS ALPHABETIC       AND                  01450021
+               (TI001-EMPRATING IS EQUAL TO 'P' OR                      01460021
+                TI001-EMPRATING IS EQUAL TO 'R')   AND                  01470021
+                TI001-EMPSALARY IS NUMERIC                              01480021
+             PERFORM 3220-DAPR-PARA                                     01490040
+                THRU 3220-DAPR-PARA-EXIT                                01500040
+           WHEN TI001-EMPID IS NOT GREATER THAN SPACES                  01501041
+             MOVE 'EMPID'     TO WS-REJ-FIELD                           01501141
+             MOVE 'EMPID MISSING OR BLANK' TO WS-REJ-REASON             01501241
+             PERFORM 3215-REJECT-PARA THRU 3215-REJECT-PARA-EXIT        01501341
+           WHEN TI001-EMPFNAME IS NOT ALPHABETIC                        01502041
+             MOVE 'EMPFNAME'  TO WS-REJ-FIELD                           01502141
+             MOVE 'EMPFNAME IS NOT ALPHABETIC' TO WS-REJ-REASON         01502241
+             PERFORM 3215-REJECT-PARA THRU 3215-REJECT-PARA-EXIT        01502341
+           WHEN TI001-EMPLNAME IS NOT ALPHABETIC                        01503041
+             MOVE 'EMPLNAME'  TO WS-REJ-FIELD                           01503141
+             MOVE 'EMPLNAME IS NOT ALPHABETIC' TO WS-REJ-REASON         01503241
+             PERFORM 3215-REJECT-PARA THRU 3215-REJECT-PARA-EXIT        01503341
+           WHEN TI001-EMPRATING NOT = 'P' AND                           01504041
+                TI001-EMPRATING NOT = 'R'                               01504141
+             MOVE 'EMPRATING' TO WS-REJ-FIELD                           01504241
+             MOVE 'EMPRATING NOT P OR R' TO WS-REJ-REASON               01504341
+             PERFORM 3215-REJECT-PARA THRU 3215-REJECT-PARA-EXIT        01504441
+           WHEN TI001-EMPSALARY IS NOT NUMERIC                          01505041
+             MOVE 'EMPSALARY' TO WS-REJ-FIELD                           01505141
+             MOVE 'EMPSALARY IS NOT NUMERIC' TO WS-REJ-REASON           01505241
+             PERFORM 3215-REJECT-PARA THRU 3215-REJECT-PARA-EXIT        01505341
+           WHEN OTHER                                                   01510024
+             MOVE 'UNKNOWN'   TO WS-REJ-FIELD                           01510124
+             MOVE 'FAILED VALIDATION' TO WS-REJ-REASON                  01510224
+             PERFORM 3215-REJECT-PARA THRU 3215-REJECT-PARA-EXIT        01510324
+           END-EVALUATE                                                 01530002
+           .                                                            01540003
+       3210-VALID-PARA-EXIT.                                            01550003
+           EXIT                                                         01560003
+           .                                                            01570003
+       3215-REJECT-PARA.                                                01571041
+           DISPLAY TI001-EMPID ' IS INVALID - ' WS-REJ-FIELD            01571141
+           MOVE SPACES          TO TO004-PS-REC                         01571241
+           MOVE TI001-EMPID     TO TO004-EMPID                          01571341
+           MOVE TI001-EMPFNAME  TO TO004-EMPFNAME                       01571441
+           MOVE TI001-EMPLNAME  TO TO004-EMPLNAME                       01571541
+           MOVE TI001-EMPRATING TO TO004-EMPRATING                      01571641
+           MOVE TI001-EMPSALARY TO TO004-EMPSALARY                      01571741
+           MOVE WS-REJ-FIELD    TO TO004-FLDNAME                        01571841
+           MOVE WS-REJ-REASON   TO TO004-REASON                         01571941
+           WRITE TO004-PS-REC                                           01572041
+      *    ALSO LOG THE SAME REJECT TO THE SHARED CROSS-PROGRAM         01572042
+      *    SUSPENSE FILE (DLSUSP), SO OPS HAS ONE PLACE TO CHECK        01572043
+      *    ACROSS THE WHOLE BATCH SUITE.                                01572044
+           MOVE SPACES          TO DL-SUSP-REC                          01572045
+           MOVE 'PGM'           TO DL-SUSP-PGM                          01572046
+           MOVE TI001-EMPID     TO DL-SUSP-KEY                          01572047
+           MOVE WS-REJ-FIELD    TO DL-SUSP-REASON-CD                    01572048
+           MOVE WS-REJ-REASON   TO DL-SUSP-REASON-TX                    01572049
+           ACCEPT DL-SUSP-TIMESTAMP(1:8)  FROM DATE YYYYMMDD            01572050
+           ACCEPT DL-SUSP-TIMESTAMP(9:6)  FROM TIME                     01572051
+           WRITE DL-SUSP-REC                                            01572052
+           .                                                            01572141
+       3215-REJECT-PARA-EXIT.                                           01572241
+           EXIT                                                         01572341
+           .                                                            01572441
+       3220-DAPR-PARA.                                                  01571040
+           ADD 1 TO WS-COUNTER                                          01571042
+           MOVE 'C' TO ARR-NEMPID(WS-COUNTER)(1:1)                      01571141
+           MOVE TI001-EMPID TO ARR-NEMPID(WS-COUNTER)(2:5)              01571242
+           MOVE TI001-EMPFNAME TO ARR-EMPFNAME(WS-COUNTER)              01571341
+           MOVE TI001-EMPLNAME TO ARR-EMPLNAME(WS-COUNTER)              01571441
+           MOVE TI001-EMPRATING TO ARR-EMPRATING(WS-COUNTER)            01571541
+           EVALUATE TRUE                                                01572024
+           WHEN TI001-EMPRATING = 'P'                                   01573024
+             COMPUTE ARR-NEMPSALARY(WS-COUNTER) =                       01574040
+               WS-P-RAISE-PCT * TI001-EMPSALARY                         01574040
+           WHEN TI001-EMPRATING = 'R'                                   01580424
+             COMPUTE ARR-NEMPSALARY(WS-COUNTER) =                       01580542
+               WS-R-RAISE-PCT * TI001-EMPSALARY                         01580542
+           END-EVALUATE                                                 01582441
+           .                                                            01582541
+       3220-DAPR-PARA-EXIT.                                             01582640
+           EXIT                                                         01582725
+           .                                                            01582825
+       3150-HEADER-WRITE-PARA.                                          01587140
+           IF NOT WS-IS-RESTART                                         01587141
+             MOVE HEADER TO TO001-PS-REC                                01587233
+             WRITE TO001-PS-REC                                         01587333
+             MOVE HEADER TO TO002-PS-REC                                01587433
+             WRITE TO002-PS-REC                                         01587533
+             MOVE HEADER TO TO003-PS-REC                                01587633
+             WRITE TO003-PS-REC                                         01587733
+           END-IF                                                       01587833
+           .                                                            01587834
+       3150-HEADER-WRITE-PARA-EXIT.                                     01587940
+           EXIT                                                         01588033
+           .                                                            01588133
+       3160-RESTART-SKIP-PARA.                                          01588141
+      *    TI001-PS IS NOW A VSAM KSDS KEYED ON TI001-EMPID, SO A       01588142
+      *    RESTART REPOSITIONS WITH A KEYED START INSTEAD OF A          01588143
+      *    SEQUENTIAL SKIP-READ LOOP.                                   01588144
+           MOVE WS-CKPT-LAST-EMPID TO TI001-EMPID                       01588145
+           START TI001-PS KEY IS GREATER THAN TI001-EMPID               01588146
+           EVALUATE TRUE                                                01588147
+           WHEN C05-TI001-SUCCESS                                       01588148
+             CONTINUE                                                   01588149
+           WHEN OTHER                                                   01588150
+             DISPLAY 'CHECKPOINT EMPID NOT FOUND ON RESTART - '         01588151
+                     WS-CKPT-LAST-EMPID                                 01588152
+             PERFORM 9000-TERM-PARA                                     01588153
+           END-EVALUATE                                                 01588154
+           .                                                            01588155
+       3160-RESTART-SKIP-PARA-EXIT.                                     01588156
+           EXIT                                                         01588157
+           .                                                            01588158
+       3250-ARRAY-WRITE-PARA.                                           01588241
+           EVALUATE TRUE                                                01588341
+           WHEN ARRAY(WS-INDEX)(27:1) = 'P'                             01588441
+             PERFORM 3260-PWRITE-PARA                                   01588541
+                THRU 3260-PWRITE-PARA-EXIT                              01588641
+           WHEN ARRAY(WS-INDEX)(27:1) = 'R'                             01588741
+             PERFORM 3270-RWRITE-PARA                                   01588841
+                THRU 3270-RWRITE-PARA-EXIT                              01588941
+           END-EVALUATE                                                 01589041
+           .                                                            01589141
+       3260-PWRITE-PARA.                                                01589243
+           MOVE ARR-NEMPID(WS-INDEX) TO TO001-NEMPID TO002-NEMPID       01589343
+           MOVE ARR-EMPFNAME(WS-INDEX) TO TO001-EMPFNAME TO002-EMPFNAME 01589443
+           MOVE ARR-EMPLNAME(WS-INDEX) TO TO001-EMPLNAME                01589543
+                                          TO002-EMPLNAME                01589643
+           MOVE ARR-EMPRATING(WS-INDEX) TO TO001-EMPRATING              01589743
+                                           TO002-EMPRATING              01589843
+           MOVE ARR-NEMPSALARY(WS-INDEX) TO TO001-NEMPSALARY            01589943
+                                            TO002-NEMPSALARY            01590043
+      *                                                                 01590143
+           WRITE TO001-PS-REC                                           01590243
+           WRITE TO002-PS-REC                                           01590343
+           MOVE ARR-NEMPID(WS-INDEX)    TO TO005-NEMPID                 01590344
+           MOVE WS-RUN-DATE             TO TO005-RUN-DATE               01590345
+           MOVE ARR-EMPRATING(WS-INDEX) TO TO005-EMPRATING              01590346
+           MOVE ARR-NEMPSALARY(WS-INDEX) TO TO005-NEMPSALARY            01590347
+           WRITE TO005-PS-REC                                           01590348
+           MOVE ARR-NEMPID(WS-INDEX)    TO DL-EMPKY-NEMPID              01590349
+           MOVE ARR-EMPFNAME(WS-INDEX)  TO DL-EMPKY-EMPFNAME            01590350
+           MOVE ARR-EMPLNAME(WS-INDEX)  TO DL-EMPKY-EMPLNAME            01590351
+           MOVE ARR-EMPRATING(WS-INDEX) TO DL-EMPKY-EMPRATING           01590352
+           MOVE ARR-NEMPSALARY(WS-INDEX) TO DL-EMPKY-NEMPSALARY         01590353
+           WRITE DL-EMPKY-REC                                           01590354
+           IF WS-IS-RESTART AND NOT C05-TO006-SUCCESS                   01590355
+             REWRITE DL-EMPKY-REC                                       01590356
+           END-IF                                                       01590357
+           ADD 1 TO WS-TO001-CT                                         01590251
+           COMPUTE WS-TO001-SUM = WS-TO001-SUM +                        01590252
+                ARR-NEMPSALARY(WS-INDEX)                                01590253
+           ADD 1 TO WS-TO002-CT                                         01590254
+           COMPUTE WS-TO002-SUM = WS-TO002-SUM +                        01590255
+                ARR-NEMPSALARY(WS-INDEX)                                01590256
+           .                                                            01590443
+       3260-PWRITE-PARA-EXIT.                                           01590543
+           EXIT                                                         01590643
+           .                                                            01590743
+       3270-RWRITE-PARA.                                                01590843
+           MOVE ARR-NEMPID(WS-INDEX) TO TO001-NEMPID TO003-NEMPID       01590943
+           MOVE ARR-EMPFNAME(WS-INDEX) TO TO001-EMPFNAME TO003-EMPFNAME 01591043
+           MOVE ARR-EMPLNAME(WS-INDEX) TO TO001-EMPLNAME                01591143
+                                          TO003-EMPLNAME                01591243
+           MOVE ARR-EMPRATING(WS-INDEX) TO TO001-EMPRATING              01591343
+                                           TO003-EMPRATING              01591443
+           MOVE ARR-NEMPSALARY(WS-INDEX) TO TO001-NEMPSALARY            01591543
+                                            TO003-NEMPSALARY            01591643
+      *                                                                 01591743
+           WRITE TO001-PS-REC                                           01591843
+           WRITE TO003-PS-REC                                           01591943
+           MOVE ARR-NEMPID(WS-INDEX)    TO TO005-NEMPID                 01591944
+           MOVE WS-RUN-DATE             TO TO005-RUN-DATE               01591945
+           MOVE ARR-EMPRATING(WS-INDEX) TO TO005-EMPRATING              01591946
+           MOVE ARR-NEMPSALARY(WS-INDEX) TO TO005-NEMPSALARY            01591947
+           WRITE TO005-PS-REC                                           01591948
+           MOVE ARR-NEMPID(WS-INDEX)    TO DL-EMPKY-NEMPID              01591949
+           MOVE ARR-EMPFNAME(WS-INDEX)  TO DL-EMPKY-EMPFNAME            01591950
+           MOVE ARR-EMPLNAME(WS-INDEX)  TO DL-EMPKY-EMPLNAME            01591951
+           MOVE ARR-EMPRATING(WS-INDEX) TO DL-EMPKY-EMPRATING           01591952
+           MOVE ARR-NEMPSALARY(WS-INDEX) TO DL-EMPKY-NEMPSALARY         01591953
+           WRITE DL-EMPKY-REC                                           01591954
+           IF WS-IS-RESTART AND NOT C05-TO006-SUCCESS                   01591955
+             REWRITE DL-EMPKY-REC                                       01591956
+           END-IF                                                       01591957
+           ADD 1 TO WS-TO001-CT                                         01591851
+           COMPUTE WS-TO001-SUM = WS-TO001-SUM +                        01591852
+                ARR-NEMPSALARY(WS-INDEX)                                01591853
+           ADD 1 TO WS-TO003-CT                                         01591854
+           COMPUTE WS-TO003-SUM = WS-TO003-SUM +                        01591855
+                ARR-NEMPSALARY(WS-INDEX)                                01591856
+           .                                                            01592043
+       3270-RWRITE-PARA-EXIT.                                           01592143
+           EXIT                                                         01592243
+           .                                                            01592343
+       3280-TRAILER-PARA.                                               01592443
+           MOVE 'TOTALS' TO TO001-TRL-ID                                01592543
+           MOVE WS-TO001-CT TO TO001-TRL-COUNT                          01592643
+           MOVE WS-TO001-SUM TO TO001-TRL-AMT                           01592743
+           WRITE TO001-TRL-REC                                          01592843
+           MOVE 'TOTALS' TO TO002-TRL-ID                                01592943
+           MOVE WS-TO002-CT TO TO002-TRL-COUNT                          01593043
+           MOVE WS-TO002-SUM TO TO002-TRL-AMT                           01593143
+           WRITE TO002-TRL-REC                                          01593243
+           MOVE 'TOTALS' TO TO003-TRL-ID                                01593343
+           MOVE WS-TO003-CT TO TO003-TRL-COUNT                          01593443
+           MOVE WS-TO003-SUM TO TO003-TRL-AMT                           01593543
+           WRITE TO003-TRL-REC                                          01593643
+           .                                                            01593743
+       3280-TRAILER-PARA-EXIT.                                          01593843
+           EXIT                                                         01593943
+           .                                                            01594043
+      *---------------------------------------------------------------- 01592704
+      *    TIE TO001 COUNT BACK TO THE SUM OF TO002 (PROMOTED)         *01592705
+      *    AND TO003 (RETAINED) SO A PROGRAM BUG THAT DROPS AN         *01592706
+      *    EMPLOYEE FROM ONE OUTPUT FILE BUT NOT THE OTHER DOES        *01592707
+      *    NOT SLIP THROUGH UNNOTICED.                                 *01592708
+      *---------------------------------------------------------------- 01592709
+       9000-TERM-PARA.                                                  01592703
+           IF WS-TO001-CT = WS-TO002-CT + WS-TO003-CT                   01592710
+             DISPLAY 'RECONCILIATION OK - TO001 COUNT ' WS-TO001-CT     01592711
+                     ' EQUALS TO002 + TO003 COUNT'                      01592712
+           ELSE                                                         01592713
+             DISPLAY 'RECONCILIATION ERROR - TO001 COUNT ' WS-TO001-CT  01592714
+                     ' DOES NOT EQUAL TO002 COUNT ' WS-TO002-CT         01592715
+                     ' PLUS TO003 COUNT ' WS-TO003-CT                   01592716
+             MOVE 0004 TO RETURN-CODE                                   01592717
+           END-IF                                                       01592718
+           IF WS-AUDIT-IS-OPEN                                          01592719
+             MOVE SPACES             TO DL-AUDIT-REC                    01592720
+             MOVE 'PGM'               TO DL-AUDIT-PGM                   01592721
+             MOVE WS-AUDIT-START-TS TO DL-AUDIT-START-TS                01592722
+             ACCEPT DL-AUDIT-END-TS(1:8) FROM DATE YYYYMMDD             01592723
+             ACCEPT DL-AUDIT-END-TS(9:6) FROM TIME                      01592723
+             MOVE WS-CUM-COUNT      TO DL-AUDIT-READ-CT                 01592724
+             ADD WS-TO002-CT WS-TO003-CT                                01592725
+                 GIVING DL-AUDIT-WRITE-CT                               01592726
+             MOVE RETURN-CODE       TO DL-AUDIT-RETURN-CD               01592727
+             MOVE 'COMPLETED'       TO DL-AUDIT-STATUS-TX               01592728
+             WRITE DL-AUDIT-REC                                         01592729
+             CLOSE AUDIT-PS                                             01592730
+           END-IF                                                       01592731
+           STOP RUN                                                     01593003
+           .                                                            01600003
