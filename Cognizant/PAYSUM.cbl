@@ -0,0 +1,429 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. PAYSUM.                                              00000020
+       AUTHOR. PAYROLL SYSTEMS.                                         00000030
+       DATE-WRITTEN. 2026-08-09.                                        00000040
+      *-----------------------------------------------------------      00000050
+      *    READS THE PROMOTED (TO002-PS) AND RETAINED (TO003-PS)        00000060
+      *    OUTPUT FILES PRODUCED BY PGM'S EMPLOYEE REVISION RUN         00000070
+      *    AND PRODUCES A PAGE-FORMATTED MANAGEMENT SUMMARY REPORT      00000080
+      *    SHOWING, FOR EACH GROUP, THE EMPLOYEE DETAIL, HEADCOUNT      00000090
+      *    AND SALARY TOTAL, PLUS A COMBINED GRAND TOTAL LINE.          00000100
+      *    THE HEADER ROW (NEMPID = 'NEW_EM') AND TRAILER ROW           00000110
+      *    (NEMPID = 'TOTALS') PGM WRITES TO EACH FILE ARE              00000120
+      *    RECOGNIZED BY THEIR KEY VALUE AND SKIPPED ON INPUT -         00000130
+      *    THIS PROGRAM RECOMPUTES ITS OWN COUNTS AND TOTALS            00000140
+      *    RATHER THAN TRUSTING PGM'S TRAILER, SO THE REPORT            00000150
+      *    STANDS ON ITS OWN EVEN IF RUN AGAINST AN OLDER FILE          00000160
+      *    WRITTEN BEFORE THE TRAILER RECORDS EXISTED.                  00000170
+      *-----------------------------------------------------------      00000180
+       ENVIRONMENT DIVISION.                                            00000190
+       INPUT-OUTPUT SECTION.                                            00000200
+       FILE-CONTROL.                                                    00000210
+           SELECT TO002-PS ASSIGN TO OUTEMPPR                           00000220
+           ORGANIZATION IS SEQUENTIAL                                   00000230
+           ACCESS IS SEQUENTIAL                                         00000240
+           FILE STATUS IS WS-FST-TO002                                  00000250
+           .                                                            00000260
+           SELECT TO003-PS ASSIGN TO OUTEMPRV                           00000270
+           ORGANIZATION IS SEQUENTIAL                                   00000280
+           ACCESS IS SEQUENTIAL                                         00000290
+           FILE STATUS IS WS-FST-TO003                                  00000300
+           .                                                            00000310
+           SELECT RPT-PS ASSIGN TO OUTSUMRP                             00000320
+           ORGANIZATION IS SEQUENTIAL                                   00000330
+           ACCESS IS SEQUENTIAL                                         00000340
+           FILE STATUS IS WS-FST-RPT                                    00000350
+           .                                                            00000360
+      *-----------------------------------------------------------      00000365
+      *    SHARED DAILY PROCESSING LOG - SAME COPYBOOK AND FILE         00000366
+      *    USED BY EVERY STEP IN THE PAYDRV SUITE SO OPERATIONS         00000367
+      *    HAS ONE APPEND-ONLY RECORD OF EACH STEP THAT RAN TODAY.      00000368
+      *-----------------------------------------------------------      00000369
+           SELECT AUDIT-PS ASSIGN TO AUDITLOG                           00000370
+           ORGANIZATION IS SEQUENTIAL                                   00000371
+           ACCESS IS SEQUENTIAL                                         00000372
+           FILE STATUS IS WS-FST-AUDIT                                  00000373
+           .                                                            00000374
+       DATA DIVISION.                                                   00000370
+       FILE SECTION.                                                    00000380
+       FD TO002-PS                                                      00000390
+           RECORD CONTAINS 80 CHARACTERS.                               00000400
+       01 TO002-PS-REC.                                                 00000410
+         05 TO002-NEMPID        PIC X(06).                              00000420
+         05 F                   PIC X(01).                              00000430
+         05 TO002-EMPFNAME      PIC X(10).                              00000440
+         05 F                   PIC X(01).                              00000450
+         05 TO002-EMPLNAME      PIC X(10).                              00000460
+         05 F                   PIC X(01).                              00000470
+         05 TO002-EMPRATING     PIC X(01).                              00000480
+         05 F                   PIC X(01).                              00000490
+         05 TO002-NEMPSALARY    PIC 9(07).9(02).                        00000500
+         05 F                   PIC X(01).                              00000510
+         05 COLMN               PIC X(14).                              00000520
+       01 TO002-TRL-REC.                                                00000530
+         05 TO002-TRL-ID    PIC X(06).                                  00000540
+         05 F              PIC X(01).                                   00000550
+         05 TO002-TRL-COUNT PIC 9(06).                                  00000560
+         05 F              PIC X(01).                                   00000570
+         05 TO002-TRL-AMT   PIC 9(09).9(02).                            00000580
+         05 F              PIC X(54).                                   00000590
+       FD TO003-PS                                                      00000600
+           RECORD CONTAINS 80 CHARACTERS.                               00000610
+       01 TO003-PS-REC.                                                 00000620
+         05 TO003-NEMPID        PIC X(06).                              00000630
+         05 F                   PIC X(01).                              00000640
+         05 TO003-EMPFNAME      PIC X(10).                              00000650
+         05 F                   PIC X(01).                              00000660
+         05 TO003-EMPLNAME      PIC X(10).                              00000670
+         05 F                   PIC X(01).                              00000680
+         05 TO003-EMPRATING     PIC X(01).                              00000690
+         05 F                   PIC X(01).                              00000700
+         05 TO003-NEMPSALARY    PIC 9(07).9(02).                        00000710
+         05 F                   PIC X(01).                              00000720
+         05 COLMN               PIC X(14).                              00000730
+       01 TO003-TRL-REC.                                                00000740
+         05 TO003-TRL-ID    PIC X(06).                                  00000750
+         05 F              PIC X(01).                                   00000760
+         05 TO003-TRL-COUNT PIC 9(06).                                  00000770
+         05 F              PIC X(01).                                   00000780
+         05 TO003-TRL-AMT   PIC 9(09).9(02).                            00000790
+         05 F              PIC X(54).                                   00000800
+       FD RPT-PS                                                        00000810
+           RECORD CONTAINS 132 CHARACTERS.                              00000820
+       01 RPT-REC                PIC X(132).                            00000830
+       FD AUDIT-PS                                                      00000831
+           RECORD CONTAINS 80 CHARACTERS.                               00000832
+           COPY DLAUDIT.                                                00000833
+       WORKING-STORAGE SECTION.                                         00000840
+       01 WS-VARS.                                                      00000850
+         05 WS-FST-TO002 PIC 9(02).                                     00000860
+           88 C05-TO002-SUCCESS VALUE 00.                               00000870
+           88 C05-TO002-EOF     VALUE 10.                               00000880
+         05 WS-FST-TO003 PIC 9(02).                                     00000890
+           88 C05-TO003-SUCCESS VALUE 00.                               00000900
+           88 C05-TO003-EOF     VALUE 10.                               00000910
+         05 WS-FST-RPT PIC 9(02).                                       00000920
+           88 C05-RPT-SUCCESS VALUE 00.                                 00000930
+         05 WS-FST-AUDIT PIC 9(02).                                     00000924
+           88 C05-AUDIT-SUCCESS VALUE 00.                               00000925
+         05 WS-AUDIT-START-TS  PIC X(15).                               00000926
+         05 WS-RUN-DATE        PIC X(10).                               00000940
+         05 WS-PAGE-NO         PIC 9(04) VALUE 0.                       00000950
+         05 WS-PAGE-NO-ED      PIC ZZZ9.                                00000960
+         05 WS-PR-CT           PIC 9(06) VALUE 0.                       00000970
+         05 WS-PR-SUM          PIC 9(09)V9(02) VALUE 0.                 00000980
+         05 WS-PR-SUM-ED       PIC Z,ZZZ,ZZZ,ZZ9.99.                    00000990
+         05 WS-RV-CT           PIC 9(06) VALUE 0.                       00001000
+         05 WS-RV-SUM          PIC 9(09)V9(02) VALUE 0.                 00001010
+         05 WS-RV-SUM-ED       PIC Z,ZZZ,ZZZ,ZZ9.99.                    00001020
+         05 WS-GRAND-CT        PIC 9(06) VALUE 0.                       00001030
+         05 WS-RPT-WRITE-CT    PIC 9(06) VALUE 0.                       00001031
+         05 WS-GRAND-SUM       PIC 9(09)V9(02) VALUE 0.                 00001040
+         05 WS-GRAND-SUM-ED    PIC Z,ZZZ,ZZZ,ZZ9.99.                    00001050
+         05 WS-DET-NAME        PIC X(21).                               00001060
+         05 WS-DET-SALARY-ED   PIC Z,ZZZ,ZZ9.99.                        00001070
+         05 WS-SALARY-NUM      PIC 9(07)V9(02).                         00001080
+       PROCEDURE DIVISION.                                              00001090
+       0000-MAIN-PARA.                                                  00001100
+           PERFORM 1000-INIT-PARA                                       00001110
+              THRU 1000-INIT-PARA-EXIT                                  00001120
+           PERFORM 3000-PROC-PARA                                       00001130
+              THRU 3000-PROC-PARA-EXIT                                  00001140
+           PERFORM 9000-TERM-PARA                                       00001150
+           .                                                            00001160
+       1000-INIT-PARA.                                                  00001170
+           ACCEPT WS-RUN-DATE(1:8) FROM DATE YYYYMMDD                   00001180
+           END-ACCEPT                                                   00001190
+           ACCEPT WS-AUDIT-START-TS(1:8) FROM DATE YYYYMMDD             00001192
+           ACCEPT WS-AUDIT-START-TS(9:6) FROM TIME                      00001194
+           .                                                            00001200
+       1000-INIT-PARA-EXIT.                                             00001210
+           EXIT                                                         00001220
+           .                                                            00001230
+       3000-PROC-PARA.                                                  00001240
+           PERFORM 3100-OPEN-PARA                                       00001250
+              THRU 3100-OPEN-PARA-EXIT                                  00001260
+           PERFORM 3150-TITLE-PARA                                      00001270
+              THRU 3150-TITLE-PARA-EXIT                                 00001280
+           PERFORM 3200-PR-READ-PARA                                    00001290
+              THRU 3200-PR-READ-PARA-EXIT                               00001300
+              UNTIL C05-TO002-EOF                                       00001310
+           PERFORM 3250-PR-TOTAL-PARA                                   00001320
+              THRU 3250-PR-TOTAL-PARA-EXIT                              00001330
+           PERFORM 3300-RV-READ-PARA                                    00001340
+              THRU 3300-RV-READ-PARA-EXIT                               00001350
+              UNTIL C05-TO003-EOF                                       00001360
+           PERFORM 3350-RV-TOTAL-PARA                                   00001370
+              THRU 3350-RV-TOTAL-PARA-EXIT                              00001380
+           PERFORM 3400-GRAND-TOTAL-PARA                                00001390
+              THRU 3400-GRAND-TOTAL-PARA-EXIT                           00001400
+           PERFORM 3900-CLOSE-PARA                                      00001410
+              THRU 3900-CLOSE-PARA-EXIT                                 00001420
+           .                                                            00001430
+       3000-PROC-PARA-EXIT.                                             00001440
+           EXIT                                                         00001450
+           .                                                            00001460
+      *-----------------------------------------------------------      00001461
+      *    SINGLE CHOKE POINT FOR EVERY RPT-PS WRITE, SO THE ACTUAL     00001462
+      *    RECORD COUNT GOING TO THE DAILY PROCESSING LOG'S WRITE-CT    00001463
+      *    IS THE SAME NUMBER THE FILE ITSELF WAS WRITTEN WITH.         00001464
+      *-----------------------------------------------------------      00001465
+       3050-RPT-WRITE-PARA.                                             00001466
+           WRITE RPT-REC                                                00001467
+           ADD 1 TO WS-RPT-WRITE-CT                                     00001468
+           .                                                            00001469
+       3050-RPT-WRITE-PARA-EXIT.                                        00001470
+           EXIT                                                         00001471
+           .                                                            00001472
+       3100-OPEN-PARA.                                                  00001480
+           OPEN INPUT TO002-PS                                          00001480
+           EVALUATE TRUE                                                00001490
+           WHEN C05-TO002-SUCCESS                                       00001500
+             DISPLAY 'TO002-PS OPENED'                                  00001510
+           WHEN OTHER                                                   00001520
+             DISPLAY 'TO002-PS OPEN FAILED ' WS-FST-TO002               00001530
+             PERFORM 9000-TERM-PARA                                     00001540
+           END-EVALUATE                                                 00001550
+           OPEN INPUT TO003-PS                                          00001560
+           EVALUATE TRUE                                                00001570
+           WHEN C05-TO003-SUCCESS                                       00001580
+             DISPLAY 'TO003-PS OPENED'                                  00001590
+           WHEN OTHER                                                   00001600
+             DISPLAY 'TO003-PS OPEN FAILED ' WS-FST-TO003               00001610
+             PERFORM 9000-TERM-PARA                                     00001620
+           END-EVALUATE                                                 00001630
+           OPEN OUTPUT RPT-PS                                           00001640
+           EVALUATE TRUE                                                00001650
+           WHEN C05-RPT-SUCCESS                                         00001660
+             DISPLAY 'RPT-PS OPENED'                                    00001670
+           WHEN OTHER                                                   00001680
+             DISPLAY 'RPT-PS OPEN FAILED ' WS-FST-RPT                   00001690
+             PERFORM 9000-TERM-PARA                                     00001700
+           END-EVALUATE                                                 00001710
+           OPEN EXTEND AUDIT-PS                                         00001711
+           EVALUATE TRUE                                                00001712
+           WHEN C05-AUDIT-SUCCESS                                       00001713
+             DISPLAY 'AUDIT-PS OPENED'                                  00001714
+           WHEN OTHER                                                   00001715
+             DISPLAY 'AUDIT-PS OPEN FAILED ' WS-FST-AUDIT               00001716
+             PERFORM 9000-TERM-PARA                                     00001717
+           END-EVALUATE                                                 00001718
+           .                                                            00001720
+       3100-OPEN-PARA-EXIT.                                             00001730
+           EXIT                                                         00001740
+           .                                                            00001750
+      *-----------------------------------------------------------      00001760
+      *    PAGE HEADING AND COLUMN HEADING FOR THE PROMOTED-            00001770
+      *    EMPLOYEE SECTION OF THE REPORT.                              00001780
+      *-----------------------------------------------------------      00001790
+       3150-TITLE-PARA.                                                 00001800
+           ADD 1 TO WS-PAGE-NO                                          00001810
+           MOVE WS-PAGE-NO TO WS-PAGE-NO-ED                             00001820
+           MOVE SPACES TO RPT-REC                                       00001830
+           STRING 'PAYROLL REVISION - MANAGEMENT SUMMARY REPORT'        00001840
+                  DELIMITED BY SIZE                                     00001850
+                  '   RUN DATE: ' DELIMITED BY SIZE                     00001860
+                  WS-RUN-DATE     DELIMITED BY SIZE                     00001870
+                  '   PAGE: '     DELIMITED BY SIZE                     00001880
+                  WS-PAGE-NO-ED   DELIMITED BY SIZE                     00001890
+                  INTO RPT-REC                                          00001900
+           END-STRING                                                   00001910
+           PERFORM 3050-RPT-WRITE-PARA                                  00001920
+              THRU 3050-RPT-WRITE-PARA-EXIT                             00001921
+           MOVE SPACES TO RPT-REC                                       00001930
+           PERFORM 3050-RPT-WRITE-PARA                                  00001940
+              THRU 3050-RPT-WRITE-PARA-EXIT                             00001941
+           MOVE SPACES TO RPT-REC                                       00001950
+           STRING 'PROMOTED EMPLOYEES (RATING P)' DELIMITED BY SIZE     00001960
+                  INTO RPT-REC                                          00001970
+           END-STRING                                                   00001980
+           PERFORM 3050-RPT-WRITE-PARA                                  00001990
+              THRU 3050-RPT-WRITE-PARA-EXIT                             00001991
+           MOVE SPACES TO RPT-REC                                       00002000
+           STRING 'EMPLOYEE NAME          REVISED SALARY'               00002010
+                  DELIMITED BY SIZE                                     00002020
+                  INTO RPT-REC                                          00002030
+           END-STRING                                                   00002040
+           PERFORM 3050-RPT-WRITE-PARA                                  00002050
+              THRU 3050-RPT-WRITE-PARA-EXIT                             00002051
+           .                                                            00002060
+       3150-TITLE-PARA-EXIT.                                            00002070
+           EXIT                                                         00002080
+           .                                                            00002090
+       3200-PR-READ-PARA.                                               00002100
+           READ TO002-PS NEXT RECORD                                    00002110
+           EVALUATE TRUE                                                00002120
+           WHEN C05-TO002-SUCCESS                                       00002130
+             EVALUATE TRUE                                              00002140
+             WHEN TO002-NEMPID = 'NEW_EM' OR TO002-NEMPID = 'TOTALS'    00002150
+               CONTINUE                                                 00002160
+             WHEN OTHER                                                 00002170
+               ADD 1 TO WS-PR-CT                                        00002180
+               MOVE TO002-NEMPSALARY TO WS-SALARY-NUM                   00002190
+               ADD WS-SALARY-NUM TO WS-PR-SUM                           00002200
+               PERFORM 3210-PR-DETAIL-PARA                              00002210
+                  THRU 3210-PR-DETAIL-PARA-EXIT                         00002220
+             END-EVALUATE                                               00002230
+           WHEN C05-TO002-EOF                                           00002240
+             CONTINUE                                                   00002250
+           WHEN OTHER                                                   00002260
+             DISPLAY 'TO002-PS READ FAILED ' WS-FST-TO002               00002270
+           END-EVALUATE                                                 00002280
+           .                                                            00002290
+       3200-PR-READ-PARA-EXIT.                                          00002300
+           EXIT                                                         00002310
+           .                                                            00002320
+       3210-PR-DETAIL-PARA.                                             00002330
+           MOVE SPACES TO WS-DET-NAME                                   00002340
+           STRING TO002-EMPFNAME DELIMITED BY SPACE                     00002350
+                  ' '           DELIMITED BY SIZE                       00002360
+                  TO002-EMPLNAME DELIMITED BY SPACE                     00002370
+                  INTO WS-DET-NAME                                      00002380
+           END-STRING                                                   00002390
+           MOVE TO002-NEMPSALARY TO WS-SALARY-NUM                       00002400
+           MOVE WS-SALARY-NUM    TO WS-DET-SALARY-ED                    00002410
+           MOVE SPACES TO RPT-REC                                       00002420
+           STRING WS-DET-NAME      DELIMITED BY SIZE                    00002430
+                  WS-DET-SALARY-ED DELIMITED BY SIZE                    00002440
+                  INTO RPT-REC                                          00002450
+           END-STRING                                                   00002460
+           PERFORM 3050-RPT-WRITE-PARA                                  00002470
+              THRU 3050-RPT-WRITE-PARA-EXIT                             00002471
+           .                                                            00002480
+       3210-PR-DETAIL-PARA-EXIT.                                        00002490
+           EXIT                                                         00002500
+           .                                                            00002510
+       3250-PR-TOTAL-PARA.                                              00002520
+           MOVE WS-PR-SUM TO WS-PR-SUM-ED                               00002530
+           MOVE SPACES TO RPT-REC                                       00002540
+           PERFORM 3050-RPT-WRITE-PARA                                  00002550
+              THRU 3050-RPT-WRITE-PARA-EXIT                             00002551
+           MOVE SPACES TO RPT-REC                                       00002560
+           STRING 'PROMOTED HEADCOUNT: ' DELIMITED BY SIZE              00002570
+                  WS-PR-CT             DELIMITED BY SIZE                00002580
+                  '   SALARY TOTAL: '  DELIMITED BY SIZE                00002590
+                  WS-PR-SUM-ED         DELIMITED BY SIZE                00002600
+                  INTO RPT-REC                                          00002610
+           END-STRING                                                   00002620
+           PERFORM 3050-RPT-WRITE-PARA                                  00002630
+              THRU 3050-RPT-WRITE-PARA-EXIT                             00002631
+           MOVE SPACES TO RPT-REC                                       00002640
+           PERFORM 3050-RPT-WRITE-PARA                                  00002650
+              THRU 3050-RPT-WRITE-PARA-EXIT                             00002651
+           MOVE SPACES TO RPT-REC                                       00002660
+           STRING 'RETAINED EMPLOYEES (RATING R)' DELIMITED BY SIZE     00002670
+                  INTO RPT-REC                                          00002680
+           END-STRING                                                   00002690
+           PERFORM 3050-RPT-WRITE-PARA                                  00002700
+              THRU 3050-RPT-WRITE-PARA-EXIT                             00002701
+           MOVE SPACES TO RPT-REC                                       00002710
+           STRING 'EMPLOYEE NAME          REVISED SALARY'               00002720
+                  DELIMITED BY SIZE                                     00002730
+                  INTO RPT-REC                                          00002740
+           END-STRING                                                   00002750
+           PERFORM 3050-RPT-WRITE-PARA                                  00002760
+              THRU 3050-RPT-WRITE-PARA-EXIT                             00002761
+           .                                                            00002770
+       3250-PR-TOTAL-PARA-EXIT.                                         00002780
+           EXIT                                                         00002790
+           .                                                            00002800
+       3300-RV-READ-PARA.                                               00002810
+           READ TO003-PS NEXT RECORD                                    00002820
+           EVALUATE TRUE                                                00002830
+           WHEN C05-TO003-SUCCESS                                       00002840
+             EVALUATE TRUE                                              00002850
+             WHEN TO003-NEMPID = 'NEW_EM' OR TO003-NEMPID = 'TOTALS'    00002860
+               CONTINUE                                                 00002870
+             WHEN OTHER                                                 00002880
+               ADD 1 TO WS-RV-CT                                        00002890
+               MOVE TO003-NEMPSALARY TO WS-SALARY-NUM                   00002900
+               ADD WS-SALARY-NUM TO WS-RV-SUM                           00002910
+               PERFORM 3310-RV-DETAIL-PARA                              00002920
+                  THRU 3310-RV-DETAIL-PARA-EXIT                         00002930
+             END-EVALUATE                                               00002940
+           WHEN C05-TO003-EOF                                           00002950
+             CONTINUE                                                   00002960
+           WHEN OTHER                                                   00002970
+             DISPLAY 'TO003-PS READ FAILED ' WS-FST-TO003               00002980
+           END-EVALUATE                                                 00002990
+           .                                                            00003000
+       3300-RV-READ-PARA-EXIT.                                          00003010
+           EXIT                                                         00003020
+           .                                                            00003030
+       3310-RV-DETAIL-PARA.                                             00003040
+           MOVE SPACES TO WS-DET-NAME                                   00003050
+           STRING TO003-EMPFNAME DELIMITED BY SPACE                     00003060
+                  ' '           DELIMITED BY SIZE                       00003070
+                  TO003-EMPLNAME DELIMITED BY SPACE                     00003080
+                  INTO WS-DET-NAME                                      00003090
+           END-STRING                                                   00003100
+           MOVE TO003-NEMPSALARY TO WS-SALARY-NUM                       00003110
+           MOVE WS-SALARY-NUM    TO WS-DET-SALARY-ED                    00003120
+           MOVE SPACES TO RPT-REC                                       00003130
+           STRING WS-DET-NAME      DELIMITED BY SIZE                    00003140
+                  WS-DET-SALARY-ED DELIMITED BY SIZE                    00003150
+                  INTO RPT-REC                                          00003160
+           END-STRING                                                   00003170
+           PERFORM 3050-RPT-WRITE-PARA                                  00003180
+              THRU 3050-RPT-WRITE-PARA-EXIT                             00003181
+           .                                                            00003190
+       3310-RV-DETAIL-PARA-EXIT.                                        00003200
+           EXIT                                                         00003210
+           .                                                            00003220
+       3350-RV-TOTAL-PARA.                                              00003230
+           MOVE WS-RV-SUM TO WS-RV-SUM-ED                               00003240
+           MOVE SPACES TO RPT-REC                                       00003250
+           PERFORM 3050-RPT-WRITE-PARA                                  00003260
+              THRU 3050-RPT-WRITE-PARA-EXIT                             00003261
+           MOVE SPACES TO RPT-REC                                       00003270
+           STRING 'RETAINED HEADCOUNT: ' DELIMITED BY SIZE              00003280
+                  WS-RV-CT             DELIMITED BY SIZE                00003290
+                  '   SALARY TOTAL: '  DELIMITED BY SIZE                00003300
+                  WS-RV-SUM-ED         DELIMITED BY SIZE                00003310
+                  INTO RPT-REC                                          00003320
+           END-STRING                                                   00003330
+           PERFORM 3050-RPT-WRITE-PARA                                  00003340
+              THRU 3050-RPT-WRITE-PARA-EXIT                             00003341
+           .                                                            00003350
+       3350-RV-TOTAL-PARA-EXIT.                                         00003360
+           EXIT                                                         00003370
+           .                                                            00003380
+       3400-GRAND-TOTAL-PARA.                                           00003390
+           COMPUTE WS-GRAND-CT = WS-PR-CT + WS-RV-CT                    00003400
+           COMPUTE WS-GRAND-SUM = WS-PR-SUM + WS-RV-SUM                 00003410
+           MOVE WS-GRAND-SUM TO WS-GRAND-SUM-ED                         00003420
+           MOVE SPACES TO RPT-REC                                       00003430
+           PERFORM 3050-RPT-WRITE-PARA                                  00003440
+              THRU 3050-RPT-WRITE-PARA-EXIT                             00003441
+           MOVE SPACES TO RPT-REC                                       00003450
+           STRING 'GRAND TOTAL HEADCOUNT: ' DELIMITED BY SIZE           00003460
+                  WS-GRAND-CT             DELIMITED BY SIZE             00003470
+                  '   SALARY TOTAL: '     DELIMITED BY SIZE             00003480
+                  WS-GRAND-SUM-ED         DELIMITED BY SIZE             00003490
+                  INTO RPT-REC                                          00003500
+           END-STRING                                                   00003510
+           PERFORM 3050-RPT-WRITE-PARA                                  00003520
+              THRU 3050-RPT-WRITE-PARA-EXIT                             00003521
+           .                                                            00003530
+       3400-GRAND-TOTAL-PARA-EXIT.                                      00003540
+           EXIT                                                         00003550
+           .                                                            00003560
+       3900-CLOSE-PARA.                                                 00003570
+           MOVE SPACES          TO DL-AUDIT-REC                         00003571
+           MOVE 'PAYSUM'        TO DL-AUDIT-PGM                         00003572
+           MOVE WS-AUDIT-START-TS TO DL-AUDIT-START-TS                  00003573
+           ACCEPT DL-AUDIT-END-TS(1:8) FROM DATE YYYYMMDD               00003573
+           ACCEPT DL-AUDIT-END-TS(9:6) FROM TIME                        00003574
+           ADD WS-PR-CT WS-RV-CT GIVING DL-AUDIT-READ-CT                00003575
+           MOVE WS-RPT-WRITE-CT TO DL-AUDIT-WRITE-CT                    00003576
+           MOVE 0000            TO DL-AUDIT-RETURN-CD                   00003577
+           MOVE 'COMPLETED'     TO DL-AUDIT-STATUS-TX                   00003578
+           WRITE DL-AUDIT-REC                                           00003579
+           CLOSE TO002-PS TO003-PS RPT-PS AUDIT-PS                      00003580
+           .                                                            00003590
+       3900-CLOSE-PARA-EXIT.                                            00003600
+           EXIT                                                         00003610
+           .                                                            00003620
+       9000-TERM-PARA.                                                  00003630
+           STOP RUN                                                     00003640
+           .                                                            00003650
