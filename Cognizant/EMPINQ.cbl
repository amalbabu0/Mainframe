@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. EMPINQ.                                              00000020
+       AUTHOR. PAYROLL SYSTEMS.                                         00000030
+       DATE-WRITTEN. 2026-08-09.                                        00000040
+      *-----------------------------------------------------------      00000050
+      *    PSEUDO-CONVERSATIONAL CICS ONLINE INQUIRY TRANSACTION.       00000060
+      *    PROMPTS THE OPERATOR FOR A SIX-DIGIT EMPLOYEE ID, READS      00000070
+      *    THE KEYED VSAM VIEW OF THE CURRENT REVISED SALARY THAT       00000080
+      *    PGM MAINTAINS (TO006-PS, DD EMPSALKY), AND DISPLAYS THE      00000090
+      *    EMPLOYEE'S NAME, RATING, AND REVISED SALARY BACK TO THE      00000100
+      *    TERMINAL.  NO BMS MAPSET EXISTS FOR THIS TRANSACTION -       00000110
+      *    THE SCREEN IS BUILT WITH SEND TEXT/RECEIVE RATHER THAN       00000120
+      *    SEND MAP/RECEIVE MAP, SINCE A ONE-FIELD INQUIRY DOES         00000130
+      *    NOT JUSTIFY STANDING UP A MAPSET.                            00000140
+      *-----------------------------------------------------------      00000150
+       ENVIRONMENT DIVISION.                                            00000160
+       DATA DIVISION.                                                   00000170
+       WORKING-STORAGE SECTION.                                         00000180
+       01 WS-VARS.                                                      00000190
+         05 WS-RESP            PIC S9(08) COMP.                         00000200
+         05 WS-EMPID           PIC X(06).                               00000210
+         05 WS-RECV-LEN        PIC S9(04) COMP VALUE 6.                 00000220
+         05 WS-PROMPT-TEXT     PIC X(44) VALUE                          00000230
+             'ENTER 6-DIGIT EMPLOYEE ID AND PRESS ENTER'.               00000240
+         05 WS-PROMPT-LEN      PIC S9(04) COMP VALUE 44.                00000250
+         05 WS-NOTFND-TEXT     PIC X(30) VALUE                          00000260
+             'EMPLOYEE ID NOT FOUND ON FILE'.                           00000270
+         05 WS-NOTFND-LEN      PIC S9(04) COMP VALUE 30.                00000280
+         05 WS-ANSWER-TEXT.                                             00000290
+           10 ANS-NAME         PIC X(21).                               00000300
+           10 ANS-RATING-LBL   PIC X(09) VALUE ' RATING: '.             00000310
+           10 ANS-RATING       PIC X(01).                               00000320
+           10 ANS-SALARY-LBL   PIC X(09) VALUE ' SALARY: '.             00000330
+           10 ANS-SALARY       PIC Z,ZZZ,ZZ9.99.                        00000340
+         05 WS-ANSWER-LEN      PIC S9(04) COMP VALUE 52.                00000350
+       COPY DLEMPKY.                                                    00000360
+       LINKAGE SECTION.                                                 00000370
+       01 DFHCOMMAREA.                                                  00000380
+         05 CA-EMPID           PIC X(06).                               00000390
+       PROCEDURE DIVISION.                                              00000400
+       0000-MAIN-PARA.                                                  00000410
+           EXEC CICS HANDLE CONDITION                                   00000420
+               NOTFND(8100-NOTFND-PARA)                                 00000430
+               ERROR(8200-ERROR-PARA)                                   00000440
+           END-EXEC                                                     00000450
+           IF EIBCALEN = ZERO                                           00000460
+             PERFORM 1000-PROMPT-PARA                                   00000470
+                THRU 1000-PROMPT-PARA-EXIT                              00000480
+           ELSE                                                         00000490
+             PERFORM 2000-INQUIRY-PARA                                  00000510
+                THRU 2000-INQUIRY-PARA-EXIT                             00000520
+           END-IF                                                       00000530
+           .                                                            00000540
+      *-----------------------------------------------------------      00000550
+      *    FIRST ENTRY INTO THE TRANSACTION - CLEAR THE SCREEN,         00000560
+      *    PROMPT FOR THE EMPLOYEE ID, AND RETURN CONTROL TO CICS       00000570
+      *    PSEUDO-CONVERSATIONALLY UNTIL THE NEXT AID KEY COMES IN.     00000580
+      *-----------------------------------------------------------      00000590
+       1000-PROMPT-PARA.                                                00000600
+           EXEC CICS SEND TEXT                                          00000610
+               FROM(WS-PROMPT-TEXT)                                     00000620
+               LENGTH(WS-PROMPT-LEN)                                    00000630
+               ERASE                                                    00000640
+           END-EXEC                                                     00000650
+           EXEC CICS RETURN                                             00000660
+               TRANSID('EMPI')                                          00000670
+               COMMAREA(WS-EMPID)                                       00000680
+               LENGTH(WS-RECV-LEN)                                      00000690
+           END-EXEC                                                     00000700
+           .                                                            00000710
+       1000-PROMPT-PARA-EXIT.                                           00000720
+           EXIT                                                         00000730
+           .                                                            00000740
+      *-----------------------------------------------------------      00000750
+      *    SECOND ENTRY - THE COMMAREA CARRIED THE OPERATOR'S           00000760
+      *    KEYSTROKES FORWARD AS THE EMPLOYEE ID.  RECEIVE THEM,        00000770
+      *    READ THE KEYED SALARY FILE, AND DISPLAY THE ANSWER.          00000780
+      *-----------------------------------------------------------      00000790
+       2000-INQUIRY-PARA.                                               00000800
+           EXEC CICS RECEIVE                                            00000810
+               INTO(WS-EMPID)                                           00000820
+               LENGTH(WS-RECV-LEN)                                      00000830
+               RESP(WS-RESP)                                            00000840
+           END-EXEC                                                     00000850
+           IF WS-RESP NOT = DFHRESP(NORMAL)                             00000851
+               PERFORM 1000-PROMPT-PARA                                 00000852
+                  THRU 1000-PROMPT-PARA-EXIT                            00000853
+               GO TO 2000-INQUIRY-PARA-EXIT                             00000854
+           END-IF                                                       00000855
+           EXEC CICS READ                                               00000860
+               DATASET('EMPSALKY')                                      00000870
+               INTO(DL-EMPKY-REC)                                       00000880
+               RIDFLD(WS-EMPID)                                         00000890
+               KEYLENGTH(6)                                             00000900
+           END-EXEC                                                     00000910
+           MOVE SPACES TO WS-ANSWER-TEXT                                00000920
+           STRING DL-EMPKY-EMPFNAME DELIMITED BY SPACE                  00000930
+                  ' '               DELIMITED BY SIZE                   00000940
+                  DL-EMPKY-EMPLNAME DELIMITED BY SPACE                  00000950
+                  INTO ANS-NAME                                         00000960
+           END-STRING                                                   00000970
+           MOVE DL-EMPKY-EMPRATING  TO ANS-RATING                       00000980
+           MOVE DL-EMPKY-NEMPSALARY TO ANS-SALARY                       00000990
+           EXEC CICS SEND TEXT                                          00001000
+               FROM(WS-ANSWER-TEXT)                                     00001010
+               LENGTH(WS-ANSWER-LEN)                                    00001020
+               ERASE                                                    00001030
+           END-EXEC                                                     00001040
+           EXEC CICS RETURN                                             00001050
+           END-EXEC                                                     00001060
+           .                                                            00001070
+       2000-INQUIRY-PARA-EXIT.                                          00001080
+           EXIT                                                         00001090
+           .                                                            00001100
+      *-----------------------------------------------------------      00001110
+      *    KEY NOT ON THE FILE - TELL THE OPERATOR AND END THE          00001120
+      *    TRANSACTION RATHER THAN FALLING INTO THE READ LOGIC          00001130
+      *    WITH AN UNINITIALIZED RECORD.                                00001140
+      *-----------------------------------------------------------      00001150
+       8100-NOTFND-PARA.                                                00001160
+           EXEC CICS SEND TEXT                                          00001170
+               FROM(WS-NOTFND-TEXT)                                     00001180
+               LENGTH(WS-NOTFND-LEN)                                    00001190
+               ERASE                                                    00001200
+           END-EXEC                                                     00001210
+           EXEC CICS RETURN                                             00001220
+           END-EXEC                                                     00001230
+           .                                                            00001240
+       8100-NOTFND-PARA-EXIT.                                           00001250
+           EXIT                                                         00001260
+           .                                                            00001270
+      *-----------------------------------------------------------      00001280
+      *    CATCH-ALL FOR ANY OTHER CICS CONDITION SO THE                00001290
+      *    TRANSACTION ENDS CLEANLY INSTEAD OF ABENDING.                00001300
+      *-----------------------------------------------------------      00001310
+       8200-ERROR-PARA.                                                 00001320
+           EXEC CICS SEND TEXT                                          00001330
+               FROM('SYSTEM ERROR - CONTACT SUPPORT')                   00001340
+               LENGTH(30)                                               00001350
+               ERASE                                                    00001360
+           END-EXEC                                                     00001370
+           EXEC CICS RETURN                                             00001380
+           END-EXEC                                                     00001390
+           .                                                            00001400
+       8200-ERROR-PARA-EXIT.                                            00001410
+           EXIT                                                         00001420
+           .                                                            00001430
