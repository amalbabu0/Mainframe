@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    DLSUSP - SHARED REJECT/SUSPENSE RECORD LAYOUT.
+      *    COPIED INTO THE FD OF EVERY BATCH PROGRAM'S SUSPENSE FILE
+      *    (SUSPFILE) SO OPERATIONS HAS ONE COMMON RECORD FORMAT TO
+      *    SCAN ACROSS THE WHOLE SUITE, REGARDLESS OF WHICH PROGRAM
+      *    REJECTED THE ITEM OR WHY.
+      *****************************************************************
+       01  DL-SUSP-REC.
+           05  DL-SUSP-PGM          PIC X(08).
+           05  F                    PIC X(01).
+           05  DL-SUSP-KEY          PIC X(20).
+           05  F                    PIC X(01).
+           05  DL-SUSP-REASON-CD    PIC X(04).
+           05  F                    PIC X(01).
+           05  DL-SUSP-REASON-TX    PIC X(26).
+           05  F                    PIC X(01).
+           05  DL-SUSP-TIMESTAMP    PIC X(15).
+           05  F                    PIC X(03).
