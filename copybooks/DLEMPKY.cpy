@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    DLEMPKY - SHARED KEYED EMPLOYEE SALARY RECORD LAYOUT.
+      *    PGM WRITES ONE OF THESE FOR EVERY EMPLOYEE IT REVISES,
+      *    KEYED BY NEMPID, SO THE ONLINE INQUIRY TRANSACTION (EMPINQ)
+      *    HAS A DIRECT-ACCESS VIEW OF THE LATEST REVISED SALARY
+      *    WITHOUT HAVING TO SCAN PGM'S SEQUENTIAL TO001-PS SNAPSHOT.
+      *****************************************************************
+       01  DL-EMPKY-REC.
+           05  DL-EMPKY-NEMPID       PIC X(06).
+           05  F                     PIC X(01).
+           05  DL-EMPKY-EMPFNAME     PIC X(10).
+           05  F                     PIC X(01).
+           05  DL-EMPKY-EMPLNAME     PIC X(10).
+           05  F                     PIC X(01).
+           05  DL-EMPKY-EMPRATING    PIC X(01).
+           05  F                     PIC X(01).
+           05  DL-EMPKY-NEMPSALARY   PIC 9(07)V9(02).
+           05  F                     PIC X(40).
