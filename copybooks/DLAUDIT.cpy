@@ -0,0 +1,23 @@
+      *****************************************************************
+      *    DLAUDIT - SHARED DAILY PROCESSING LOG RECORD LAYOUT.
+      *    COPIED INTO THE FD OF EVERY BATCH PROGRAM'S AUDIT LOG FILE
+      *    (AUDITLOG) SO OPERATIONS HAS ONE COMMON, APPEND-ONLY RECORD
+      *    OF EVERY STEP THAT RAN THAT DAY - PROGRAM NAME, START AND
+      *    END TIMESTAMP, RECORDS READ/WRITTEN, AND THE FINAL RETURN
+      *    CODE - REGARDLESS OF WHICH PROGRAM IN THE SUITE WROTE THE
+      *    ENTRY.
+      *****************************************************************
+       01  DL-AUDIT-REC.
+           05  DL-AUDIT-PGM         PIC X(08).
+           05  F                    PIC X(01).
+           05  DL-AUDIT-START-TS    PIC X(15).
+           05  F                    PIC X(01).
+           05  DL-AUDIT-END-TS      PIC X(15).
+           05  F                    PIC X(01).
+           05  DL-AUDIT-READ-CT     PIC 9(08).
+           05  F                    PIC X(01).
+           05  DL-AUDIT-WRITE-CT    PIC 9(08).
+           05  F                    PIC X(01).
+           05  DL-AUDIT-RETURN-CD   PIC 9(04).
+           05  F                    PIC X(01).
+           05  DL-AUDIT-STATUS-TX   PIC X(16).
