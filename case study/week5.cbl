@@ -1,171 +1,363 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. WEEK5.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           EXEC SQL
-               INCLUDE SQLCA
-           END-EXEC.
-           EXEC SQL 
-               INCLUDE ORDER-DETAIL
-           END-EXEC. 
-           EXEC SQL
-               DECLARE CR1 CURSOR FOR
-               SELECT * FROM ORDER_DETAIL ORDER BY ORDER_NO
-           END-EXEC.
-       01 WS-ITEM-NAME         PIC S9(4) COMP.
-       01 WS-TOTAL-PRICE       PIC 9(6)V99.
-       01 WS-FINAL-PRICE       PIC 9(6)V99.
-       01 WS-COUPON            PIC X(10).
-       01 WS-DISCOUNT          PIC 99.
-       01 WS-CP                PIC 99.
-       PROCEDURE DIVISION.
-       0000-MAIN-PARA.
-            PERFORM 1000-INIT-PARA
-               THRU 1000-INIT-EXIT.
-            PERFORM 2000-PFM-PARA
-               THRU 2000-PFM-EXIT
-            PERFORM 3000-TERM-PARA.
-       1000-INIT-PARA.
-            INITIALIZE WS-ITEM-NAME.
-       1000-INIT-EXIT.
-            EXIT.
-       2000-PFM-PARA.
-            PERFORM 2100-OPEN-PARA
-               THRU 2100-OPEN-EXIT.
-            PERFORM 2200-FETCH-PARA
-               THRU 2200-FETCH-EXIT UNTIL SQLCODE = 100.
-            PERFORM 2300-CLOSE-PARA
-               THRU 2300-CLOSE-EXIT.
-       2000-PFM-EXIT.
-            EXIT.
-       3000-TERM-PARA.
-            STOP RUN.
-       2100-OPEN-PARA.
-           EXEC SQL 
-               OPEN CR1
-           END-EXEC.
-            EVALUATE TRUE
-               WHEN SQLCODE = 00
-                   DISPLAY "OPEN CR1 SUCCESS"
-               WHEN OTHER
-                   DISPLAY "OPEN ERROR CR1: " SQLCODE
-                   PERFORM 2300-CLOSE-PARA
-                      THRU 2300-CLOSE-EXIT
-            END-EVALUATE
-       2100-OPEN-EXIT.
-            EXIT.
-       2200-FETCH-PARA.
-            EXEC SQL
-               FETCH CR1 INTO :HV-ORDER_NO,
-                              :HV-ITEM_CODE,
-                              :HV:ITEM_NAME :WS-ITEM-NAME,
-                              :HV-NO_OF_PEICES,
-                              :HV-PRICE,
-                              :HV-TOTAL-PRICE,
-                              :HV-FINAL_PRICE,
-                              :HV-FREE_HOME_DEL
-            END-EXEC.
-            INITIALIZE WS-TOTAL-PRICE WS-FINAL-PRICE.
-            EVALUATE TRUE
-               WHEN SQLCODE = 00
-                   EVALUATE WS-ITEM-NAME
-                       WHEN -1
-                           NEXT SENTENCE
-                       WHEN 0
-      *-----------------------------------------------------------------
-                           COMPUTE WS-TOTAL-PRICE =
-                                   HV-PRICE * HV-NO_OF_PEICES
-                           EXEC SQL
-                               UPDATE ORDER_DETAIL 
-                                  SET TOTAL_PRICE = :WS-TOTAL-PRICE
-                                WHERE ORDER_NO = :HV-ORDER_NO
-                           END-EXEC
-                           EXEC SQL 
-                               COMMIT
-                           END-EXEC
-                           PERFORM 2210-FINAL-PARA
-                              THRU 2210-FINAL-EXIT
-                           EXEC SQL
-                               UPDATE ORDER_DETAIL 
-                                  SET FINAL_PRICE = :WS-FINAL-PRICE
-                                WHERE ORDER_NO = :HV-ORDER_NO
-                           END-EXEC
-                           EXEC SQL 
-                               COMMIT
-                           END-EXEC
-                           PERFORM 2220-HOME-PARA
-                              THRU 2220-HOME-EXIT.
-      *-----------------------------------------------------------------
-                   END-EVALUATE
-               WHEN SQLCODE = 100
-                   DISPLAY "NO RECORD FOUND"
-                   PERFORM 2300-CLOSE-PARA
-                      THRU 2300-CLOSE-EXIT
-               WHEN OTHER
-                   DISPLAY "FETCH ERROR: " SQLCODE
-                   PERFORM 2300-CLOSE-PARA
-                      THRU 2300-CLOSE-EXIT
-            END-EVALUATE
-       2200-FETCH-EXIT.
-            EXIT.
-       2300-CLOSE-PARA.
-            EXEC SQL
-               CLOSE CR1
-            END-EXEC.
-            EVALUATE TRUE
-               WHEN SQLCODE = 00
-                   DISPLAY "CLOSE CR1 SUCCESS"
-               WHEN OTHER
-                   DISPLAY "CLOSE ERROR CR1: " SQLCODE
-                   PERFORM 3000-TERM-PARA
-            END-EVALUATE
-       2210-FINAL-PARA.
-      *-----------------------------------------------------------------
-            EXEC SQL 
-                SELECT DISC_PER INTO :WS-DISCOUNT
-                  FROM DISCOUNT_TABLE
-                 WHERE D_ITRM_CODE = :HV-ITEM_CODE
-            END-EXEC.
-            EVALUATE TRUE
-               WHEN SQLCODE = 00
-                   COMPUTE WS-FINAL-PRICE = WS-TOTAL-PRICE 
-                           - (WS-TOTAL-PRICE * WS-DISCOUNT / 100)
-               WHEN OTHER
-                   DISPLAY "NO DISCOUNT FOUND" 
-                   CONTINUE
-            END-EVALUATE.
-      *-----------------------------------------------------------------
-            EXEC SQL 
-                SELECT COUPON_CODE INTO :WS-COUPON
-                  FROM COUPON_TABLE
-                 WHERE C_ITRM_CODE = :HV-ITEM_CODE
-            END-EXEC.
-            INITIALIZE WS-CP.
-            EVALUATE TRUE
-               WHEN SQLCODE = 00
-                   MOVE WS-COUPON(6:2) TO WS-CP.
-                   COMPUTE WS-FINAL-PRICE = WS-TOTAL-PRICE 
-                           - (WS-TOTAL-PRICE * WS-CP / 100)
-               WHEN OTHER
-                   DISPLAY "NO COUPON FOUND" 
-                   CONTINUE
-            END-EVALUATE.
-      *-----------------------------------------------------------------
-       2210-FINAL-PARA.
-            EXIT.
-       2220-HOME-PARA.
-            EVALUATE TRUE 
-               WHEN WS-FINAL-PRICE >= 10000
-                   EXEC SQL
-                       UPDATE ORDER_TABLE 
-                          SET FREE_HOME_DEL = 'Y'
-                        WHERE ORDER_NO = :HV-ORDER_NO
-                   END-EXEC
-                   EXEC SQL 
-                       COMMIT
-                   END-EXEC
-               WHEN OTHER 
-                   CONTINUE
-            END-EVALUATE
-       2220-HOME-EXIT.
-            EXIT.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WEEK5.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT HOMEDELFL ASSIGN DD1
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-FS1.
+      *-----------------------------------------------------------------
+           SELECT EXTRACTFL ASSIGN DD2
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-FS2.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *-----------------------------------------------------------------
+       FD HOMEDELFL.
+       01 HOMEDEL-REC.
+           10 HOMEDEL-ORDER-NO       PIC X(10).
+           10 HOMEDEL-CUST-NO        PIC X(10).
+           10 HOMEDEL-FINAL-PRICE    PIC 9(6)V99.
+           10 FILLER              PIC X(44).
+      *-----------------------------------------------------------------
+      *    ONE FLAT-FILE RECORD PER ORDER PULLED THROUGH THE CR1
+      *    CURSOR PASS, SO DOWNSTREAM SHOPS THAT WANT THE PRICED
+      *    ORDER DETAIL DO NOT HAVE TO OPEN A DB2 CONNECTION OF
+      *    THEIR OWN JUST TO READ WHAT THIS PROGRAM ALREADY FETCHED.
+      *-----------------------------------------------------------------
+       FD EXTRACTFL.
+       01 EXTRACT-REC.
+           10 EXTR-ORDER-NO       PIC X(10).
+           10 EXTR-ITEM-CODE      PIC X(10).
+           10 EXTR-TOTAL-PRICE    PIC 9(6)V99.
+           10 EXTR-FINAL-PRICE    PIC 9(6)V99.
+           10 EXTR-PRICE-METHOD   PIC X(10).
+           10 EXTR-QUANTITY       PIC 9(04).
+           10 FILLER              PIC X(30).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE ORDER-DETAIL
+           END-EXEC.
+           EXEC SQL
+               DECLARE CR1 CURSOR FOR
+               SELECT * FROM ORDER_DETAIL ORDER BY ORDER_NO
+           END-EXEC.
+      *-----------------------------------------------------------------
+      *    HOST VARIABLES NOT CARRIED BY THE ORDER-DETAIL DCLGEN.
+      *-----------------------------------------------------------------
+       01 HV-CUST-NO               PIC X(10).
+       01 HV-COUPON-EFF-DATE       PIC X(10).
+       01 HV-COUPON-EXP-DATE       PIC X(10).
+       01 HV-COUPON-USAGE-CNT      PIC S9(05) COMP-3.
+       01 HV-COUPON-USAGE-LIMIT    PIC S9(05) COMP-3.
+       01 WS-FS1                   PIC 99.
+       01 WS-FS2                   PIC 99.
+       01 WS-ITEM-NAME              PIC S9(4) COMP.
+       01 WS-TOTAL-PRICE            PIC 9(6)V99.
+       01 WS-FINAL-PRICE            PIC 9(6)V99.
+       01 WS-DISCOUNT-PRICE         PIC 9(6)V99.
+       01 WS-COUPON-PRICE           PIC 9(6)V99.
+       01 WS-COUPON                PIC X(10).
+       01 WS-DISCOUNT               PIC 99.
+       01 WS-CP                     PIC 99.
+       01 WS-DISCOUNT-SW            PIC X(01).
+           88 WS-DISCOUNT-FOUND     VALUE 'Y'.
+       01 WS-COUPON-SW               PIC X(01).
+           88 WS-COUPON-VALID        VALUE 'Y'.
+       01 WS-PRICE-METHOD            PIC X(10).
+       LINKAGE SECTION.
+       01 LK-PARM-DATE                PIC X(10).
+       PROCEDURE DIVISION USING LK-PARM-DATE.
+       0000-MAIN-PARA.
+            PERFORM 1000-INIT-PARA
+               THRU 1000-INIT-EXIT.
+            PERFORM 2000-PFM-PARA
+               THRU 2000-PFM-EXIT
+            PERFORM 3000-TERM-PARA.
+       1000-INIT-PARA.
+            INITIALIZE WS-ITEM-NAME WS-FS1.
+       1000-INIT-EXIT.
+            EXIT.
+       2000-PFM-PARA.
+            PERFORM 2100-OPEN-PARA
+               THRU 2100-OPEN-EXIT.
+            PERFORM 2200-FETCH-PARA
+               THRU 2200-FETCH-EXIT UNTIL SQLCODE = 100.
+            PERFORM 2300-CLOSE-PARA
+               THRU 2300-CLOSE-EXIT.
+       2000-PFM-EXIT.
+            EXIT.
+       3000-TERM-PARA.
+            STOP RUN.
+       2100-OPEN-PARA.
+           EXEC SQL
+               OPEN CR1
+           END-EXEC.
+            EVALUATE TRUE
+               WHEN SQLCODE = 00
+                   DISPLAY "OPEN CR1 SUCCESS"
+               WHEN OTHER
+                   DISPLAY "OPEN ERROR CR1: " SQLCODE
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+            END-EVALUATE
+      *-----------------------------------------------------------------
+            OPEN OUTPUT HOMEDELFL.
+            EVALUATE WS-FS1
+               WHEN 00
+                   DISPLAY "OPEN HOMEDELFL SUCCESS"
+               WHEN OTHER
+                   DISPLAY "OPEN ERROR HOMEDELFL: " WS-FS1
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+            END-EVALUATE.
+      *-----------------------------------------------------------------
+            OPEN OUTPUT EXTRACTFL.
+            EVALUATE WS-FS2
+               WHEN 00
+                   DISPLAY "OPEN EXTRACTFL SUCCESS"
+               WHEN OTHER
+                   DISPLAY "OPEN ERROR EXTRACTFL: " WS-FS2
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+            END-EVALUATE.
+       2100-OPEN-EXIT.
+            EXIT.
+       2200-FETCH-PARA.
+            EXEC SQL
+               FETCH CR1 INTO :HV-ORDER_NO,
+                              :HV-ITEM_CODE,
+                              :HV-ITEM_NAME :WS-ITEM-NAME,
+                              :HV-NO_OF_PEICES,
+                              :HV-PRICE,
+                              :HV-TOTAL-PRICE,
+                              :HV-FINAL_PRICE,
+                              :HV-FREE_HOME_DEL
+            END-EXEC.
+            INITIALIZE WS-TOTAL-PRICE WS-FINAL-PRICE.
+            EVALUATE TRUE
+               WHEN SQLCODE = 00
+                   EVALUATE WS-ITEM-NAME
+                       WHEN -1
+                           NEXT SENTENCE
+                       WHEN 0
+      *-----------------------------------------------------------------
+                           COMPUTE WS-TOTAL-PRICE =
+                                   HV-PRICE * HV-NO_OF_PEICES
+                           EXEC SQL
+                               UPDATE ORDER_DETAIL
+                                  SET TOTAL_PRICE = :WS-TOTAL-PRICE
+                                WHERE ORDER_NO = :HV-ORDER_NO
+                           END-EXEC
+                           EXEC SQL
+                               COMMIT
+                           END-EXEC
+                           PERFORM 2210-FINAL-PARA
+                              THRU 2210-FINAL-EXIT
+                           EXEC SQL
+                               UPDATE ORDER_DETAIL
+                                  SET FINAL_PRICE = :WS-FINAL-PRICE
+                                WHERE ORDER_NO = :HV-ORDER_NO
+                           END-EXEC
+                           EXEC SQL
+                               COMMIT
+                           END-EXEC
+                           PERFORM 2220-HOME-PARA
+                              THRU 2220-HOME-EXIT
+                           PERFORM 2230-EXTRACT-PARA
+                              THRU 2230-EXTRACT-EXIT.
+      *-----------------------------------------------------------------
+                   END-EVALUATE
+               WHEN SQLCODE = 100
+                   DISPLAY "NO RECORD FOUND"
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+               WHEN OTHER
+                   DISPLAY "FETCH ERROR: " SQLCODE
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+            END-EVALUATE
+       2200-FETCH-EXIT.
+            EXIT.
+       2300-CLOSE-PARA.
+            EXEC SQL
+               CLOSE CR1
+            END-EXEC.
+            EVALUATE TRUE
+               WHEN SQLCODE = 00
+                   DISPLAY "CLOSE CR1 SUCCESS"
+               WHEN OTHER
+                   DISPLAY "CLOSE ERROR CR1: " SQLCODE
+                   PERFORM 3000-TERM-PARA
+            END-EVALUATE
+      *-----------------------------------------------------------------
+            CLOSE HOMEDELFL.
+            EVALUATE WS-FS1
+               WHEN 00
+                   DISPLAY "CLOSE HOMEDELFL SUCCESS"
+               WHEN OTHER
+                   DISPLAY "CLOSE ERROR HOMEDELFL: " WS-FS1
+            END-EVALUATE.
+      *-----------------------------------------------------------------
+            CLOSE EXTRACTFL.
+            EVALUATE WS-FS2
+               WHEN 00
+                   DISPLAY "CLOSE EXTRACTFL SUCCESS"
+               WHEN OTHER
+                   DISPLAY "CLOSE ERROR EXTRACTFL: " WS-FS2
+            END-EVALUATE.
+       2300-CLOSE-EXIT.
+            EXIT.
+      *-----------------------------------------------------------------
+      *    PRICE AN ORDER BY DISCOUNT AND COUPON INDEPENDENTLY, THEN
+      *    TAKE WHICHEVER COMES OUT LOWER FOR THE CUSTOMER (2213),
+      *    INSTEAD OF LETTING THE COUPON LOOKUP SILENTLY CLOBBER THE
+      *    DISCOUNT'S COMPUTE.  THE COUPON LEG ALSO REJECTS AN
+      *    EXPIRED, NOT-YET-EFFECTIVE, OR FULLY-USED COUPON CODE.
+      *-----------------------------------------------------------------
+       2210-FINAL-PARA.
+            PERFORM 2211-DISCOUNT-PARA
+               THRU 2211-DISCOUNT-EXIT.
+            PERFORM 2212-COUPON-PARA
+               THRU 2212-COUPON-EXIT.
+            PERFORM 2213-BEST-PRICE-PARA
+               THRU 2213-BEST-PRICE-EXIT.
+       2210-FINAL-EXIT.
+            EXIT.
+       2211-DISCOUNT-PARA.
+            MOVE 'N' TO WS-DISCOUNT-SW.
+            EXEC SQL
+                SELECT DISC_PER INTO :WS-DISCOUNT
+                  FROM DISCOUNT_TABLE
+                 WHERE D_ITRM_CODE = :HV-ITEM_CODE
+            END-EXEC.
+            EVALUATE TRUE
+               WHEN SQLCODE = 00
+                   COMPUTE WS-DISCOUNT-PRICE = WS-TOTAL-PRICE
+                           - (WS-TOTAL-PRICE * WS-DISCOUNT / 100)
+                   MOVE 'Y' TO WS-DISCOUNT-SW
+               WHEN OTHER
+                   DISPLAY "NO DISCOUNT FOUND"
+                   CONTINUE
+            END-EVALUATE.
+       2211-DISCOUNT-EXIT.
+            EXIT.
+       2212-COUPON-PARA.
+            MOVE 'N' TO WS-COUPON-SW.
+            EXEC SQL
+                SELECT COUPON_CODE, EFF_DATE, EXP_DATE,
+                       USAGE_CNT, USAGE_LIMIT
+                  INTO :WS-COUPON, :HV-COUPON-EFF-DATE,
+                       :HV-COUPON-EXP-DATE, :HV-COUPON-USAGE-CNT,
+                       :HV-COUPON-USAGE-LIMIT
+                  FROM COUPON_TABLE
+                 WHERE C_ITRM_CODE = :HV-ITEM_CODE
+            END-EXEC.
+            EVALUATE TRUE
+               WHEN SQLCODE NOT = 00
+                   DISPLAY "NO COUPON FOUND"
+               WHEN LK-PARM-DATE < HV-COUPON-EFF-DATE
+                   DISPLAY "COUPON NOT YET EFFECTIVE: " WS-COUPON
+               WHEN LK-PARM-DATE > HV-COUPON-EXP-DATE
+                   DISPLAY "COUPON EXPIRED: " WS-COUPON
+               WHEN HV-COUPON-USAGE-CNT NOT < HV-COUPON-USAGE-LIMIT
+                   DISPLAY "COUPON USAGE LIMIT REACHED: " WS-COUPON
+               WHEN OTHER
+                   MOVE WS-COUPON(6:2) TO WS-CP
+                   COMPUTE WS-COUPON-PRICE = WS-TOTAL-PRICE
+                           - (WS-TOTAL-PRICE * WS-CP / 100)
+                   MOVE 'Y' TO WS-COUPON-SW
+                   EXEC SQL
+                       UPDATE COUPON_TABLE
+                          SET USAGE_CNT = USAGE_CNT + 1
+                        WHERE C_ITRM_CODE = :HV-ITEM_CODE
+                   END-EXEC
+                   EXEC SQL
+                       COMMIT
+                   END-EXEC
+            END-EVALUATE.
+       2212-COUPON-EXIT.
+            EXIT.
+       2213-BEST-PRICE-PARA.
+            EVALUATE TRUE
+               WHEN WS-DISCOUNT-FOUND AND WS-COUPON-VALID
+                   IF WS-DISCOUNT-PRICE < WS-COUPON-PRICE
+                       MOVE WS-DISCOUNT-PRICE TO WS-FINAL-PRICE
+                       MOVE 'DISCOUNT' TO WS-PRICE-METHOD
+                   ELSE
+                       MOVE WS-COUPON-PRICE TO WS-FINAL-PRICE
+                       MOVE 'COUPON' TO WS-PRICE-METHOD
+                   END-IF
+               WHEN WS-DISCOUNT-FOUND
+                   MOVE WS-DISCOUNT-PRICE TO WS-FINAL-PRICE
+                   MOVE 'DISCOUNT' TO WS-PRICE-METHOD
+               WHEN WS-COUPON-VALID
+                   MOVE WS-COUPON-PRICE TO WS-FINAL-PRICE
+                   MOVE 'COUPON' TO WS-PRICE-METHOD
+               WHEN OTHER
+                   MOVE WS-TOTAL-PRICE TO WS-FINAL-PRICE
+                   MOVE 'NONE' TO WS-PRICE-METHOD
+            END-EVALUATE.
+            DISPLAY "ORDER " HV-ORDER_NO " PRICING METHOD: "
+                    WS-PRICE-METHOD.
+       2213-BEST-PRICE-EXIT.
+            EXIT.
+      *-----------------------------------------------------------------
+      *    FLAG THE ORDER FOR FREE HOME DELIVERY AND RECORD IT TO
+      *    HOMEDELFL SO THE DELIVERY TEAM HAS A DAILY LIST WITHOUT
+      *    QUERYING ORDER_TABLE THEMSELVES.
+      *-----------------------------------------------------------------
+       2220-HOME-PARA.
+            EVALUATE TRUE
+               WHEN WS-FINAL-PRICE >= 10000
+                   EXEC SQL
+                       UPDATE ORDER_TABLE
+                          SET FREE_HOME_DEL = 'Y'
+                        WHERE ORDER_NO = :HV-ORDER_NO
+                   END-EXEC
+                   EXEC SQL
+                       COMMIT
+                   END-EXEC
+                   EXEC SQL
+                       SELECT CUST_NO INTO :HV-CUST-NO
+                         FROM ORDER_TABLE
+                        WHERE ORDER_NO = :HV-ORDER_NO
+                   END-EXEC
+                   PERFORM 2221-HOME-WRITE-PARA
+                      THRU 2221-HOME-WRITE-EXIT
+               WHEN OTHER
+                   CONTINUE
+            END-EVALUATE.
+       2220-HOME-EXIT.
+            EXIT.
+       2221-HOME-WRITE-PARA.
+            MOVE HV-ORDER_NO    TO HOMEDEL-ORDER-NO.
+            MOVE HV-CUST-NO     TO HOMEDEL-CUST-NO.
+            MOVE WS-FINAL-PRICE TO HOMEDEL-FINAL-PRICE.
+            WRITE HOMEDEL-REC.
+       2221-HOME-WRITE-EXIT.
+            EXIT.
+      *-----------------------------------------------------------------
+      *    WRITE ONE EXTRACT RECORD FOR EVERY ORDER PRICED ON THIS
+      *    CURSOR PASS, REGARDLESS OF WHETHER IT QUALIFIED FOR FREE
+      *    HOME DELIVERY, SO THE EXTRACT IS A COMPLETE MIRROR OF THE
+      *    ORDER_DETAIL ROWS THIS PROGRAM TOUCHED.
+      *-----------------------------------------------------------------
+       2230-EXTRACT-PARA.
+            MOVE HV-ORDER_NO     TO EXTR-ORDER-NO.
+            MOVE HV-ITEM_CODE    TO EXTR-ITEM-CODE.
+            MOVE WS-TOTAL-PRICE  TO EXTR-TOTAL-PRICE.
+            MOVE WS-FINAL-PRICE  TO EXTR-FINAL-PRICE.
+            MOVE WS-PRICE-METHOD TO EXTR-PRICE-METHOD.
+            MOVE HV-NO_OF_PEICES TO EXTR-QUANTITY.
+            WRITE EXTRACT-REC.
+       2230-EXTRACT-EXIT.
+            EXIT.
