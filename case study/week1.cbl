@@ -18,19 +18,52 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FS3.
+      *-----------------------------------------------
+           SELECT SUSPFILE ASSIGN TO DD4
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS4.
+      *-----------------------------------------------
+           SELECT AUDITFL ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS5.
       *-----------------------------------------------
        DATA DIVISION.
        FILE SECTION.
        FD  INFILE1.
        01  INREC1                  PIC X(80).
+       01  INREC1-FLD REDEFINES INREC1.
+           05  IN1-KEY             PIC X(10).
+           05  IN1-DETAIL          PIC X(70).
        FD  INFILE2.
        01  INREC2                  PIC X(80).
-       FD  OUTFILE.
-       01  OUTREC                  PIC X(80).
+       01  INREC2-FLD REDEFINES INREC2.
+           05  IN2-KEY             PIC X(10).
+           05  IN2-DETAIL          PIC X(70).
+       FD  OUTFILE
+           RECORD CONTAINS 90 CHARACTERS.
+       01  OUTREC.
+           05  OUT-TAG             PIC X(08).
+           05  F                   PIC X(01).
+           05  OUT-DATA            PIC X(80).
+           05  F                   PIC X(01).
+       FD  SUSPFILE.
+           COPY DLSUSP.
+       FD  AUDITFL.
+           COPY DLAUDIT.
        WORKING-STORAGE SECTION.
        01  WS-FS1                  PIC XX.
        01  WS-FS2                  PIC XX.
        01  WS-FS3                  PIC XX.
+       01  WS-FS4                  PIC XX.
+       01  WS-FS5                  PIC XX.
+       01  WS-READ1-COUNT          PIC 9(06).
+       01  WS-READ2-COUNT          PIC 9(06).
+       01  WS-WRITE-COUNT          PIC 9(06).
+       01  WS-AUDIT-OPEN-SW        PIC X(01) VALUE 'N'.
+           88  WS-AUDIT-IS-OPEN    VALUE 'Y'.
+       01  WS-AUDIT-START-TS       PIC X(15).
        PROCEDURE DIVISION.
        0000-MAIN-PARA.
             PERFORM 1000-INIT-PARA
@@ -39,14 +72,19 @@
                THRU 2000-PFM-EXIT
             PERFORM 3000-TERM-PARA.
        1000-INIT-PARA.
-            INITIALIZE WS-FS1 WS-FS2 WS-FS3.
+            INITIALIZE WS-FS1 WS-FS2 WS-FS3 WS-FS4.
+            INITIALIZE WS-READ1-COUNT WS-READ2-COUNT WS-WRITE-COUNT.
+            ACCEPT WS-AUDIT-START-TS(1:8) FROM DATE YYYYMMDD.
+            ACCEPT WS-AUDIT-START-TS(9:6) FROM TIME.
        1000-INIT-EXIT.
             EXIT.
        2000-PFM-PARA.
             PERFORM 2100-OPEN-PARA
                THRU 2100-OPEN-EXIT
-            PERFORM 2200-READ-PARA
-               THRU 2200-READ-EXIT
+            PERFORM 2150-PRIME-PARA
+               THRU 2150-PRIME-EXIT
+            PERFORM 2200-COMPARE-PARA
+               THRU 2200-COMPARE-EXIT
                UNTIL WS-FS1 = "10" AND WS-FS2 = "10"
             PERFORM 2300-CLOSE-PARA
                THRU 2300-CLOSE-EXIT.
@@ -96,33 +134,148 @@
                      PERFORM 2300-CLOSE-PARA
                         THRU 2300-CLOSE-EXIT
             END-EVALUATE.
+      *-----------------------------------------------
+            OPEN EXTEND SUSPFILE.
+            EVALUATE WS-FS4
+                WHEN "00"
+                     DISPLAY "OPEN SUSPFILE SUCCESS"
+                WHEN OTHER
+                     DISPLAY "OPEN ERROR SUSPFILE: " WS-FS4
+                     PERFORM 2300-CLOSE-PARA
+                        THRU 2300-CLOSE-EXIT
+            END-EVALUATE.
+      *-----------------------------------------------
+            OPEN EXTEND AUDITFL.
+            EVALUATE WS-FS5
+                WHEN "00"
+                     DISPLAY "OPEN AUDITFL SUCCESS"
+                     SET WS-AUDIT-IS-OPEN TO TRUE
+                WHEN OTHER
+                     DISPLAY "OPEN ERROR AUDITFL: " WS-FS5
+                     PERFORM 2300-CLOSE-PARA
+                        THRU 2300-CLOSE-EXIT
+            END-EVALUATE.
       *-----------------------------------------------
        2100-OPEN-EXIT.
             EXIT.
-       2200-READ-PARA.
-            READ INFILE1
-            READ INFILE2
+      *-----------------------------------------------
+      *    PRIME THE MATCH-MERGE WITH THE FIRST RECORD FROM EACH FILE
+      *-----------------------------------------------
+       2150-PRIME-PARA.
+            PERFORM 2250-READ1-PARA
+               THRU 2250-READ1-EXIT
+            PERFORM 2260-READ2-PARA
+               THRU 2260-READ2-EXIT.
+       2150-PRIME-EXIT.
+            EXIT.
+      *-----------------------------------------------
+      *    KEY-BASED MATCH-MERGE OF INFILE1 AGAINST INFILE2.  ASSUMES
+      *    BOTH FILES ARE IN ASCENDING KEY SEQUENCE.  A KEY PRESENT ON
+      *    BOTH SIDES IS A MATCH (WRITTEN AS A CHANGE IF THE DETAIL
+      *    DIFFERS), A KEY PRESENT ONLY ON INFILE1 IS A DELETE, AND A
+      *    KEY PRESENT ONLY ON INFILE2 IS AN INSERT.  EITHER FILE
+      *    RUNNING OUT FIRST IS TREATED THE SAME AS ITS KEY SORTING
+      *    HIGH, SO THE TRAILING RECORDS OF THE LONGER FILE FALL OUT
+      *    AS ONE-SIDED DIFFERENCES INSTEAD OF ABORTING THE RUN.
+      *-----------------------------------------------
+       2200-COMPARE-PARA.
             EVALUATE TRUE
                 WHEN WS-FS1 = "00" AND WS-FS2 = "00"
                      EVALUATE TRUE
-                         WHEN INREC1 NOT = INREC2
-                              MOVE INREC2 TO OUTREC
-                              WRITE OUTREC
+                         WHEN IN1-KEY = IN2-KEY
+                              PERFORM 2210-MATCH-PARA
+                                 THRU 2210-MATCH-EXIT
+                         WHEN IN1-KEY < IN2-KEY
+                              PERFORM 2220-DELETE-PARA
+                                 THRU 2220-DELETE-EXIT
                          WHEN OTHER
-                              CONTINUE
+                              PERFORM 2230-INSERT-PARA
+                                 THRU 2230-INSERT-EXIT
                      END-EVALUATE
+                WHEN WS-FS1 = "00" AND WS-FS2 = "10"
+                     PERFORM 2220-DELETE-PARA
+                        THRU 2220-DELETE-EXIT
+                WHEN WS-FS1 = "10" AND WS-FS2 = "00"
+                     PERFORM 2230-INSERT-PARA
+                        THRU 2230-INSERT-EXIT
                 WHEN WS-FS1 = "10" AND WS-FS2 = "10"
                      CONTINUE
                 WHEN OTHER
-                     MOVE "INVALID" TO OUTREC
-                     WRITE OUTREC
                      DISPLAY "STATUS:" WS-FS1 " " WS-FS2 " " WS-FS3
+                     MOVE SPACES          TO DL-SUSP-REC
+                     MOVE 'WEEK1'         TO DL-SUSP-PGM
+                     MOVE IN1-KEY         TO DL-SUSP-KEY
+                     MOVE WS-FS1          TO DL-SUSP-REASON-CD(1:2)
+                     MOVE WS-FS2          TO DL-SUSP-REASON-CD(3:2)
+                     MOVE 'I/O ERROR DURING COMPARE'
+                                          TO DL-SUSP-REASON-TX
+                     ACCEPT DL-SUSP-TIMESTAMP(1:8) FROM DATE YYYYMMDD
+                     ACCEPT DL-SUSP-TIMESTAMP(9:6) FROM TIME
+                     WRITE DL-SUSP-REC
                      PERFORM 2300-CLOSE-PARA
                         THRU 2300-CLOSE-EXIT
             END-EVALUATE.
-       2200-READ-EXIT.
+       2200-COMPARE-EXIT.
+            EXIT.
+       2210-MATCH-PARA.
+            IF IN1-DETAIL NOT = IN2-DETAIL
+                MOVE "CHANGE  " TO OUT-TAG
+                MOVE INREC2 TO OUT-DATA
+                WRITE OUTREC
+                ADD 1 TO WS-WRITE-COUNT
+            END-IF
+            PERFORM 2250-READ1-PARA
+               THRU 2250-READ1-EXIT
+            PERFORM 2260-READ2-PARA
+               THRU 2260-READ2-EXIT.
+       2210-MATCH-EXIT.
+            EXIT.
+       2220-DELETE-PARA.
+            MOVE "DELETE  " TO OUT-TAG
+            MOVE INREC1 TO OUT-DATA
+            WRITE OUTREC
+            ADD 1 TO WS-WRITE-COUNT
+            PERFORM 2250-READ1-PARA
+               THRU 2250-READ1-EXIT.
+       2220-DELETE-EXIT.
+            EXIT.
+       2230-INSERT-PARA.
+            MOVE "INSERT  " TO OUT-TAG
+            MOVE INREC2 TO OUT-DATA
+            WRITE OUTREC
+            ADD 1 TO WS-WRITE-COUNT
+            PERFORM 2260-READ2-PARA
+               THRU 2260-READ2-EXIT.
+       2230-INSERT-EXIT.
+            EXIT.
+       2250-READ1-PARA.
+            READ INFILE1.
+            IF WS-FS1 = "00"
+                ADD 1 TO WS-READ1-COUNT
+            END-IF.
+       2250-READ1-EXIT.
+            EXIT.
+       2260-READ2-PARA.
+            READ INFILE2.
+            IF WS-FS2 = "00"
+                ADD 1 TO WS-READ2-COUNT
+            END-IF.
+       2260-READ2-EXIT.
             EXIT.
        2300-CLOSE-PARA.
+            IF WS-AUDIT-IS-OPEN
+                MOVE SPACES          TO DL-AUDIT-REC
+                MOVE 'WEEK1'         TO DL-AUDIT-PGM
+                MOVE WS-AUDIT-START-TS TO DL-AUDIT-START-TS
+                ACCEPT DL-AUDIT-END-TS(1:8) FROM DATE YYYYMMDD
+                ACCEPT DL-AUDIT-END-TS(9:6) FROM TIME
+                ADD WS-READ1-COUNT WS-READ2-COUNT
+                    GIVING DL-AUDIT-READ-CT
+                MOVE WS-WRITE-COUNT  TO DL-AUDIT-WRITE-CT
+                MOVE 0000            TO DL-AUDIT-RETURN-CD
+                MOVE 'COMPLETED'     TO DL-AUDIT-STATUS-TX
+                WRITE DL-AUDIT-REC
+            END-IF
             CLOSE INFILE1
             EVALUATE WS-FS1
                WHEN "00"
@@ -143,6 +296,25 @@
                    DISPLAY "CLOSE OUTFILE SUCCESS"
                WHEN OTHER
                    DISPLAY "CLOSE ERROR OUTFILE: " WS-FS3
-            END-EVALUATE.
+            END-EVALUATE
+            CLOSE SUSPFILE
+            EVALUATE WS-FS4
+               WHEN "00"
+                   DISPLAY "CLOSE SUSPFILE SUCCESS"
+               WHEN OTHER
+                   DISPLAY "CLOSE ERROR SUSPFILE: " WS-FS4
+            END-EVALUATE
+            IF WS-AUDIT-IS-OPEN
+                CLOSE AUDITFL
+                EVALUATE WS-FS5
+                   WHEN "00"
+                       DISPLAY "CLOSE AUDITFL SUCCESS"
+                   WHEN OTHER
+                       DISPLAY "CLOSE ERROR AUDITFL: " WS-FS5
+                END-EVALUATE
+            END-IF
+            DISPLAY "RECORDS READ FROM DD1.....: " WS-READ1-COUNT
+            DISPLAY "RECORDS READ FROM DD2.....: " WS-READ2-COUNT
+            DISPLAY "RECORDS WRITTEN TO DD3....: " WS-WRITE-COUNT.
        2300-CLOSE-EXIT.
             EXIT.
