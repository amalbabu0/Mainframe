@@ -1,208 +1,551 @@
-COBOL
-************************************************************************ 
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. WEEK4.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *------------------------------------------------------
-           SELECT INFILE ASSIGN DD1
-           ORGANIZATION SEQUENTIAL
-           ACCESS MODE SEQUENTIAL
-           FILE STATUS WS-FS1.
-      *------------------------------------------------------
-           SELECT OUTFILE ASSIGN DD2
-           ORGANIZATION SEQUENTIAL
-           ACCESS MODE SEQUENTIAL
-           FILE STATUS WS-FS2.
-      *------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-      *------------------------------------------------------
-       FD INFILE.
-       01 INREC.
-           10 I-TRN-DTE	       PIC X(10)  
-           10 I-ACCT-NBR	   PIC X(19)
-           10 I-REF-NBR	       PIC X(23)
-           10 I-TRN-AMT	       PIC S9(10)V9(2)
-           10 I-FEE-PGM-IND	   PIC X(03)
-      *------------------------------------------------------
-       FD OUTFILE.
-       01 OUTREC               
-           10 O-TRN-DTE	       PIC X(10)  
-           10 O-REF-NBR	       PIC X(23)
-           10 O-FEE-PGM-IND	   PIC X(3)
-           10 ORIG-CURR-CDE    PIC X(3)
-           10 FILLER           PIC X(41)
-      *------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       01 WS-FS1               PIC 99.
-       01 WS-FS2               PIC 99.
-       01 WS-CTR               PIC 999.
-       01 WS-D1
-           10 D1-YEAR          PIC 9(4).
-           10 D1-MONTH         PIC 9(2).
-           10 D1-DAY           PIC 9(2).
-       01 WS-D2
-           10 D2-YEAR          PIC 9(4).
-           10 D2-MONTH         PIC 9(2).
-           10 D2-DAY           PIC 9(2).
-       01 PIO0FRD-O-FRD-IND    PIC X(02)
-       LINKAGE SECTION.
-       01 LK-PARM-DATE         PIC X(10).
-       PROCEDURE DIVISION USING LK-PARM-DATE.
-       0000-MAIN-PARA.
-            PERFORM 1000-INIT-PARA
-               THRU 1000-INIT-EXIT
-            PERFORM 2000-PFM-PARA
-               THRU 2000-PFM-EXIT
-            PERFORM 3000-TERM-PARA.
-       1000-INIT-PARA.
-            INITIALIZE WS-FS1 WS-FS2 WS-CTR.
-       1000-INIT-EXIT.
-            EXIT.
-       2000-PFM-PARA.
-            PERFORM 2100-OPEN-PARA
-               THRU 2100-OPEN-EXIT
-            PERFORM 2200-READ-PARA
-               THRU 2200-READ-EXIT
-               UNTIL WS-FS1 = 10
-            PERFORM 2300-CLOSE-PARA
-               THRU 2300-CLOSE-EXIT.
-       2000-PFM-EXIT.
-            EXIT.
-       3000-TERM-PARA.
-            STOP RUN.
-       2100-OPEN-PARA.
-      *------------------------------------------------------
-            OPEN INPUT INFILE.
-            EVALUATE TRUE
-               WHEN WS-FS1 = 00
-                   DISPLAY "OPEN INFILE SUCCESS"
-               WHEN WS-FS1 = 10 AND WS-CTR = 0
-                   DISPLAY "NO RECORD FOUND"
-                   PERFORM 2300-CLOSE-PARA
-                      THRU 2300-CLOSE-EXIT
-               WHEN OTHER
-                   DISPLAY "OPEN ERROR INFILE: " WS-FS1
-                   PERFORM 2300-CLOSE-PARA
-                      THRU 2300-CLOSE-EXIT
-            END-EVALUATE
-      *------------------------------------------------------
-            OPEN OUTPUT OUTFILE.
-            EVALUATE WS-FS2
-               WHEN 00
-                   DISPLAY "OPEN OUTFILE SUCCESS"
-               WHEN OTHER
-                   DISPLAY "OPEN ERROR OUTFILE: " WS-FS2
-                   PERFORM 2300-CLOSE-PARA
-                      THRU 2300-CLOSE-EXIT
-            END-EVALUATE
-      *------------------------------------------------------
-       2100-OPEN-EXIT.
-            EXIT.
-       2200-READ-PARA.
-            READ INFILE.
-            EVALUATE WS-FS1
-               WHEN 00
-                   ADD 1 TO WS-CTR.
-                   PERFORM 2210-VALIDATE-PARA
-                      THRU 2210-VALIDATE-EXIT.
-               WHEN 10
-                   DISPLAY "END REACHED"
-                   PERFORM 2300-CLOSE-PARA
-                      THRU 2300-CLOSE-EXIT
-               WHEN OTHER
-                   DISPLAY "OPEN ERROR INFILE: " WS-FS1
-                   PERFORM 2300-CLOSE-PARA
-                      THRU 2300-CLOSE-EXIT
-            END-EVALUATE
-       2200-READ-EXIT.
-            EXIT.
-       2300-CLOSE-PARA.
-      *------------------------------------------------------
-            CLOSE INFILE.
-            EVALUATE TRUE
-               WHEN WS-FS1 = 00
-                   DISPLAY "CLOSE INFILE SUCCESS"
-               WHEN OTHER
-                   DISPLAY "CLOSE ERROR INFILE: " WS-FS1
-                   PERFORM 2300-CLOSE-PARA
-                      THRU 2300-CLOSE-EXIT
-            END-EVALUATE
-      *------------------------------------------------------
-            CLOSE OUTFILE.
-            EVALUATE WS-FS2
-               WHEN 00
-                   DISPLAY "CLOSE OUTFILE SUCCESS"
-               WHEN OTHER
-                   DISPLAY "CLOSE ERROR OUTFILE: " WS-FS2
-                   PERFORM 2300-CLOSE-PARA
-                      THRU 2300-CLOSE-EXIT
-            END-EVALUATE
-      *------------------------------------------------------
-       2300-CLOSE-EXIT.
-            EXIT.
-       2210-VALIDATE-PARA.
-            UNSTRING I-TRN-DTE DELIMITED BY '/'
-               INTO D1-YEAR D1-MONTH D1-DAY
-            END-UNSTRING.
-            UNSTRING LK-PARM-DATE DELIMITED BY '/'
-               INTO D2-YEAR D2-MONTH D2-DAY
-            END-UNSTRING.
-            CALL 'P400FRD' USING I-ACCT-NBR PIO0FRD-O-FRD-IND.
-            EVALUATE TRUE
-               WHEN (WS-D2 < WS-D1) AND (PIO0FRD-O-FRD-IND = 'FD' OR 
-                                         PIO0FRD-O-FRD-IND = 'FS')
-                   CONTINUE
-               WHEN OTHER
-                   PERFORM 2213-MOVE-PARA
-                      THRU 2213-MOVE-EXIT
-            END-EVALUATE.
-            PERFORM 2221-WRITE-PARA
-               THRU 2221-WRITE-EXIT.
-       2210-VALIDATE-EXIT.
-            EXIT.
-       2213-MOVE-PARA.
-            MOVE I-TRN-DTE     TO O-TRN-DTE.
-            MOVE I-REF-NBR     TO O-REF-NBR.
-            MOVE I-FEE-PGM-IND TO O-FEE-PGM-IND.
-            PERFORM 2211-ASSIGN-PARA
-               THRU 2211-ASSIGN-EXIT.
-       2213-MOVE-EXIT.
-            EXIT.
-       2211-ASSIGN-PARA.
-            EVALUATE TRUE
-               WHEN I-FEE-PGM-IND = 'A00'
-                   MOVE 010 TO ORIG-CURR-CDE
-               WHEN I-FEE-PGM-IND = 'F10'
-                   MOVE 125 TO ORIG-CURR-CDE
-               WHEN I-FEE-PGM-IND = '840'
-                   MOVE 445 TO ORIG-CURR-CDE
-               WHEN I-FEE-PGM-IND = '947'
-                   MOVE 922 TO ORIG-CURR-CDE
-               WHEN OTHER
-                   MOVE SPACES TO ORIG-CURR-CDE
-            END-EVALUATE.
-       2211-ASSIGN-EXIT.
-            EXIT.
-       2221-WRITE-PARA.
-            WRITE OUTREC.
-               EVALUATE TRUE
-               WHEN WS-FS2 = 00
-                   DISPLAY "WRITE OUTFILE SUCCESS"
-               WHEN OTHER
-                   DISPLAY "WRITE ERROR OUTFILE: " WS-FS1
-                   PERFORM 2300-CLOSE-PARA
-                      THRU 2300-CLOSE-EXIT
-            END-EVALUATE
-       2221-WRITE-EXIT.
-            EXIT.
-
-
-
-SQL
-************************************************************************
-       SELECT ACCT, CUST.NAME, STATE, PHONE RANK()
-           OVER (PARTITION BY STATE ORDER BY CUST.NAME ASC)
-               AS STATE_RANK FROM BANK_MASTER;
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WEEK4.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *------------------------------------------------------
+           SELECT INFILE ASSIGN DD1
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS1.
+      *------------------------------------------------------
+           SELECT OUTFILE ASSIGN DD2
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS2.
+      *------------------------------------------------------
+           SELECT EXCFILE ASSIGN DD3
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS3.
+      *------------------------------------------------------
+           SELECT FEECTL ASSIGN DD4
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS4.
+      *------------------------------------------------------
+           SELECT YTDIN ASSIGN DD5
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS5.
+      *------------------------------------------------------
+           SELECT YTDOUT ASSIGN DD6
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS6.
+      *------------------------------------------------------
+           SELECT SUSPFILE ASSIGN DD7
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS7.
+      *------------------------------------------------------
+           SELECT AUDITFL ASSIGN TO AUDITLOG
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS8.
+      *------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *------------------------------------------------------
+       FD INFILE.
+       01 INREC.
+           10 I-TRN-DTE        PIC X(10).
+           10 I-ACCT-NBR       PIC X(19).
+           10 I-REF-NBR        PIC X(23).
+           10 I-TRN-AMT        PIC S9(10)V9(2).
+           10 I-FEE-PGM-IND    PIC X(03).
+      *------------------------------------------------------
+       FD OUTFILE.
+       01 OUTREC.
+           10 O-TRN-DTE        PIC X(10).
+           10 O-REF-NBR        PIC X(23).
+           10 O-FEE-PGM-IND    PIC X(3).
+           10 ORIG-CURR-CDE    PIC X(3).
+           10 FILLER           PIC X(41).
+      *------------------------------------------------------
+       FD EXCFILE.
+       01 EXC-REC.
+           10 EXC-ACCT-NBR     PIC X(19).
+           10 EXC-REF-NBR      PIC X(23).
+           10 EXC-FRD-IND      PIC X(02).
+           10 EXC-REASON       PIC X(26).
+           10 FILLER           PIC X(10).
+      *------------------------------------------------------
+       FD FEECTL.
+       01 FEECTL-REC.
+           10 FEECTL-FEE-PGM-IND PIC X(03).
+           10 FEECTL-CURR-CDE    PIC X(03).
+           10 FILLER             PIC X(74).
+      *------------------------------------------------------
+       FD YTDIN.
+       01 YTDIN-REC.
+           10 YTDIN-ACCT-NBR   PIC X(19).
+           10 YTDIN-TOTAL      PIC S9(11)V9(2).
+           10 FILLER           PIC X(47).
+      *------------------------------------------------------
+       FD YTDOUT.
+       01 YTDOUT-REC.
+           10 YTDOUT-ACCT-NBR  PIC X(19).
+           10 YTDOUT-TOTAL     PIC S9(11)V9(2).
+           10 FILLER           PIC X(47).
+      *------------------------------------------------------
+       FD SUSPFILE.
+           COPY DLSUSP.
+      *------------------------------------------------------
+       FD AUDITFL.
+           COPY DLAUDIT.
+      *------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FS1               PIC 99.
+       01 WS-FS2               PIC 99.
+       01 WS-FS3               PIC 99.
+       01 WS-FS4               PIC 99.
+       01 WS-FS5               PIC 99.
+       01 WS-FS6               PIC 99.
+       01 WS-FS7               PIC 99.
+       01 WS-FS8               PIC 99.
+       01 WS-CTR               PIC 999.
+       01 WS-WRITE-CTR          PIC 999.
+       01 WS-D1.
+           10 D1-YEAR          PIC 9(4).
+           10 D1-MONTH         PIC 9(2).
+           10 D1-DAY           PIC 9(2).
+       01 WS-D2.
+           10 D2-YEAR          PIC 9(4).
+           10 D2-MONTH         PIC 9(2).
+           10 D2-DAY           PIC 9(2).
+       01 PIO0FRD-O-FRD-IND    PIC X(02).
+      *------------------------------------------------------
+      *    FALLBACK FEE-PROGRAM-TO-CURRENCY-CODE MAP, USED ONLY WHEN
+      *    FEECTL CANNOT BE OPENED.
+      *------------------------------------------------------
+       01 WS-FEE-DEFAULTS.
+           05 FILLER PIC X(06) VALUE 'A00010'.
+           05 FILLER PIC X(06) VALUE 'F10125'.
+           05 FILLER PIC X(06) VALUE '840445'.
+           05 FILLER PIC X(06) VALUE '947922'.
+       01 WS-FEE-DEFAULTS-TBL REDEFINES WS-FEE-DEFAULTS.
+           05 WS-DEFAULT-FEE-ENTRY OCCURS 4 TIMES.
+               10 DFLT-FEE-PGM-IND PIC X(03).
+               10 DFLT-CURR-CDE    PIC X(03).
+       01 WS-FEE-CT             PIC 9(03) VALUE 0.
+       01 WS-FEE-TABLE OCCURS 1 TO 50 TIMES
+              DEPENDING ON WS-FEE-CT
+              INDEXED BY WS-FEE-IDX.
+           05 FEE-PGM-IND        PIC X(03).
+           05 FEE-CURR-CDE       PIC X(03).
+       01 WS-FEE-FOUND-SW        PIC X(01).
+           88 WS-FEE-FOUND       VALUE 'Y'.
+      *------------------------------------------------------
+      *    IN-MEMORY YEAR-TO-DATE RUNNING TOTAL TABLE, LOADED FROM
+      *    YTDIN AT START OF RUN AND REWRITTEN IN FULL TO YTDOUT AT
+      *    END OF RUN.
+      *------------------------------------------------------
+       01 WS-YTD-CT              PIC 9(05) VALUE 0.
+       01 WS-YTD-TABLE OCCURS 1 TO 9999 TIMES
+              DEPENDING ON WS-YTD-CT
+              INDEXED BY WS-YTD-IDX.
+           05 YTD-ACCT-NBR       PIC X(19).
+           05 YTD-TOTAL          PIC S9(11)V9(2).
+       01 WS-YTD-FOUND-SW        PIC X(01).
+           88 WS-YTD-FOUND       VALUE 'Y'.
+       01 WS-AUDIT-OPEN-SW       PIC X(01) VALUE 'N'.
+           88 WS-AUDIT-IS-OPEN   VALUE 'Y'.
+       01 WS-AUDIT-START-TS      PIC X(15).
+       01 WS-AUDIT-STATUS-TX     PIC X(16) VALUE 'COMPLETED'.
+       LINKAGE SECTION.
+       01 LK-PARM-DATE          PIC X(10).
+       PROCEDURE DIVISION USING LK-PARM-DATE.
+       0000-MAIN-PARA.
+            PERFORM 1000-INIT-PARA
+               THRU 1000-INIT-EXIT
+            PERFORM 2000-PFM-PARA
+               THRU 2000-PFM-EXIT
+            PERFORM 3000-TERM-PARA.
+       1000-INIT-PARA.
+            INITIALIZE WS-FS1 WS-FS2 WS-FS3 WS-FS4 WS-FS5 WS-FS6 WS-CTR.
+            INITIALIZE WS-WRITE-CTR.
+            ACCEPT WS-AUDIT-START-TS(1:8) FROM DATE YYYYMMDD.
+            ACCEPT WS-AUDIT-START-TS(9:6) FROM TIME.
+            PERFORM 1100-FEE-LOAD-PARA
+               THRU 1100-FEE-LOAD-EXIT.
+            PERFORM 1200-YTD-LOAD-PARA
+               THRU 1200-YTD-LOAD-EXIT.
+       1000-INIT-EXIT.
+            EXIT.
+      *------------------------------------------------------
+      *    LOAD THE FEE-PROGRAM-TO-CURRENCY-CODE TABLE FROM FEECTL.
+      *    FALLS BACK TO WS-FEE-DEFAULTS WHEN THE CONTROL FILE IS
+      *    NOT AVAILABLE, SO A MISSING FEECTL DOESN'T STOP THE RUN.
+      *------------------------------------------------------
+       1100-FEE-LOAD-PARA.
+            OPEN INPUT FEECTL.
+            EVALUATE TRUE
+               WHEN WS-FS4 = 00
+                   PERFORM 1110-FEE-READ-PARA
+                      THRU 1110-FEE-READ-EXIT
+                      UNTIL WS-FS4 = 10
+                   CLOSE FEECTL
+               WHEN OTHER
+                   DISPLAY "FEECTL NOT AVAILABLE, USING DEFAULTS"
+                   PERFORM 1120-FEE-DEFAULT-PARA
+                      THRU 1120-FEE-DEFAULT-EXIT
+            END-EVALUATE.
+       1100-FEE-LOAD-EXIT.
+            EXIT.
+       1110-FEE-READ-PARA.
+            READ FEECTL.
+            IF WS-FS4 = 00
+                ADD 1 TO WS-FEE-CT
+                MOVE FEECTL-FEE-PGM-IND TO FEE-PGM-IND(WS-FEE-CT)
+                MOVE FEECTL-CURR-CDE    TO FEE-CURR-CDE(WS-FEE-CT)
+            END-IF.
+       1110-FEE-READ-EXIT.
+            EXIT.
+       1120-FEE-DEFAULT-PARA.
+            PERFORM 1121-FEE-DEFAULT-COPY-PARA
+               THRU 1121-FEE-DEFAULT-COPY-EXIT
+               VARYING WS-FEE-IDX FROM 1 BY 1
+               UNTIL WS-FEE-IDX > 4.
+       1120-FEE-DEFAULT-EXIT.
+            EXIT.
+       1121-FEE-DEFAULT-COPY-PARA.
+            ADD 1 TO WS-FEE-CT.
+            MOVE DFLT-FEE-PGM-IND(WS-FEE-IDX) TO FEE-PGM-IND(WS-FEE-CT).
+            MOVE DFLT-CURR-CDE(WS-FEE-IDX)    TO FEE-CURR-CDE(WS-FEE-CT).
+       1121-FEE-DEFAULT-COPY-EXIT.
+            EXIT.
+      *------------------------------------------------------
+      *    LOAD THE PRIOR YEAR-TO-DATE MASTER INTO WS-YTD-TABLE.  A
+      *    MISSING YTDIN (FIRST RUN OF THE YEAR) JUST STARTS WITH AN
+      *    EMPTY TABLE.
+      *------------------------------------------------------
+       1200-YTD-LOAD-PARA.
+            OPEN INPUT YTDIN.
+            IF WS-FS5 = 00
+                PERFORM 1210-YTD-READ-PARA
+                   THRU 1210-YTD-READ-EXIT
+                   UNTIL WS-FS5 = 10
+                CLOSE YTDIN
+            ELSE
+                DISPLAY "YTDIN NOT AVAILABLE, STARTING NEW YTD MASTER"
+            END-IF.
+       1200-YTD-LOAD-EXIT.
+            EXIT.
+       1210-YTD-READ-PARA.
+            READ YTDIN.
+            IF WS-FS5 = 00
+                ADD 1 TO WS-YTD-CT
+                MOVE YTDIN-ACCT-NBR TO YTD-ACCT-NBR(WS-YTD-CT)
+                MOVE YTDIN-TOTAL    TO YTD-TOTAL(WS-YTD-CT)
+            END-IF.
+       1210-YTD-READ-EXIT.
+            EXIT.
+       2000-PFM-PARA.
+            PERFORM 2100-OPEN-PARA
+               THRU 2100-OPEN-EXIT
+            PERFORM 2200-READ-PARA
+               THRU 2200-READ-EXIT
+               UNTIL WS-FS1 = 10
+            PERFORM 2300-CLOSE-PARA
+               THRU 2300-CLOSE-EXIT
+            PERFORM 2400-YTD-SAVE-PARA
+               THRU 2400-YTD-SAVE-EXIT.
+       2000-PFM-EXIT.
+            EXIT.
+       3000-TERM-PARA.
+            STOP RUN.
+       2100-OPEN-PARA.
+      *------------------------------------------------------
+            OPEN INPUT INFILE.
+            EVALUATE TRUE
+               WHEN WS-FS1 = 00
+                   DISPLAY "OPEN INFILE SUCCESS"
+               WHEN WS-FS1 = 10 AND WS-CTR = 0
+                   DISPLAY "NO RECORD FOUND"
+                   MOVE 'NO RECORDS'     TO WS-AUDIT-STATUS-TX
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+               WHEN OTHER
+                   DISPLAY "OPEN ERROR INFILE: " WS-FS1
+                   MOVE 'OPEN ERROR'     TO WS-AUDIT-STATUS-TX
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+            END-EVALUATE
+      *------------------------------------------------------
+            OPEN OUTPUT OUTFILE.
+            EVALUATE WS-FS2
+               WHEN 00
+                   DISPLAY "OPEN OUTFILE SUCCESS"
+               WHEN OTHER
+                   DISPLAY "OPEN ERROR OUTFILE: " WS-FS2
+                   MOVE 'OPEN ERROR'     TO WS-AUDIT-STATUS-TX
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+            END-EVALUATE
+      *------------------------------------------------------
+            OPEN OUTPUT EXCFILE.
+            EVALUATE WS-FS3
+               WHEN 00
+                   DISPLAY "OPEN EXCFILE SUCCESS"
+               WHEN OTHER
+                   DISPLAY "OPEN ERROR EXCFILE: " WS-FS3
+                   MOVE 'OPEN ERROR'     TO WS-AUDIT-STATUS-TX
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+            END-EVALUATE
+      *------------------------------------------------------
+            OPEN EXTEND SUSPFILE.
+            EVALUATE WS-FS7
+               WHEN 00
+                   DISPLAY "OPEN SUSPFILE SUCCESS"
+               WHEN OTHER
+                   DISPLAY "OPEN ERROR SUSPFILE: " WS-FS7
+                   MOVE 'OPEN ERROR'     TO WS-AUDIT-STATUS-TX
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+            END-EVALUATE
+      *------------------------------------------------------
+            OPEN EXTEND AUDITFL.
+            EVALUATE WS-FS8
+               WHEN 00
+                   DISPLAY "OPEN AUDITFL SUCCESS"
+                   SET WS-AUDIT-IS-OPEN TO TRUE
+               WHEN OTHER
+                   DISPLAY "OPEN ERROR AUDITFL: " WS-FS8
+                   MOVE 'OPEN ERROR'     TO WS-AUDIT-STATUS-TX
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+            END-EVALUATE
+      *------------------------------------------------------
+       2100-OPEN-EXIT.
+            EXIT.
+       2200-READ-PARA.
+            READ INFILE.
+            EVALUATE WS-FS1
+               WHEN 00
+                   ADD 1 TO WS-CTR
+                   PERFORM 2210-VALIDATE-PARA
+                      THRU 2210-VALIDATE-EXIT
+               WHEN 10
+                   DISPLAY "END REACHED"
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+               WHEN OTHER
+                   DISPLAY "OPEN ERROR INFILE: " WS-FS1
+                   MOVE 'READ ERROR'     TO WS-AUDIT-STATUS-TX
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+            END-EVALUATE
+       2200-READ-EXIT.
+            EXIT.
+       2300-CLOSE-PARA.
+      *------------------------------------------------------
+            CLOSE INFILE.
+            EVALUATE TRUE
+               WHEN WS-FS1 = 00
+                   DISPLAY "CLOSE INFILE SUCCESS"
+               WHEN OTHER
+                   DISPLAY "CLOSE ERROR INFILE: " WS-FS1
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+            END-EVALUATE
+      *------------------------------------------------------
+            CLOSE OUTFILE.
+            EVALUATE WS-FS2
+               WHEN 00
+                   DISPLAY "CLOSE OUTFILE SUCCESS"
+               WHEN OTHER
+                   DISPLAY "CLOSE ERROR OUTFILE: " WS-FS2
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+            END-EVALUATE
+      *------------------------------------------------------
+            CLOSE EXCFILE.
+            EVALUATE WS-FS3
+               WHEN 00
+                   DISPLAY "CLOSE EXCFILE SUCCESS"
+               WHEN OTHER
+                   DISPLAY "CLOSE ERROR EXCFILE: " WS-FS3
+            END-EVALUATE
+      *------------------------------------------------------
+            CLOSE SUSPFILE.
+            EVALUATE WS-FS7
+               WHEN 00
+                   DISPLAY "CLOSE SUSPFILE SUCCESS"
+               WHEN OTHER
+                   DISPLAY "CLOSE ERROR SUSPFILE: " WS-FS7
+            END-EVALUATE
+      *------------------------------------------------------
+            IF WS-AUDIT-IS-OPEN
+                MOVE SPACES          TO DL-AUDIT-REC
+                MOVE 'WEEK4'         TO DL-AUDIT-PGM
+                MOVE WS-AUDIT-START-TS TO DL-AUDIT-START-TS
+                ACCEPT DL-AUDIT-END-TS(1:8) FROM DATE YYYYMMDD
+                ACCEPT DL-AUDIT-END-TS(9:6) FROM TIME
+                MOVE WS-CTR          TO DL-AUDIT-READ-CT
+                MOVE WS-WRITE-CTR    TO DL-AUDIT-WRITE-CT
+                MOVE 0000            TO DL-AUDIT-RETURN-CD
+                MOVE WS-AUDIT-STATUS-TX TO DL-AUDIT-STATUS-TX
+                WRITE DL-AUDIT-REC
+                CLOSE AUDITFL
+                EVALUATE WS-FS8
+                   WHEN 00
+                       DISPLAY "CLOSE AUDITFL SUCCESS"
+                   WHEN OTHER
+                       DISPLAY "CLOSE ERROR AUDITFL: " WS-FS8
+                END-EVALUATE
+            END-IF
+      *------------------------------------------------------
+       2300-CLOSE-EXIT.
+            EXIT.
+       2210-VALIDATE-PARA.
+            UNSTRING I-TRN-DTE DELIMITED BY '/'
+               INTO D1-YEAR D1-MONTH D1-DAY
+            END-UNSTRING.
+            UNSTRING LK-PARM-DATE DELIMITED BY '/'
+               INTO D2-YEAR D2-MONTH D2-DAY
+            END-UNSTRING.
+            MOVE 0 TO RETURN-CODE.
+            CALL 'P400FRD' USING I-ACCT-NBR PIO0FRD-O-FRD-IND
+               ON EXCEPTION
+                   MOVE 9999 TO RETURN-CODE
+            END-CALL.
+            EVALUATE TRUE
+               WHEN RETURN-CODE NOT = 0
+                   MOVE 'FRAUD CHECK CALL FAILED' TO EXC-REASON
+                   PERFORM 2212-EXCEPTION-PARA
+                      THRU 2212-EXCEPTION-EXIT
+               WHEN PIO0FRD-O-FRD-IND NOT = 'OK' AND
+                    PIO0FRD-O-FRD-IND NOT = 'FD' AND
+                    PIO0FRD-O-FRD-IND NOT = 'FS'
+                   MOVE 'INVALID FRAUD INDICATOR' TO EXC-REASON
+                   PERFORM 2212-EXCEPTION-PARA
+                      THRU 2212-EXCEPTION-EXIT
+               WHEN (WS-D2 < WS-D1) AND (PIO0FRD-O-FRD-IND = 'FD' OR
+                                         PIO0FRD-O-FRD-IND = 'FS')
+                   MOVE 'STALE TRANSACTION FLAGGED' TO EXC-REASON
+                   PERFORM 2212-EXCEPTION-PARA
+                      THRU 2212-EXCEPTION-EXIT
+               WHEN OTHER
+                   PERFORM 2213-MOVE-PARA
+                      THRU 2213-MOVE-EXIT
+                   PERFORM 2221-WRITE-PARA
+                      THRU 2221-WRITE-EXIT
+                   PERFORM 2230-YTD-UPDATE-PARA
+                      THRU 2230-YTD-UPDATE-EXIT
+            END-EVALUATE.
+       2210-VALIDATE-EXIT.
+            EXIT.
+      *------------------------------------------------------
+      *    LOG A SKIPPED TRANSACTION TO EXCFILE INSTEAD OF LETTING IT
+      *    DROP OUT OF THE RUN SILENTLY.  EXC-REASON IS SET BY THE
+      *    CALLER BEFORE THIS IS PERFORMED.
+      *------------------------------------------------------
+       2212-EXCEPTION-PARA.
+            MOVE I-ACCT-NBR          TO EXC-ACCT-NBR.
+            MOVE I-REF-NBR           TO EXC-REF-NBR.
+            MOVE PIO0FRD-O-FRD-IND   TO EXC-FRD-IND.
+            WRITE EXC-REC.
+            MOVE SPACES              TO DL-SUSP-REC.
+            MOVE 'WEEK4'             TO DL-SUSP-PGM.
+            MOVE I-ACCT-NBR          TO DL-SUSP-KEY.
+            MOVE PIO0FRD-O-FRD-IND   TO DL-SUSP-REASON-CD.
+            MOVE EXC-REASON          TO DL-SUSP-REASON-TX.
+            ACCEPT DL-SUSP-TIMESTAMP(1:8) FROM DATE YYYYMMDD.
+            ACCEPT DL-SUSP-TIMESTAMP(9:6) FROM TIME.
+            WRITE DL-SUSP-REC.
+       2212-EXCEPTION-EXIT.
+            EXIT.
+       2213-MOVE-PARA.
+            MOVE I-TRN-DTE     TO O-TRN-DTE.
+            MOVE I-REF-NBR     TO O-REF-NBR.
+            MOVE I-FEE-PGM-IND TO O-FEE-PGM-IND.
+            PERFORM 2211-ASSIGN-PARA
+               THRU 2211-ASSIGN-EXIT.
+       2213-MOVE-EXIT.
+            EXIT.
+      *------------------------------------------------------
+      *    LOOK UP THE CURRENCY CODE FOR I-FEE-PGM-IND IN THE TABLE
+      *    LOADED BY 1100-FEE-LOAD-PARA, INSTEAD OF A HARDCODED
+      *    EVALUATE, SO A NEW FEE PROGRAM ONLY NEEDS A FEECTL ENTRY.
+      *------------------------------------------------------
+       2211-ASSIGN-PARA.
+            MOVE 'N' TO WS-FEE-FOUND-SW.
+            MOVE SPACES TO ORIG-CURR-CDE.
+            PERFORM 2215-FEE-FIND-PARA
+               THRU 2215-FEE-FIND-EXIT
+               VARYING WS-FEE-IDX FROM 1 BY 1
+               UNTIL WS-FEE-IDX > WS-FEE-CT OR WS-FEE-FOUND.
+       2211-ASSIGN-EXIT.
+            EXIT.
+       2215-FEE-FIND-PARA.
+            IF I-FEE-PGM-IND = FEE-PGM-IND(WS-FEE-IDX)
+                MOVE FEE-CURR-CDE(WS-FEE-IDX) TO ORIG-CURR-CDE
+                MOVE 'Y' TO WS-FEE-FOUND-SW
+            END-IF.
+       2215-FEE-FIND-EXIT.
+            EXIT.
+       2221-WRITE-PARA.
+            WRITE OUTREC.
+               EVALUATE TRUE
+               WHEN WS-FS2 = 00
+                   ADD 1 TO WS-WRITE-CTR
+                   DISPLAY "WRITE OUTFILE SUCCESS"
+               WHEN OTHER
+                   DISPLAY "WRITE ERROR OUTFILE: " WS-FS1
+                   MOVE 'WRITE ERROR'    TO WS-AUDIT-STATUS-TX
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+            END-EVALUATE
+       2221-WRITE-EXIT.
+            EXIT.
+      *------------------------------------------------------
+      *    ADD TODAY'S I-TRN-AMT TO THE ACCOUNT'S RUNNING YTD TOTAL,
+      *    APPENDING A NEW WS-YTD-TABLE ENTRY THE FIRST TIME AN
+      *    ACCOUNT IS SEEN.
+      *------------------------------------------------------
+       2230-YTD-UPDATE-PARA.
+            MOVE 'N' TO WS-YTD-FOUND-SW.
+            PERFORM 2231-YTD-FIND-PARA
+               THRU 2231-YTD-FIND-EXIT
+               VARYING WS-YTD-IDX FROM 1 BY 1
+               UNTIL WS-YTD-IDX > WS-YTD-CT OR WS-YTD-FOUND.
+            IF NOT WS-YTD-FOUND
+                ADD 1 TO WS-YTD-CT
+                MOVE I-ACCT-NBR TO YTD-ACCT-NBR(WS-YTD-CT)
+                MOVE I-TRN-AMT  TO YTD-TOTAL(WS-YTD-CT)
+            END-IF.
+       2230-YTD-UPDATE-EXIT.
+            EXIT.
+       2231-YTD-FIND-PARA.
+            IF I-ACCT-NBR = YTD-ACCT-NBR(WS-YTD-IDX)
+                ADD I-TRN-AMT TO YTD-TOTAL(WS-YTD-IDX)
+                MOVE 'Y' TO WS-YTD-FOUND-SW
+            END-IF.
+       2231-YTD-FIND-EXIT.
+            EXIT.
+      *------------------------------------------------------
+      *    REWRITE THE FULL YTD MASTER (UPDATED TOTALS PLUS ANY
+      *    ACCOUNTS SEEN FOR THE FIRST TIME TODAY) OUT TO YTDOUT.
+      *------------------------------------------------------
+       2400-YTD-SAVE-PARA.
+            OPEN OUTPUT YTDOUT.
+            EVALUATE TRUE
+               WHEN WS-FS6 = 00
+                   PERFORM 2410-YTD-WRITE-PARA
+                      THRU 2410-YTD-WRITE-EXIT
+                      VARYING WS-YTD-IDX FROM 1 BY 1
+                      UNTIL WS-YTD-IDX > WS-YTD-CT
+                   CLOSE YTDOUT
+               WHEN OTHER
+                   DISPLAY "OPEN ERROR YTDOUT: " WS-FS6
+            END-EVALUATE.
+       2400-YTD-SAVE-EXIT.
+            EXIT.
+       2410-YTD-WRITE-PARA.
+            MOVE YTD-ACCT-NBR(WS-YTD-IDX) TO YTDOUT-ACCT-NBR.
+            MOVE YTD-TOTAL(WS-YTD-IDX)    TO YTDOUT-TOTAL.
+            WRITE YTDOUT-REC.
+       2410-YTD-WRITE-EXIT.
+            EXIT.
