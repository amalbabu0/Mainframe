@@ -1,130 +1,231 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. WEEK3.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT OUTFILE ASSIGN DD1
-           ORGANIZATION SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS WS-FS.
-       DATA DIVISION.
-       FILE SECTION.
-       FD OUTFILE.
-       01 OUTREC       
-           10 DST-NAME    PIC A(10).
-           10 VOTE-2019   PIC 9(10).
-           10 VOTE-2020   PIC 9(10).
-       WORKING-STORAGE SECTION.
-           EXEC SQL
-               INCLUDE SQLCA
-           END-EXEC.
-           EXEC SQL.
-               INCLUDE TABLE1
-           END-EXEC.
-           EXEC SQL
-               DECLARE CURSOR CR1 FOR 
-               SELECT DST_NAME, VOTE_2019, VOTE_2020 FROM TABLE1 ORDER BY DST_NAME
-           END-EXEC.
-       01 WS-FS            PIC 99.
-       01 WS-COMPUTE       PIC 99.
-       PROCEDURE DIVISION.
-       0000-MAIN-PARA.
-            PERFORM 1000-INIT-PARA
-               THRU 1000-INIT-EXIT.
-            PERFORM 2000-PFM-PARA
-               THRU 2000-PFM-EXIT.
-            PERFORM 3000-TERM-PARA.
-       1000-INIT-PARA.
-            INITIALIZE WS-FS.
-       1000-INIT-EXIT.
-            EXIT.
-       2000-PFM-PARA.
-            PERFORM 2100-OPEN-PARA
-               THRU 2100-OPEN-EXIT
-            PERFORM 2200-FETCH-PARA
-               THRU 2200-FETCH-EXIT
-               UNTIL SQLCODE = 100
-            PERFORM 2300-CLOSE-PARA
-               THRU 2300-CLOSE-EXIT.
-       2000-PFM-EXIT.
-            EXIT.
-       3000-TERM-PARA.
-            STOP RUN.
-       2100-OPEN-PARA.
-      *-----------------------------------------------------------
-            EXEC SQL
-               OPEN CR1
-            END-EXEC.
-             EVALUATE SQLCODE
-                WHEN 00
-                    DISPLAY "CURSOR OPEN SUCCUES"
-                WHEN OTHER
-                    DISPLAY "ERROR ON OPENING CURSOR " SQLCODE
-             END-EVALUATE.
-      *-----------------------------------------------------------
-             OPEN OUTPUT OUTFILE.
-             EVALUATE WS-FS.
-                WHEN 00
-                    DISPLAY "FILE OPEN SUCCUES"
-                WHEN OTHER
-                    DISPLAY "ERROR ON OPENING FILE " WS-FS.
-             END-EVALUATE.
-      *-----------------------------------------------------------
-       2100-OPEN-EXIT.
-            EXIT.
-       2200-FETCH-PARA.
-            EXEC SQL
-               FETCH CR1 INTO :HV-DST-NAME,
-                              :HV-VOTE-2019,
-                              :HV-VOTE-2020
-            END-EXEC.
-      *-----------------------------------------------------------
-            EVALUATE SQLCODE
-                WHEN 00
-                    COMPUTE WS-COMPUTE = ((HV-VOTE-2019 - HV-VOTE-2020) /
-                                          VHV-VOTE-2019) * 100.
-      *--------------------------------------------------------------
-                    EVALUATE TRUE
-                       WHEN WS-COMPUTE IS POSITIVE
-                           MOVE DCLTABLE1 TO OUTREC.
-                           STRING HV-DST-NAME DELIMITED BY SIZE
-                                  "-DEC"      DELIMITED BY SIZE
-                                  INTO DST-NAME
-                           END-STRING.
-                       WHEN WS-COMPUTE IS NEGATIVE
-                           MOVE DCLTABLE1 TO OUTREC.
-                           STRING HV-DST-NAME DELIMITED BY SIZE
-                                  "-INC"      DELIMITED BY SIZE
-                                  INTO DST-NAME
-                           END-STRING.
-                       WHEN OTHER
-                            MOVE DCLTABLE1 TO OUTREC.
-                    END-EVALUATE
-                   WRITE OUTREC
-	  *-----------------------------------------------------
-                WHEN 100
-                    DISPLAY "END REACHED"
-                WHEN OTHER
-                    DISPLAY "ERROR ON FETCH" SQLCODE
-             END-EVALUATE.
-       200-FETCH-EXIT.     
-            EXIT
-       2300-CLOSE-PARA.
-      *-----------------------------------------------------------
-            EXEC SQL
-               CLOSE CR1
-            END-EXEC.
-             EVALUATE SQLCODE
-                WHEN 00
-                    DISPLAY "CURSOR CLOSE SUCCESS"
-                WHEN OTHER
-                    DISPLAY "ERROR ON CLOSING CURSOR " SQLCODE
-             END-EVALUATE.
-	  *--------------------------------------------------------
-             OPEN OUTPUT OUTFILE.
-             EVALUATE WS-FS.
-                WHEN 00
-                    DISPLAY "FILE CLOSED SUCCUES"
-                WHEN OTHER
-                    DISPLAY "ERROR ON CLOSING FILE " WS-FS.
-             END-EVALUATE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WEEK3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTFILE ASSIGN DD1
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD OUTFILE.
+       01 OUTREC.
+           10 DST-NAME    PIC A(10).
+           10 VOTE-2019   PIC 9(10).
+           10 VOTE-2020   PIC 9(10).
+           10 VOTE-2021   PIC 9(10).
+       01 TRL-REC.
+           10 TRL-ID         PIC X(10) VALUE 'STATEWIDE'.
+           10 TRL-VOTE-2019  PIC 9(10).
+           10 TRL-VOTE-2020  PIC 9(10).
+           10 TRL-VOTE-2021  PIC 9(10).
+           10 TRL-SWING-PCT  PIC S9(03)V9(02).
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL.
+               INCLUDE TABLE1
+           END-EXEC.
+      *-----------------------------------------------------------
+      *    VOTE_2021 HOST VARIABLE FOR THE THIRD-YEAR TREND PASS.
+      *    DECLARED HERE RATHER THAN IN THE TABLE1 DCLGEN SO THE
+      *    DCLGEN DOES NOT HAVE TO BE REGENERATED FOR THIS REPORT.
+      *-----------------------------------------------------------
+           01 HV-VOTE-2021 PIC S9(10) COMP-3.
+           EXEC SQL
+               DECLARE CURSOR CR1 FOR
+               SELECT DST_NAME, VOTE_2019, VOTE_2020, VOTE_2021
+               FROM TABLE1 ORDER BY DST_NAME
+           END-EXEC.
+       01 WS-FS              PIC 99.
+       01 WS-COMPUTE-1920     PIC S9(03)V9(02).
+       01 WS-COMPUTE-2021     PIC S9(03)V9(02).
+       01 WS-COMPUTE-TOTAL    PIC S9(03)V9(02).
+       01 WS-ABS-SWING        PIC 9(03)V9(02).
+       01 WS-SWING-THRESHOLD  PIC 9(03)V9(02) VALUE 010.00.
+       01 WS-TREND-SW         PIC X(01).
+           88 WS-TREND-INC    VALUE 'I'.
+           88 WS-TREND-DEC    VALUE 'D'.
+           88 WS-TREND-REV    VALUE 'R'.
+       01 WS-TOT-VOTE-2019    PIC 9(10) VALUE 0.
+       01 WS-TOT-VOTE-2020    PIC 9(10) VALUE 0.
+       01 WS-TOT-VOTE-2021    PIC 9(10) VALUE 0.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+            PERFORM 1000-INIT-PARA
+               THRU 1000-INIT-EXIT.
+            PERFORM 2000-PFM-PARA
+               THRU 2000-PFM-EXIT.
+            PERFORM 3000-TERM-PARA.
+       1000-INIT-PARA.
+            INITIALIZE WS-FS.
+            INITIALIZE WS-TOT-VOTE-2019 WS-TOT-VOTE-2020 WS-TOT-VOTE-2021.
+       1000-INIT-EXIT.
+            EXIT.
+       2000-PFM-PARA.
+            PERFORM 2100-OPEN-PARA
+               THRU 2100-OPEN-EXIT
+            PERFORM 2200-FETCH-PARA
+               THRU 2200-FETCH-EXIT
+               UNTIL SQLCODE = 100
+            PERFORM 2300-CLOSE-PARA
+               THRU 2300-CLOSE-EXIT.
+       2000-PFM-EXIT.
+            EXIT.
+       3000-TERM-PARA.
+            STOP RUN.
+       2100-OPEN-PARA.
+      *-----------------------------------------------------------
+            EXEC SQL
+               OPEN CR1
+            END-EXEC.
+             EVALUATE SQLCODE
+                WHEN 00
+                    DISPLAY "CURSOR OPEN SUCCUES"
+                WHEN OTHER
+                    DISPLAY "ERROR ON OPENING CURSOR " SQLCODE
+             END-EVALUATE.
+      *-----------------------------------------------------------
+             OPEN OUTPUT OUTFILE.
+             EVALUATE WS-FS.
+                WHEN 00
+                    DISPLAY "FILE OPEN SUCCUES"
+                WHEN OTHER
+                    DISPLAY "ERROR ON OPENING FILE " WS-FS.
+             END-EVALUATE.
+      *-----------------------------------------------------------
+       2100-OPEN-EXIT.
+            EXIT.
+       2200-FETCH-PARA.
+            EXEC SQL
+               FETCH CR1 INTO :HV-DST-NAME,
+                              :HV-VOTE-2019,
+                              :HV-VOTE-2020,
+                              :HV-VOTE-2021
+            END-EXEC.
+      *-----------------------------------------------------------
+            EVALUATE SQLCODE
+                WHEN 00
+                    ADD HV-VOTE-2019 TO WS-TOT-VOTE-2019
+                    ADD HV-VOTE-2020 TO WS-TOT-VOTE-2020
+                    ADD HV-VOTE-2021 TO WS-TOT-VOTE-2021
+                    PERFORM 2210-CLASSIFY-PARA
+                       THRU 2210-CLASSIFY-EXIT
+                    WRITE OUTREC
+      *-----------------------------------------------------
+                WHEN 100
+                    DISPLAY "END REACHED"
+                WHEN OTHER
+                    DISPLAY "ERROR ON FETCH" SQLCODE
+             END-EVALUATE.
+       2200-FETCH-EXIT.
+            EXIT.
+      *-----------------------------------------------------------
+      *    CLASSIFY THE DISTRICT'S THREE-YEAR TREND (CONSISTENTLY
+      *    INCREASING, CONSISTENTLY DECREASING, OR A REVERSAL), THEN
+      *    OVERRIDE WITH A SWING FLAG WHEN THE 2019-TO-2021 MOVE
+      *    EXCEEDS WS-SWING-THRESHOLD, SO THE BIGGEST MOVERS STAND
+      *    OUT REGARDLESS OF THEIR TREND SHAPE.
+      *-----------------------------------------------------------
+       2210-CLASSIFY-PARA.
+            COMPUTE WS-COMPUTE-1920 =
+                ((HV-VOTE-2019 - HV-VOTE-2020) / HV-VOTE-2019) * 100
+                ON SIZE ERROR
+                    MOVE 0 TO WS-COMPUTE-1920
+            END-COMPUTE.
+            COMPUTE WS-COMPUTE-2021 =
+                ((HV-VOTE-2020 - HV-VOTE-2021) / HV-VOTE-2020) * 100
+                ON SIZE ERROR
+                    MOVE 0 TO WS-COMPUTE-2021
+            END-COMPUTE.
+            COMPUTE WS-COMPUTE-TOTAL =
+                ((HV-VOTE-2019 - HV-VOTE-2021) / HV-VOTE-2019) * 100
+                ON SIZE ERROR
+                    MOVE 0 TO WS-COMPUTE-TOTAL
+            END-COMPUTE.
+            EVALUATE TRUE
+               WHEN WS-COMPUTE-1920 IS NEGATIVE
+                AND WS-COMPUTE-2021 IS NEGATIVE
+                    SET WS-TREND-INC TO TRUE
+               WHEN WS-COMPUTE-1920 IS POSITIVE
+                AND WS-COMPUTE-2021 IS POSITIVE
+                    SET WS-TREND-DEC TO TRUE
+               WHEN OTHER
+                    SET WS-TREND-REV TO TRUE
+            END-EVALUATE.
+            IF WS-COMPUTE-TOTAL IS NEGATIVE
+                COMPUTE WS-ABS-SWING = WS-COMPUTE-TOTAL * -1
+            ELSE
+                MOVE WS-COMPUTE-TOTAL TO WS-ABS-SWING
+            END-IF.
+            MOVE DCLTABLE1 TO OUTREC.
+            MOVE HV-VOTE-2021 TO VOTE-2021.
+            EVALUATE TRUE
+               WHEN WS-ABS-SWING > WS-SWING-THRESHOLD
+                    STRING HV-DST-NAME DELIMITED BY SIZE
+                           "-SWG"      DELIMITED BY SIZE
+                           INTO DST-NAME
+                    END-STRING
+               WHEN WS-TREND-INC
+                    STRING HV-DST-NAME DELIMITED BY SIZE
+                           "-INC"      DELIMITED BY SIZE
+                           INTO DST-NAME
+                    END-STRING
+               WHEN WS-TREND-DEC
+                    STRING HV-DST-NAME DELIMITED BY SIZE
+                           "-DEC"      DELIMITED BY SIZE
+                           INTO DST-NAME
+                    END-STRING
+               WHEN OTHER
+                    STRING HV-DST-NAME DELIMITED BY SIZE
+                           "-REV"      DELIMITED BY SIZE
+                           INTO DST-NAME
+                    END-STRING
+            END-EVALUATE.
+       2210-CLASSIFY-EXIT.
+            EXIT.
+       2300-CLOSE-PARA.
+      *-----------------------------------------------------------
+            EXEC SQL
+               CLOSE CR1
+            END-EXEC.
+             EVALUATE SQLCODE
+                WHEN 00
+                    DISPLAY "CURSOR CLOSE SUCCESS"
+                WHEN OTHER
+                    DISPLAY "ERROR ON CLOSING CURSOR " SQLCODE
+             END-EVALUATE.
+      *-----------------------------------------------------------
+             PERFORM 2310-TRAILER-PARA
+                THRU 2310-TRAILER-EXIT.
+      *-----------------------------------------------------------
+             CLOSE OUTFILE.
+             EVALUATE WS-FS
+                WHEN 00
+                    DISPLAY "FILE CLOSED SUCCUES"
+                WHEN OTHER
+                    DISPLAY "ERROR ON CLOSING FILE " WS-FS.
+             END-EVALUATE.
+       2300-CLOSE-EXIT.
+            EXIT.
+      *-----------------------------------------------------------
+      *    STATEWIDE TOTALS TRAILER - SUMMED VOTE-2019/2020/2021
+      *    ACROSS EVERY DISTRICT CR1 RETURNED, PLUS THE STATEWIDE
+      *    PERCENTAGE SWING, SO THE FILE STANDS ON ITS OWN FOR THE
+      *    STATEWIDE STORY.
+      *-----------------------------------------------------------
+       2310-TRAILER-PARA.
+            COMPUTE TRL-SWING-PCT =
+                ((WS-TOT-VOTE-2019 - WS-TOT-VOTE-2021) /
+                  WS-TOT-VOTE-2019) * 100
+                ON SIZE ERROR
+                    MOVE 0 TO TRL-SWING-PCT
+            END-COMPUTE.
+            MOVE WS-TOT-VOTE-2019 TO TRL-VOTE-2019.
+            MOVE WS-TOT-VOTE-2020 TO TRL-VOTE-2020.
+            MOVE WS-TOT-VOTE-2021 TO TRL-VOTE-2021.
+            WRITE TRL-REC.
+       2310-TRAILER-EXIT.
+            EXIT.
