@@ -1,80 +1,265 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. WEEK8.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INFILE ASSIGN DD1
-           ORGANIZATION SEQUENTIAL
-           ACCESS MODE SEQUENTIAL
-           FILE STATUS WS-FS.
-       DATA DIVISION.
-       FILE DIVISION.
-       FD INFILE.
-       01 OUTREC 
-           05 IN-ACCT-NO           PIC 9(10).
-           05 IN-CUST-NAME         PIC X(30).
-           05 IN-MERCHANT-NAME     PIC X(30).
-           05 IN-TRANS-NO          PIC 9(6).
-           05 IN-TRANS-AMT         PIC 9(7)V99.
-           05 IN-TRANS-DATE        PIC 9(8).
-       WORKING-STORAGE SECTION.
-       01 ACCT-TABLE.
-          05 ACCT-ENTRY OCCURS 100 TIMES INDEXED BY ACCT-IDX.
-             10 ACCT-NO        PIC 9(10).
-             10 CUSTOMER-NAME  PIC X(30).
-             10 TRANS-INFO OCCURS 200 TIMES INDEXED BY TRANS-IDX.
-                15 MERCHANT-NAME      PIC X(30).
-                15 TRANS-NO           PIC 9(6).
-                15 TRANS-AMT          PIC 9(7)V99.
-                15 TRANS-DATE         PIC 9(8).
-       01 WS-FS          PIC 99.
-       PROCEDURE DIVISION.
-       0000-MAIN-PARA.
-           PERFORM 1000-INIT-PARA.
-           PERFORM 2000-PRFM-PARA.
-           PERFORM 3000-TERM-PARA.
-       1000-INIT-PARA.
-            INITIALIZE WS-FS.
-            SET ACCT-IDX  TO 1.
-            SET TRANS-IDX TO 1.
-       2000-PRFM-PARA.
-            PERFORM 2100-OPEN-PARA.
-            PERFORM 2200-READ-PARA.
-            PERFORM 2300-CLOSE-PARA.
-       3000-TERM-PARA.
-            STOP RUN.
-       2100-OPEN-PARA.
-            OPEN INPUT INFILE.
-            EVALUATE WS-FS
-               WHEN 0
-                   DISPLAY "OPEN SUSS"
-               WHEN OTHER 
-                   DISPLAY " ERROR OPEN"
-            END-EVALUATE.
-       2200-READ-PARA.
-            READ INFILE.
-            EVALUATE WS-FS
-               WHEN 0
-                    PERFORM UNTIL ACCT-IDX > 3
-                           MOVE IN-ACCT-NO   TO ACCT-NO(ID-ACCT)
-                           MOVE IN-CUST-NAME TO CUSTOMER-NAME
-                           SET ACCT-IDX UP BY 1
-                           PERFORM UNTIL TRANS-IDX > 4
-                               MOVE IN-MERCHANT-NAME TO MERCHANT-NAME(ACCT-IDX,ID-TXN)
-                               MOVE IN-TRANS-NO      TO IN-TRANS-NO(ACCT-IDX,ID-TXN)
-                               MOVE IN-TRANS-AMT     TO TRANS-AMT(ACCT-IDX,ID-TXN)
-                               MOVE IN-TRANS-DATE    TO TRANS-DATE(ACCT-IDX,ID-TXN)
-                               SET TRANS-IDX UP BY 1
-                           END-PERFORM
-                    END-PERFORM.
-               WHEN 10
-                   DISPLAY  " NO RECORD FOUND "
-            END-EVALUATE.
-       2300-CLOSE-PARA.
-            OPEN CLOSE INFILE.
-            EVALUATE WS-FS
-               WHEN 0
-                   DISPLAY "CLOSE SUSS"
-               WHEN OTHER 
-                   DISPLAY " ERROR CLOSE"
-            END-EVALUATE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WEEK81.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN DD1
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS.
+           SELECT RPTFILE ASSIGN DD2
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-RPT-FS.
+           SELECT SUSPFILE ASSIGN DD3
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-SUSP-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD INFILE.
+       01 OUTREC.
+           05 IN-ACCT-NO           PIC 9(10).
+           05 IN-CUST-NAME         PIC X(30).
+           05 IN-MERCHANT-NAME     PIC X(30).
+           05 IN-TRANS-NO          PIC 9(6).
+           05 IN-TRANS-AMT         PIC 9(7)V99.
+           05 IN-TRANS-DATE        PIC 9(8).
+       FD RPTFILE.
+       01 RPT-DETAIL-REC.
+           05 RPT-ACCT-NO          PIC 9(10).
+           05 RPT-CUST-NAME        PIC X(30).
+           05 RPT-MERCHANT-NAME    PIC X(30).
+           05 RPT-TRANS-NO         PIC 9(6).
+           05 RPT-TRANS-AMT        PIC Z(6)9.99.
+           05 RPT-TRANS-DATE       PIC 9(8).
+       01 RPT-ACCT-TRL-REC.
+           05 FILLER             PIC X(10) VALUE SPACES.
+           05 RPT-ACCT-TRL-TAG    PIC X(20)
+                                   VALUE 'ACCOUNT TOTAL......:'.
+           05 RPT-ACCT-TRL-AMT    PIC Z(7)9.99.
+       01 RPT-GRAND-TRL-REC.
+           05 RPT-GRAND-TRL-TAG    PIC X(20)
+                                    VALUE 'GRAND TOTAL........:'.
+           05 RPT-GRAND-TRL-AMT    PIC Z(8)9.99.
+       FD SUSPFILE.
+           COPY DLSUSP.
+       WORKING-STORAGE SECTION.
+       01 ACCT-TABLE.
+          05 ACCT-ENTRY OCCURS 100 TIMES INDEXED BY ACCT-IDX.
+             10 ACCT-NO        PIC 9(10).
+             10 CUSTOMER-NAME  PIC X(30).
+             10 TRANS-CT       PIC 9(03).
+             10 TRANS-INFO OCCURS 200 TIMES INDEXED BY TRANS-IDX.
+                15 MERCHANT-NAME      PIC X(30).
+                15 TRANS-NO           PIC 9(6).
+                15 TRANS-AMT          PIC 9(7)V99.
+                15 TRANS-DATE         PIC 9(8).
+       01 WS-FS                  PIC 99.
+       01 WS-RPT-FS              PIC 99.
+       01 WS-SUSP-FS             PIC 99.
+       01 WS-ACCT-CT             PIC 9(03) VALUE 0.
+       01 WS-ACCT-TOTAL          PIC 9(08)V99.
+       01 WS-GRAND-TOTAL         PIC 9(09)V99 VALUE 0.
+       01 WS-FIRST-REC-SW        PIC X(01) VALUE 'Y'.
+           88 WS-FIRST-REC       VALUE 'Y'.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INIT-PARA
+              THRU 1000-INIT-EXIT.
+           PERFORM 2000-PRFM-PARA
+              THRU 2000-PRFM-EXIT.
+           PERFORM 3000-TERM-PARA.
+       1000-INIT-PARA.
+            INITIALIZE WS-FS WS-RPT-FS WS-ACCT-CT WS-GRAND-TOTAL.
+            SET ACCT-IDX  TO 1.
+            SET TRANS-IDX TO 1.
+       1000-INIT-EXIT.
+            EXIT.
+       2000-PRFM-PARA.
+            PERFORM 2100-OPEN-PARA
+               THRU 2100-OPEN-EXIT.
+            PERFORM 2200-READ-PARA
+               THRU 2200-READ-EXIT.
+            PERFORM 2210-LOAD-PARA
+               THRU 2210-LOAD-EXIT UNTIL WS-FS = 10.
+            PERFORM 2300-CLOSE-PARA
+               THRU 2300-CLOSE-EXIT.
+            PERFORM 2400-REPORT-PARA
+               THRU 2400-REPORT-EXIT.
+       2000-PRFM-EXIT.
+            EXIT.
+       3000-TERM-PARA.
+            STOP RUN.
+       2100-OPEN-PARA.
+            OPEN INPUT INFILE.
+            EVALUATE WS-FS
+               WHEN 0
+                   DISPLAY "OPEN SUSS"
+               WHEN OTHER
+                   DISPLAY " ERROR OPEN"
+            END-EVALUATE.
+            OPEN EXTEND SUSPFILE.
+            EVALUATE WS-SUSP-FS
+               WHEN 0
+                   DISPLAY "OPEN SUSPFILE SUSS"
+               WHEN OTHER
+                   DISPLAY " ERROR OPEN SUSPFILE"
+            END-EVALUATE.
+       2100-OPEN-EXIT.
+            EXIT.
+       2200-READ-PARA.
+            READ INFILE.
+            EVALUATE WS-FS
+               WHEN 0
+                   CONTINUE
+               WHEN 10
+                   DISPLAY  " NO RECORD FOUND "
+               WHEN OTHER
+                   DISPLAY " ERROR ON READ " WS-FS
+            END-EVALUATE.
+       2200-READ-EXIT.
+            EXIT.
+      *-----------------------------------------------------------
+      *    LOAD EVERY TRANSACTION ON INFILE INTO ACCT-TABLE, WITH
+      *    NO LIMIT ON HOW MANY ACCOUNTS OR TRANSACTIONS ARE TAKEN
+      *    OTHER THAN THE TABLE'S OWN OCCURS MAXIMUMS.  INFILE IS
+      *    IN ACCOUNT-NUMBER SEQUENCE, SO A NEW ACCOUNT IS DETECTED
+      *    BY A CHANGE IN IN-ACCT-NO FROM THE CURRENT TABLE ENTRY.
+      *-----------------------------------------------------------
+       2210-LOAD-PARA.
+            EVALUATE TRUE
+               WHEN WS-FIRST-REC
+                    PERFORM 2211-NEW-ACCT-PARA
+                       THRU 2211-NEW-ACCT-EXIT
+               WHEN IN-ACCT-NO NOT = ACCT-NO(ACCT-IDX)
+                    PERFORM 2211-NEW-ACCT-PARA
+                       THRU 2211-NEW-ACCT-EXIT
+               WHEN OTHER
+                    ADD 1 TO TRANS-IDX
+            END-EVALUATE.
+            EVALUATE TRUE
+               WHEN TRANS-IDX > 200
+                    DISPLAY "TRANSACTION TABLE FULL FOR ACCT "
+                            IN-ACCT-NO " - RECORD SKIPPED"
+                    MOVE SPACES              TO DL-SUSP-REC
+                    MOVE 'WEEK81'            TO DL-SUSP-PGM
+                    MOVE IN-ACCT-NO          TO DL-SUSP-KEY
+                    MOVE 'TTBL'              TO DL-SUSP-REASON-CD
+                    MOVE 'TRANSACTION TABLE FULL - SKIPPED'
+                                             TO DL-SUSP-REASON-TX
+                    ACCEPT DL-SUSP-TIMESTAMP(1:8)  FROM DATE YYYYMMDD
+                    ACCEPT DL-SUSP-TIMESTAMP(9:6)  FROM TIME
+                    WRITE DL-SUSP-REC
+               WHEN OTHER
+                    MOVE IN-MERCHANT-NAME TO
+                         MERCHANT-NAME(ACCT-IDX,TRANS-IDX)
+                    MOVE IN-TRANS-NO  TO TRANS-NO(ACCT-IDX,TRANS-IDX)
+                    MOVE IN-TRANS-AMT TO TRANS-AMT(ACCT-IDX,TRANS-IDX)
+                    MOVE IN-TRANS-DATE TO
+                         TRANS-DATE(ACCT-IDX,TRANS-IDX)
+                    MOVE TRANS-IDX    TO TRANS-CT(ACCT-IDX)
+            END-EVALUATE.
+            PERFORM 2200-READ-PARA
+               THRU 2200-READ-EXIT.
+       2210-LOAD-EXIT.
+            EXIT.
+      *-----------------------------------------------------------
+      *    ACCT-TABLE IS CAPPED AT ITS OWN OCCURS 100 CEILING - NOT
+      *    THE ARTIFICIAL 3-ACCOUNT LIMIT THIS PARAGRAPH REPLACES.
+      *-----------------------------------------------------------
+       2211-NEW-ACCT-PARA.
+            IF WS-FIRST-REC
+                MOVE 'N' TO WS-FIRST-REC-SW
+                MOVE IN-ACCT-NO    TO ACCT-NO(ACCT-IDX)
+                MOVE IN-CUST-NAME  TO CUSTOMER-NAME(ACCT-IDX)
+                SET TRANS-IDX TO 1
+                MOVE ACCT-IDX TO WS-ACCT-CT
+            ELSE
+                IF ACCT-IDX < 100
+                    SET ACCT-IDX UP BY 1
+                    MOVE IN-ACCT-NO    TO ACCT-NO(ACCT-IDX)
+                    MOVE IN-CUST-NAME  TO CUSTOMER-NAME(ACCT-IDX)
+                    SET TRANS-IDX TO 1
+                    MOVE ACCT-IDX TO WS-ACCT-CT
+                ELSE
+                    DISPLAY "ACCOUNT TABLE FULL FOR ACCT "
+                            IN-ACCT-NO " - RECORD SKIPPED"
+                    MOVE SPACES              TO DL-SUSP-REC
+                    MOVE 'WEEK81'            TO DL-SUSP-PGM
+                    MOVE IN-ACCT-NO          TO DL-SUSP-KEY
+                    MOVE 'ATBL'              TO DL-SUSP-REASON-CD
+                    MOVE 'ACCOUNT TABLE FULL - SKIPPED'
+                                             TO DL-SUSP-REASON-TX
+                    ACCEPT DL-SUSP-TIMESTAMP(1:8)  FROM DATE YYYYMMDD
+                    ACCEPT DL-SUSP-TIMESTAMP(9:6)  FROM TIME
+                    WRITE DL-SUSP-REC
+                END-IF
+            END-IF.
+       2211-NEW-ACCT-EXIT.
+            EXIT.
+       2300-CLOSE-PARA.
+            CLOSE INFILE.
+            EVALUATE WS-FS
+               WHEN 0
+                   DISPLAY "CLOSE SUSS"
+               WHEN OTHER
+                   DISPLAY " ERROR CLOSE"
+            END-EVALUATE.
+            CLOSE SUSPFILE.
+            EVALUATE WS-SUSP-FS
+               WHEN 0
+                   DISPLAY "CLOSE SUSPFILE SUSS"
+               WHEN OTHER
+                   DISPLAY " ERROR CLOSE SUSPFILE"
+            END-EVALUATE.
+       2300-CLOSE-EXIT.
+            EXIT.
+      *-----------------------------------------------------------
+      *    WRITE A DETAIL LINE FOR EVERY TRANSACTION IN THE TABLE,
+      *    AN ACCOUNT-TOTAL LINE AFTER EACH ACCOUNT'S TRANSACTIONS,
+      *    AND A GRAND TOTAL AFTER THE LAST ACCOUNT.
+      *-----------------------------------------------------------
+       2400-REPORT-PARA.
+            OPEN OUTPUT RPTFILE.
+            EVALUATE WS-RPT-FS
+               WHEN 0
+                   DISPLAY "OPEN RPTFILE SUSS"
+               WHEN OTHER
+                   DISPLAY " ERROR OPEN RPTFILE"
+            END-EVALUATE.
+            PERFORM 2410-ACCT-PARA
+               THRU 2410-ACCT-EXIT
+               VARYING ACCT-IDX FROM 1 BY 1
+               UNTIL ACCT-IDX > WS-ACCT-CT.
+            MOVE WS-GRAND-TOTAL TO RPT-GRAND-TRL-AMT.
+            WRITE RPT-GRAND-TRL-REC.
+            CLOSE RPTFILE.
+       2400-REPORT-EXIT.
+            EXIT.
+       2410-ACCT-PARA.
+            INITIALIZE WS-ACCT-TOTAL.
+            PERFORM 2411-DETAIL-PARA
+               THRU 2411-DETAIL-EXIT
+               VARYING TRANS-IDX FROM 1 BY 1
+               UNTIL TRANS-IDX > TRANS-CT(ACCT-IDX).
+            MOVE WS-ACCT-TOTAL TO RPT-ACCT-TRL-AMT.
+            WRITE RPT-ACCT-TRL-REC.
+            ADD WS-ACCT-TOTAL TO WS-GRAND-TOTAL.
+       2410-ACCT-EXIT.
+            EXIT.
+       2411-DETAIL-PARA.
+            MOVE ACCT-NO(ACCT-IDX)       TO RPT-ACCT-NO.
+            MOVE CUSTOMER-NAME(ACCT-IDX) TO RPT-CUST-NAME.
+            MOVE MERCHANT-NAME(ACCT-IDX,TRANS-IDX)
+                                          TO RPT-MERCHANT-NAME.
+            MOVE TRANS-NO(ACCT-IDX,TRANS-IDX)
+                                          TO RPT-TRANS-NO.
+            MOVE TRANS-AMT(ACCT-IDX,TRANS-IDX)
+                                          TO RPT-TRANS-AMT.
+            MOVE TRANS-DATE(ACCT-IDX,TRANS-IDX)
+                                          TO RPT-TRANS-DATE.
+            WRITE RPT-DETAIL-REC.
+            ADD TRANS-AMT(ACCT-IDX,TRANS-IDX) TO WS-ACCT-TOTAL.
+       2411-DETAIL-EXIT.
+            EXIT.
