@@ -1,121 +1,523 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. WEEK8.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *-----------------------------------------------------------------
-           SELECT WESTUS ASSIGN DD1
-           ORGANIZATION SEQUENTIAL
-           ACCESS MODE SEQUENTIAL
-           FILE STATUS WS-FS1.
-      *-----------------------------------------------------------------
-           SELECT EASTUS ASSIGN DD2
-           ORGANIZATION SEQUENTIAL
-           ACCESS MODE SEQUENTIAL
-           FILE STATUS WS-FS2.
-      *-----------------------------------------------------------------
-           SELECT OWEATUS ASSIGN DD3
-           ORGANIZATION SEQUENTIAL
-           ACCESS MODE SEQUENTIAL
-           FILE STATUS WS-FS3.
-      *-----------------------------------------------------------------
-           SELECT OEASTUS ASSIGN DD4
-           ORGANIZATION SEQUENTIAL
-           ACCESS MODE SEQUENTIAL
-           FILE STATUS WS-FS4.
-      *-----------------------------------------------------------------
-           SELECT SORTFILE ASSIGN DD5.
-      *-----------------------------------------------------------------
-           SELECT MERGEFILE ASSIGN DD6.
-      *-----------------------------------------------------------------
-       SELECT OUTFILE ASSIGN DD7
-           ORGANIZATION SEQUENTIAL
-           ACCESS MODE SEQUENTIAL
-           FILE STATUS WS-FS7.
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE DIVISION.
-      *-----------------------------------------------------------------
-       FD WESTUS.
-       01 WESTREC.
-            10 W-ACCT                PIC X(10).
-            10 F                     PIC X(70).         
-      *-----------------------------------------------------------------
-       FD EASTUS.
-       01 EASTREC.
-            10 E-ACCT                PIC X(10).
-            10 F                     PIC X(70).
-      *-----------------------------------------------------------------
-       FD OWESTUS.
-       01 OWESTREC                   PIC X(80).
-      *-----------------------------------------------------------------
-       FD OEASTUS.
-       01 OEASTREC                   PIC X(80).
-      *-----------------------------------------------------------------
-       SD SORTFILE.
-       01 SORTREC                    PIC X(80).
-      *-----------------------------------------------------------------
-       SD MERGEFILE.
-       01 MERGEREC.
-            10 M-ACCT                PIC X(10).
-            10 F                     PIC X(70).
-      *-----------------------------------------------------------------
-       FD OUTFILE.
-       01 OUTREC                    PIC X(80).
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       01 WS-FS1                     PIC 99.
-       01 WS-FS2                     PIC 99.
-       01 WS-FS3                     PIC 99.
-       01 WS-FS4                     PIC 99.
-       01 WS-FS7                     PIC 99.
-       LINKAGE SECTION.
-       01 LK-HEADER                  PIC X(20).
-       PROCEDURE DIVISION USING LK-HEADER.
-       0000-MAIN-PARA.
-           PERFORM 1000-INIT-PARA.
-           PERFORM 2000-PRFM-PARA.
-           PERFORM 3000-TERM-PARA.
-       1000-INIT-PARA.
-            INITIALIZE WS-FS.
-       2000-PRFM-PARA.
-            PERFORM 2100-OPEN-PARA.
-            PERFORM 2200-SORT-PARA.
-            PERFORM 2300-CLOSE-PARA.
-       3000-TERM-PARA.
-            STOP RUN.
-       2100-OPEN-PARA.
-            OPEN INPUT OUTFILE.
-            EVALUATE TRUE
-               WHEN WS-FS7 = 00
-                   DISPLAY "OPEN OUTFILE SUCCESS"
-               WHEN OTHER
-                   DISPLAY "OPEN ERROR OUTFILE: " WS-FS7
-                   PERFORM 2300-CLOSE-PARA
-                      THRU 2300-CLOSE-EXIT
-            END-EVALUATE.
-            MOVE WS-HEADER TO OUTREC.
-            WRITE OUTREC.
-            EXIT.
-       2200-SORT-PARA.
-            SORT SORTFILE ON ASCENDING KEY W-ACCT
-                 USING WESTUS GIVING OWESTUS.
-            SORT SORTFILE ON ASCENDING KEY E-ACCT
-                 USING EASTUS GIVING OEASTUS.
-            PERFORM 2210-MERGE-PARA.
-            EXIT.
-       2300-CLOSE-PARA.
-            CLOSE MERGEFILE.
-            EVALUATE TRUE
-               WHEN WS-FS6 = 00
-                   DISPLAY "CLOSE MERGEFILE SUCCESS"
-               WHEN OTHER
-                   DISPLAY "CLOSE ERROR MERGEFILE: " WS-FS6
-                   PERFORM 2300-CLOSE-PARA
-                      THRU 2300-CLOSE-EXIT
-            END-EVALUATE.
-            EXIT.
-       2210-MERGE-PARA.
-            MERGE MERGFILE ON ASCENDING KEY M-ACCT 
-                 USING OWESTUS, OEASTUS GIVING OUTFILE.
-            EXIT.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WEEK82.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+      *    UP TO FOUR REGION INPUT FILES, DD-ASSIGNED GENERICALLY SO
+      *    THE REGIONS THEMSELVES ARE DATA (REGNCTL / WS-REGION-TABLE)
+      *    RATHER THAN HARDCODED FILE NAMES.
+      *-----------------------------------------------------------------
+           SELECT REGN1FILE ASSIGN DD1
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS1.
+           SELECT REGN2FILE ASSIGN DD2
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS2.
+           SELECT REGN3FILE ASSIGN DD3
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS3.
+           SELECT REGN4FILE ASSIGN DD4
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS4.
+      *-----------------------------------------------------------------
+      *    EACH REGION'S SORTED INTERMEDIATE FILE.
+      *-----------------------------------------------------------------
+           SELECT OREGN1FILE ASSIGN DD11
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS11.
+           SELECT OREGN2FILE ASSIGN DD12
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS12.
+           SELECT OREGN3FILE ASSIGN DD13
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS13.
+           SELECT OREGN4FILE ASSIGN DD14
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS14.
+      *-----------------------------------------------------------------
+           SELECT SORTFILE ASSIGN DD5.
+      *-----------------------------------------------------------------
+           SELECT OUTFILE ASSIGN DD7
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS7.
+      *-----------------------------------------------------------------
+      *    CROSS-REGION DUPLICATE-ACCOUNT EXCEPTION FILE.
+      *-----------------------------------------------------------------
+           SELECT DUPFILE ASSIGN DD8
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS8.
+      *-----------------------------------------------------------------
+      *    CONTROL FILE NAMING WHICH REGIONS ARE ACTIVE THIS RUN.
+      *-----------------------------------------------------------------
+           SELECT REGNCTL ASSIGN DD9
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS9.
+      *-----------------------------------------------------------------
+      *    SHARED REJECT/SUSPENSE FILE (COMMON COPYBOOK DLSUSP).
+      *-----------------------------------------------------------------
+           SELECT SUSPFILE ASSIGN DD10
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS10.
+      *-----------------------------------------------------------------
+      *    SHARED DAILY PROCESSING LOG (COMMON COPYBOOK DLAUDIT).
+      *-----------------------------------------------------------------
+           SELECT AUDITFL ASSIGN TO AUDITLOG
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS15.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *-----------------------------------------------------------------
+       FD REGN1FILE.
+       01 REGN1REC.
+            10 REGN1-ACCT            PIC X(10).
+            10 REGN1-DETAIL          PIC X(70).
+       FD REGN2FILE.
+       01 REGN2REC.
+            10 REGN2-ACCT            PIC X(10).
+            10 REGN2-DETAIL          PIC X(70).
+       FD REGN3FILE.
+       01 REGN3REC.
+            10 REGN3-ACCT            PIC X(10).
+            10 REGN3-DETAIL          PIC X(70).
+       FD REGN4FILE.
+       01 REGN4REC.
+            10 REGN4-ACCT            PIC X(10).
+            10 REGN4-DETAIL          PIC X(70).
+      *-----------------------------------------------------------------
+       FD OREGN1FILE.
+       01 OREGN1REC.
+            10 OREGN1-ACCT           PIC X(10).
+            10 OREGN1-DETAIL         PIC X(70).
+       FD OREGN2FILE.
+       01 OREGN2REC.
+            10 OREGN2-ACCT           PIC X(10).
+            10 OREGN2-DETAIL         PIC X(70).
+       FD OREGN3FILE.
+       01 OREGN3REC.
+            10 OREGN3-ACCT           PIC X(10).
+            10 OREGN3-DETAIL         PIC X(70).
+       FD OREGN4FILE.
+       01 OREGN4REC.
+            10 OREGN4-ACCT           PIC X(10).
+            10 OREGN4-DETAIL         PIC X(70).
+      *-----------------------------------------------------------------
+       SD SORTFILE.
+       01 SORTREC.
+            10 SORT-ACCT             PIC X(10).
+            10 SORT-DETAIL           PIC X(70).
+      *-----------------------------------------------------------------
+      *    MERGED OUTPUT - TAGGED WITH THE REGION IT CAME FROM.
+      *-----------------------------------------------------------------
+       FD OUTFILE.
+       01 OUTREC.
+            10 OUT-REGION-TAG        PIC X(08).
+            10 OUT-ACCT              PIC X(10).
+            10 OUT-DETAIL            PIC X(70).
+      *-----------------------------------------------------------------
+       FD DUPFILE.
+       01 DUP-REC.
+            10 DUP-ACCT              PIC X(10).
+            10 DUP-REGION-CT         PIC 9(01).
+            10 FILLER                PIC X(69).
+      *-----------------------------------------------------------------
+       FD REGNCTL.
+       01 REGNCTL-REC.
+            10 REGNCTL-TAG           PIC X(08).
+      *-----------------------------------------------------------------
+       FD SUSPFILE.
+           COPY DLSUSP.
+      *-----------------------------------------------------------------
+       FD AUDITFL.
+           COPY DLAUDIT.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FS1                     PIC 99.
+       01 WS-FS2                     PIC 99.
+       01 WS-FS3                     PIC 99.
+       01 WS-FS4                     PIC 99.
+       01 WS-FS7                     PIC 99.
+       01 WS-FS8                     PIC 99.
+       01 WS-FS9                     PIC 99.
+       01 WS-FS10                    PIC 99.
+       01 WS-FS11                    PIC 99.
+       01 WS-FS12                    PIC 99.
+       01 WS-FS13                    PIC 99.
+       01 WS-FS14                    PIC 99.
+       01 WS-FS15                    PIC 99.
+       01 WS-MERGE-CT                 PIC 9(05) VALUE 0.
+       01 WS-DUP-CT                   PIC 9(05) VALUE 0.
+       01 WS-READ-CT                  PIC 9(05) VALUE 0.
+      *-----------------------------------------------------------------
+      *    DEFAULT REGION SET (WEST/EAST) USED WHEN REGNCTL IS ABSENT,
+      *    SO A SITE WITH ONLY THE TWO ORIGINAL REGIONS NEEDS NO
+      *    CONTROL FILE AT ALL.
+      *-----------------------------------------------------------------
+       01 WS-REGION-DEFAULTS.
+           05 FILLER                PIC X(08) VALUE 'WEST'.
+           05 FILLER                PIC X(08) VALUE 'EAST'.
+       01 WS-REGION-DEFAULTS-TBL REDEFINES WS-REGION-DEFAULTS.
+           05 DFLT-REGION-TAG OCCURS 2 TIMES PIC X(08).
+       01 WS-REGION-TABLE.
+           05 WS-REGION-ENTRY OCCURS 4 TIMES INDEXED BY REG-IDX.
+               10 REGION-TAG         PIC X(08).
+               10 REGION-ACTIVE-SW   PIC X(01).
+                   88 REGION-ACTIVE  VALUE 'Y'.
+               10 REGION-EOF-SW      PIC X(01).
+                   88 REGION-EOF     VALUE 'Y'.
+               10 REGION-ACCT        PIC X(10).
+               10 REGION-DETAIL      PIC X(70).
+       01 WS-REGION-CT                PIC 9(01) VALUE 0.
+       01 WS-LOW-IDX                  PIC 9(01) VALUE 0.
+       01 WS-LOW-ACCT                 PIC X(10).
+       01 WS-HIGH-KEY                 PIC X(10) VALUE ALL '9'.
+       01 WS-TIE-CT                   PIC 9(01) VALUE 0.
+       01 WS-AUDIT-OPEN-SW            PIC X(01) VALUE 'N'.
+           88 WS-AUDIT-IS-OPEN        VALUE 'Y'.
+       01 WS-AUDIT-START-TS           PIC X(15).
+       LINKAGE SECTION.
+       01 LK-HEADER                   PIC X(20).
+       PROCEDURE DIVISION USING LK-HEADER.
+       0000-MAIN-PARA.
+            PERFORM 1000-INIT-PARA
+               THRU 1000-INIT-EXIT.
+            PERFORM 2000-PRFM-PARA
+               THRU 2000-PRFM-EXIT.
+            PERFORM 3000-TERM-PARA.
+       1000-INIT-PARA.
+            INITIALIZE WS-FS1 WS-FS2 WS-FS3 WS-FS4 WS-FS7 WS-FS8 WS-FS9
+                       WS-FS10 WS-FS11 WS-FS12 WS-FS13 WS-FS14.
+            ACCEPT WS-AUDIT-START-TS(1:8) FROM DATE YYYYMMDD.
+            ACCEPT WS-AUDIT-START-TS(9:6) FROM TIME.
+            PERFORM 1100-REGION-LOAD-PARA
+               THRU 1100-REGION-LOAD-EXIT.
+       1000-INIT-EXIT.
+            EXIT.
+      *-----------------------------------------------------------------
+      *    LOAD THE ACTIVE REGION LIST FROM REGNCTL, OR DEFAULT TO
+      *    WEST/EAST WHEN THE CONTROL FILE IS NOT PRESENT.
+      *-----------------------------------------------------------------
+       1100-REGION-LOAD-PARA.
+            INITIALIZE WS-REGION-TABLE.
+            OPEN INPUT REGNCTL.
+            EVALUATE WS-FS9
+               WHEN 00
+                   PERFORM 1110-REGNCTL-READ-PARA
+                      THRU 1110-REGNCTL-READ-EXIT
+                   PERFORM 1111-REGNCTL-LOAD-PARA
+                      THRU 1111-REGNCTL-LOAD-EXIT
+                      UNTIL WS-FS9 = 10 OR WS-REGION-CT > 3
+                   CLOSE REGNCTL
+               WHEN OTHER
+                   DISPLAY "REGNCTL NOT FOUND - DEFAULTING TO 2 REGIONS"
+                   PERFORM 1120-REGION-DEFAULT-PARA
+                      THRU 1120-REGION-DEFAULT-EXIT
+            END-EVALUATE.
+       1100-REGION-LOAD-EXIT.
+            EXIT.
+       1110-REGNCTL-READ-PARA.
+            READ REGNCTL.
+       1110-REGNCTL-READ-EXIT.
+            EXIT.
+       1111-REGNCTL-LOAD-PARA.
+            ADD 1 TO WS-REGION-CT.
+            MOVE REGNCTL-TAG TO REGION-TAG(WS-REGION-CT).
+            MOVE 'Y' TO REGION-ACTIVE-SW(WS-REGION-CT).
+            PERFORM 1110-REGNCTL-READ-PARA
+               THRU 1110-REGNCTL-READ-EXIT.
+       1111-REGNCTL-LOAD-EXIT.
+            EXIT.
+       1120-REGION-DEFAULT-PARA.
+            MOVE 2 TO WS-REGION-CT.
+            PERFORM 1121-REGION-DEFAULT-COPY-PARA
+               THRU 1121-REGION-DEFAULT-COPY-EXIT
+               VARYING REG-IDX FROM 1 BY 1 UNTIL REG-IDX > 2.
+       1120-REGION-DEFAULT-EXIT.
+            EXIT.
+       1121-REGION-DEFAULT-COPY-PARA.
+            MOVE DFLT-REGION-TAG(REG-IDX) TO REGION-TAG(REG-IDX).
+            MOVE 'Y' TO REGION-ACTIVE-SW(REG-IDX).
+       1121-REGION-DEFAULT-COPY-EXIT.
+            EXIT.
+       2000-PRFM-PARA.
+            PERFORM 2100-SORT-PARA
+               THRU 2100-SORT-EXIT.
+            PERFORM 2150-OPEN-PARA
+               THRU 2150-OPEN-EXIT.
+            PERFORM 2160-PRIME-PARA
+               THRU 2160-PRIME-EXIT.
+            PERFORM 2220-MERGE-PARA
+               THRU 2220-MERGE-EXIT UNTIL WS-LOW-IDX = 0.
+            PERFORM 2300-CLOSE-PARA
+               THRU 2300-CLOSE-EXIT.
+       2000-PRFM-EXIT.
+            EXIT.
+       3000-TERM-PARA.
+            STOP RUN.
+      *-----------------------------------------------------------------
+      *    SORT EACH ACTIVE REGION'S RAW INPUT INTO ACCOUNT SEQUENCE.
+      *    SORT/MERGE ITSELF CAN'T TAKE AN INDIRECTED FILE NAME, SO
+      *    THIS STAYS ONE EXPLICIT, GUARDED SORT PER REGION SLOT.
+      *-----------------------------------------------------------------
+       2100-SORT-PARA.
+            IF REGION-ACTIVE(1)
+                SORT SORTFILE ON ASCENDING KEY SORT-ACCT
+                     USING REGN1FILE GIVING OREGN1FILE
+            END-IF.
+            IF REGION-ACTIVE(2)
+                SORT SORTFILE ON ASCENDING KEY SORT-ACCT
+                     USING REGN2FILE GIVING OREGN2FILE
+            END-IF.
+            IF REGION-ACTIVE(3)
+                SORT SORTFILE ON ASCENDING KEY SORT-ACCT
+                     USING REGN3FILE GIVING OREGN3FILE
+            END-IF.
+            IF REGION-ACTIVE(4)
+                SORT SORTFILE ON ASCENDING KEY SORT-ACCT
+                     USING REGN4FILE GIVING OREGN4FILE
+            END-IF.
+       2100-SORT-EXIT.
+            EXIT.
+       2150-OPEN-PARA.
+            IF REGION-ACTIVE(1)
+                OPEN INPUT OREGN1FILE
+            END-IF.
+            IF REGION-ACTIVE(2)
+                OPEN INPUT OREGN2FILE
+            END-IF.
+            IF REGION-ACTIVE(3)
+                OPEN INPUT OREGN3FILE
+            END-IF.
+            IF REGION-ACTIVE(4)
+                OPEN INPUT OREGN4FILE
+            END-IF.
+            OPEN OUTPUT OUTFILE.
+            EVALUATE WS-FS7
+               WHEN 00
+                   DISPLAY "OPEN OUTFILE SUCCESS"
+               WHEN OTHER
+                   DISPLAY "OPEN ERROR OUTFILE: " WS-FS7
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+            END-EVALUATE.
+            MOVE LK-HEADER TO OUTREC.
+            WRITE OUTREC.
+            OPEN OUTPUT DUPFILE.
+            EVALUATE WS-FS8
+               WHEN 00
+                   DISPLAY "OPEN DUPFILE SUCCESS"
+               WHEN OTHER
+                   DISPLAY "OPEN ERROR DUPFILE: " WS-FS8
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+            END-EVALUATE.
+            OPEN EXTEND SUSPFILE.
+            EVALUATE WS-FS10
+               WHEN 00
+                   DISPLAY "OPEN SUSPFILE SUCCESS"
+               WHEN OTHER
+                   DISPLAY "OPEN ERROR SUSPFILE: " WS-FS10
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+            END-EVALUATE.
+            OPEN EXTEND AUDITFL.
+            EVALUATE WS-FS15
+               WHEN 00
+                   DISPLAY "OPEN AUDITFL SUCCESS"
+                   SET WS-AUDIT-IS-OPEN TO TRUE
+               WHEN OTHER
+                   DISPLAY "OPEN ERROR AUDITFL: " WS-FS15
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+            END-EVALUATE.
+       2150-OPEN-EXIT.
+            EXIT.
+       2160-PRIME-PARA.
+            PERFORM 2225-REGION-READ-PARA
+               THRU 2225-REGION-READ-EXIT
+               VARYING REG-IDX FROM 1 BY 1 UNTIL REG-IDX > WS-REGION-CT.
+            PERFORM 2221-FIND-LOW-PARA
+               THRU 2221-FIND-LOW-EXIT.
+       2160-PRIME-EXIT.
+            EXIT.
+      *-----------------------------------------------------------------
+      *    WRITE EVERY REGION CURRENTLY SITTING ON THE LOWEST ACCOUNT
+      *    NUMBER, FLAG IT AS A CROSS-REGION DUPLICATE WHEN MORE THAN
+      *    ONE REGION IS TIED ON THAT ACCOUNT, THEN ADVANCE EACH OF
+      *    THE REGIONS JUST WRITTEN AND FIND THE NEXT LOW KEY.
+      *-----------------------------------------------------------------
+       2220-MERGE-PARA.
+            PERFORM 2222-WRITE-TIED-PARA
+               THRU 2222-WRITE-TIED-EXIT.
+            PERFORM 2221-FIND-LOW-PARA
+               THRU 2221-FIND-LOW-EXIT.
+       2220-MERGE-EXIT.
+            EXIT.
+       2221-FIND-LOW-PARA.
+            MOVE 0 TO WS-LOW-IDX.
+            MOVE WS-HIGH-KEY TO WS-LOW-ACCT.
+            PERFORM 2221A-SCAN-PARA
+               THRU 2221A-SCAN-EXIT
+               VARYING REG-IDX FROM 1 BY 1 UNTIL REG-IDX > WS-REGION-CT.
+       2221-FIND-LOW-EXIT.
+            EXIT.
+       2221A-SCAN-PARA.
+            IF REGION-ACTIVE(REG-IDX) AND NOT REGION-EOF(REG-IDX)
+               AND REGION-ACCT(REG-IDX) < WS-LOW-ACCT
+                MOVE REGION-ACCT(REG-IDX) TO WS-LOW-ACCT
+                SET WS-LOW-IDX TO REG-IDX
+            END-IF.
+       2221A-SCAN-EXIT.
+            EXIT.
+       2222-WRITE-TIED-PARA.
+            MOVE 0 TO WS-TIE-CT.
+            PERFORM 2223-TIE-SCAN-PARA
+               THRU 2223-TIE-SCAN-EXIT
+               VARYING REG-IDX FROM 1 BY 1 UNTIL REG-IDX > WS-REGION-CT.
+            IF WS-TIE-CT > 1
+                PERFORM 2224-DUP-WRITE-PARA
+                   THRU 2224-DUP-WRITE-EXIT
+            END-IF.
+       2222-WRITE-TIED-EXIT.
+            EXIT.
+       2223-TIE-SCAN-PARA.
+            IF REGION-ACTIVE(REG-IDX) AND NOT REGION-EOF(REG-IDX)
+               AND REGION-ACCT(REG-IDX) = WS-LOW-ACCT
+                MOVE REGION-TAG(REG-IDX)    TO OUT-REGION-TAG
+                MOVE REGION-ACCT(REG-IDX)   TO OUT-ACCT
+                MOVE REGION-DETAIL(REG-IDX) TO OUT-DETAIL
+                WRITE OUTREC
+                ADD 1 TO WS-TIE-CT
+                ADD 1 TO WS-MERGE-CT
+                PERFORM 2225-REGION-READ-PARA
+                   THRU 2225-REGION-READ-EXIT
+            END-IF.
+       2223-TIE-SCAN-EXIT.
+            EXIT.
+       2224-DUP-WRITE-PARA.
+            MOVE WS-LOW-ACCT TO DUP-ACCT.
+            MOVE WS-TIE-CT   TO DUP-REGION-CT.
+            WRITE DUP-REC.
+            ADD 1 TO WS-DUP-CT.
+            MOVE SPACES              TO DL-SUSP-REC.
+            MOVE 'WEEK82'            TO DL-SUSP-PGM.
+            MOVE WS-LOW-ACCT         TO DL-SUSP-KEY.
+            MOVE 'DUPA'              TO DL-SUSP-REASON-CD.
+            MOVE 'CROSS-REGION DUPLICATE ACCOUNT'
+                                     TO DL-SUSP-REASON-TX.
+            ACCEPT DL-SUSP-TIMESTAMP(1:8)  FROM DATE YYYYMMDD.
+            ACCEPT DL-SUSP-TIMESTAMP(9:6)  FROM TIME.
+            WRITE DL-SUSP-REC.
+       2224-DUP-WRITE-EXIT.
+            EXIT.
+      *-----------------------------------------------------------------
+      *    READ THE NEXT RECORD FOR WHICHEVER REGION SLOT REG-IDX
+      *    POINTS AT.  SORT/MERGE CAN'T TAKE AN INDIRECTED FILE NAME,
+      *    SO THIS DISPATCHES BY SLOT NUMBER INSTEAD.
+      *-----------------------------------------------------------------
+       2225-REGION-READ-PARA.
+            EVALUATE REG-IDX
+               WHEN 1
+                   READ OREGN1FILE
+                      AT END SET REGION-EOF(1) TO TRUE
+                      NOT AT END
+                          MOVE OREGN1-ACCT   TO REGION-ACCT(1)
+                          MOVE OREGN1-DETAIL TO REGION-DETAIL(1)
+                          ADD 1 TO WS-READ-CT
+                   END-READ
+               WHEN 2
+                   READ OREGN2FILE
+                      AT END SET REGION-EOF(2) TO TRUE
+                      NOT AT END
+                          MOVE OREGN2-ACCT   TO REGION-ACCT(2)
+                          MOVE OREGN2-DETAIL TO REGION-DETAIL(2)
+                          ADD 1 TO WS-READ-CT
+                   END-READ
+               WHEN 3
+                   READ OREGN3FILE
+                      AT END SET REGION-EOF(3) TO TRUE
+                      NOT AT END
+                          MOVE OREGN3-ACCT   TO REGION-ACCT(3)
+                          MOVE OREGN3-DETAIL TO REGION-DETAIL(3)
+                          ADD 1 TO WS-READ-CT
+                   END-READ
+               WHEN 4
+                   READ OREGN4FILE
+                      AT END SET REGION-EOF(4) TO TRUE
+                      NOT AT END
+                          MOVE OREGN4-ACCT   TO REGION-ACCT(4)
+                          MOVE OREGN4-DETAIL TO REGION-DETAIL(4)
+                          ADD 1 TO WS-READ-CT
+                   END-READ
+            END-EVALUATE.
+       2225-REGION-READ-EXIT.
+            EXIT.
+       2300-CLOSE-PARA.
+            IF REGION-ACTIVE(1)
+                CLOSE OREGN1FILE
+            END-IF.
+            IF REGION-ACTIVE(2)
+                CLOSE OREGN2FILE
+            END-IF.
+            IF REGION-ACTIVE(3)
+                CLOSE OREGN3FILE
+            END-IF.
+            IF REGION-ACTIVE(4)
+                CLOSE OREGN4FILE
+            END-IF.
+            CLOSE OUTFILE.
+            EVALUATE WS-FS7
+               WHEN 00
+                   DISPLAY "CLOSE OUTFILE SUCCESS"
+               WHEN OTHER
+                   DISPLAY "CLOSE ERROR OUTFILE: " WS-FS7
+            END-EVALUATE.
+            CLOSE DUPFILE.
+            EVALUATE WS-FS8
+               WHEN 00
+                   DISPLAY "CLOSE DUPFILE SUCCESS"
+               WHEN OTHER
+                   DISPLAY "CLOSE ERROR DUPFILE: " WS-FS8
+            END-EVALUATE.
+            CLOSE SUSPFILE.
+            EVALUATE WS-FS10
+               WHEN 00
+                   DISPLAY "CLOSE SUSPFILE SUCCESS"
+               WHEN OTHER
+                   DISPLAY "CLOSE ERROR SUSPFILE: " WS-FS10
+            END-EVALUATE.
+            IF WS-AUDIT-IS-OPEN
+                MOVE SPACES          TO DL-AUDIT-REC
+                MOVE 'WEEK82'        TO DL-AUDIT-PGM
+                MOVE WS-AUDIT-START-TS TO DL-AUDIT-START-TS
+                ACCEPT DL-AUDIT-END-TS(1:8) FROM DATE YYYYMMDD
+                ACCEPT DL-AUDIT-END-TS(9:6) FROM TIME
+                MOVE WS-READ-CT      TO DL-AUDIT-READ-CT
+                MOVE WS-MERGE-CT     TO DL-AUDIT-WRITE-CT
+                MOVE 0000            TO DL-AUDIT-RETURN-CD
+                MOVE 'COMPLETED'     TO DL-AUDIT-STATUS-TX
+                WRITE DL-AUDIT-REC
+                CLOSE AUDITFL
+                EVALUATE WS-FS15
+                   WHEN 00
+                       DISPLAY "CLOSE AUDITFL SUCCESS"
+                   WHEN OTHER
+                       DISPLAY "CLOSE ERROR AUDITFL: " WS-FS15
+                END-EVALUATE
+            END-IF.
+       2300-CLOSE-EXIT.
+            EXIT.
