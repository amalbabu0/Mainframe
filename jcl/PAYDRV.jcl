@@ -0,0 +1,116 @@
+//PAYDRV  JOB (ACCTG),'PAYROLL BATCH SUITE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M
+//*--------------------------------------------------------------*
+//*  DRIVER JOB STREAM FOR THE NIGHTLY PAYROLL BATCH SUITE.
+//*  RUNS, IN ORDER:
+//*      STEP010  PGM    - EMPLOYEE SALARY REVISION
+//*      STEP015  PAYSUM - MANAGEMENT SUMMARY REPORT OF STEP010
+//*      STEP020  WEEK1  - OLD/NEW EMPLOYEE MASTER COMPARE
+//*      STEP030  WEEK4  - FEE/FRAUD TRANSACTION PROCESSING
+//*      STEP040  WEEK82 - REGIONAL ACCOUNT MERGE
+//*  EACH STEP'S COND= BYPASSES IT WHEN AN EARLIER STEP DID NOT
+//*  END WITH RETURN CODE 0, SO A BAD STEP STOPS THE CHAIN
+//*  INSTEAD OF EVERY SUBSEQUENT STEP RUNNING REGARDLESS.
+//*--------------------------------------------------------------*
+//*  NOTE - EMPINQ (ONLINE EMPLOYEE SALARY INQUIRY) IS A CICS
+//*  TRANSACTION, NOT A BATCH STEP.  IT RUNS UNDER THE CICS
+//*  REGION AGAINST THE OUTEMPKY VSAM CLUSTER (DSN PAY.PROD.
+//*  EMPSALKY) THAT STEP010 MAINTAINS, AND IS NOT PART OF THIS
+//*  JOB STREAM.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PGM,PARM='&RUNDATE'
+//STEPLIB  DD   DSN=PAY.PROD.LOADLIB,DISP=SHR
+//INPEMPPS DD   DSN=PAY.PROD.EMPMSTR,DISP=SHR
+//OUTEMPFN DD   DSN=PAY.PROD.EMPFINAL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//OUTEMPPR DD   DSN=PAY.PROD.EMPPROMO,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//OUTEMPRV DD   DSN=PAY.PROD.EMPRETAIN,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//OUTEMPRJ DD   DSN=PAY.PROD.EMPREJECT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//OUTEMPHS DD   DSN=PAY.PROD.EMPSALHIST,DISP=MOD,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//OUTEMPKY DD   DSN=PAY.PROD.EMPSALKY,DISP=SHR
+//RATECTL  DD   DSN=PAY.PROD.RATECTL,DISP=SHR
+//CHKPTFL  DD   DSN=PAY.PROD.CHKPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SUSPFILE DD   DSN=PAY.PROD.SUSPENSE,DISP=MOD
+//AUDITLOG DD   DSN=PAY.PROD.AUDITLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//STEP015  EXEC PGM=PAYSUM,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PAY.PROD.LOADLIB,DISP=SHR
+//OUTEMPPR DD   DSN=PAY.PROD.EMPPROMO,DISP=SHR
+//OUTEMPRV DD   DSN=PAY.PROD.EMPRETAIN,DISP=SHR
+//OUTSUMRP DD   DSN=PAY.PROD.SUMMARY,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//AUDITLOG DD   DSN=PAY.PROD.AUDITLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=WEEK1,COND=((0,NE,STEP010),(0,NE,STEP015))
+//STEPLIB  DD   DSN=PAY.PROD.LOADLIB,DISP=SHR
+//DD1      DD   DSN=PAY.PROD.EMPMSTR.OLD,DISP=SHR
+//DD2      DD   DSN=PAY.PROD.EMPFINAL,DISP=SHR
+//DD3      DD   DSN=PAY.PROD.EMPCOMPARE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=90,BLKSIZE=0)
+//DD4      DD   DSN=PAY.PROD.SUSPENSE,DISP=MOD
+//AUDITLOG DD   DSN=PAY.PROD.AUDITLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=WEEK4,COND=((0,NE,STEP010),(0,NE,STEP015),
+//             (0,NE,STEP020)),PARM='&RUNDATE'
+//STEPLIB  DD   DSN=PAY.PROD.LOADLIB,DISP=SHR
+//DD1      DD   DSN=PAY.PROD.TRANS.DAILY,DISP=SHR
+//DD2      DD   DSN=PAY.PROD.TRANS.PRICED,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DD3      DD   DSN=PAY.PROD.TRANS.EXCEPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DD4      DD   DSN=PAY.PROD.FEECTL,DISP=SHR
+//DD5      DD   DSN=PAY.PROD.YTDMSTR(0),DISP=SHR
+//DD6      DD   DSN=PAY.PROD.YTDMSTR(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DD7      DD   DSN=PAY.PROD.SUSPENSE,DISP=MOD
+//AUDITLOG DD   DSN=PAY.PROD.AUDITLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//STEP040  EXEC PGM=WEEK82,
+//             COND=((0,NE,STEP010),(0,NE,STEP015),(0,NE,STEP020),
+//             (0,NE,STEP030)),PARM='REGIONAL ACCT MERGE'
+//STEPLIB  DD   DSN=PAY.PROD.LOADLIB,DISP=SHR
+//DD1      DD   DSN=PAY.PROD.ACCT.WESTUS,DISP=SHR
+//DD2      DD   DSN=PAY.PROD.ACCT.EASTUS,DISP=SHR
+//DD3      DD   DSN=PAY.PROD.ACCT.CENTRALUS,DISP=SHR
+//DD4      DD   DSN=PAY.PROD.ACCT.REGN4,DISP=SHR
+//DD5      DD   UNIT=SYSDA,SPACE=(CYL,(10,10))
+//DD7      DD   DSN=PAY.PROD.ACCT.MERGED,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=88,BLKSIZE=0)
+//DD8      DD   DSN=PAY.PROD.ACCT.DUPS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DD9      DD   DSN=PAY.PROD.REGNCTL,DISP=SHR
+//*        EACH REGION'S SORTED INTERMEDIATE FILE - WORK DATASETS,
+//*        NOT KEPT PAST THE STEP.
+//DD11     DD   UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DD12     DD   UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DD13     DD   UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DD14     DD   UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DD10     DD   DSN=PAY.PROD.SUSPENSE,DISP=MOD
+//AUDITLOG DD   DSN=PAY.PROD.AUDITLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
