@@ -0,0 +1,19 @@
+//WEEK5   JOB (ACCTG),'ORDER DETAIL PRICING EXTRACT',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),REGION=0M
+//*--------------------------------------------------------------*
+//*  STANDALONE JOB FOR THE ORDER_DETAIL CURSOR PASS (WEEK5).
+//*  NOT PART OF THE PAYDRV CHAIN - THIS RUNS AGAINST THE DB2
+//*  ORDER-ENTRY DATABASE ON ITS OWN SCHEDULE, SEPARATE FROM
+//*  PAYROLL.  PARM CARRIES THE COUPON-WINDOW EFFECTIVE DATE
+//*  (LK-PARM-DATE) THE SAME WAY STEP030 OF PAYDRV.JCL PASSES
+//*  &RUNDATE TO WEEK4.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=WEEK5,PARM='&RUNDATE'
+//STEPLIB  DD   DSN=PAY.PROD.LOADLIB,DISP=SHR
+//DD1      DD   DSN=PAY.PROD.HOMEDEL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=72,BLKSIZE=0)
+//DD2      DD   DSN=PAY.PROD.ORDEXTR,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
