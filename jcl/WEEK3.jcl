@@ -0,0 +1,20 @@
+//WEEK3   JOB (ACCTG),'DISTRICT VOTE TREND EXTRACT',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),REGION=0M
+//*--------------------------------------------------------------*
+//*  STANDALONE JOB FOR THE DISTRICT VOTE TREND EXTRACT (WEEK3).
+//*  NOT PART OF THE PAYDRV CHAIN - THIS RUNS AGAINST THE DB2
+//*  ELECTIONS DATABASE ON ITS OWN SCHEDULE, SEPARATE FROM PAYROLL.
+//*  DD1 IS A GENERATION DATA GROUP SO EACH RUN'S EXTRACT IS KEPT
+//*  AS ITS OWN GENERATION INSTEAD OF OVERWRITING THE PRIOR RUN -
+//*  (+1) CATALOGS THIS RUN AS THE NEWEST GENERATION ON THE GDG
+//*  BASE PAY.PROD.VOTEHIST, THE SAME GENERATION-HISTORY CONVENTION
+//*  PAYDRV ALREADY USES FOR WEEK4'S YTDMSTR ROLL-FORWARD (DD5/DD6
+//*  IN STEP030).  OPERATIONS CONTROLS HOW MANY GENERATIONS THE
+//*  GDG BASE RETAINS BEFORE THE OLDEST ROLLS OFF.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=WEEK3
+//STEPLIB  DD   DSN=PAY.PROD.LOADLIB,DISP=SHR
+//DD1      DD   DSN=PAY.PROD.VOTEHIST(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
